@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: DRIVER_01 - runs the *_01 demo programs in sequence
+      *          and checks the return code after each step
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Replaces compiling and running every
+      *             *_01 program by hand: CALLs each in order, logs
+      *             the return code of every step to BATCHLOG, and
+      *             stops the batch window on the first failure
+      *             instead of continuing blind.
+      * 09/08/2026  Added COMPUTE_01 to the list -- it had been left
+      *             out of the original table by mistake.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG          ASSIGN TO "BATCHLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-LOG.
+       01  BATCH-LOG-REC.
+           03 BL-PROGRAMA                     PIC X(20).
+           03 BL-COD-RETORNO                  PIC 9(03).
+           03 BL-DATA-HORA                    PIC X(21).
+           03 BL-SITUACAO                      PIC X(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LISTA-PROGRAMAS.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'COMPUTE_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'CORR_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'INITIALIZE_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'INSPECT_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'LENGTH_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'MAT_ALTER_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'ON_SIZE_ERROR_01'.
+           03 FILLER                          PIC X(20)
+                                       VALUE 'PROGRAM_TEST_SET_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'STRING_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'UNSTRING_01'.
+           03 FILLER                          PIC X(20)
+                                               VALUE 'VARIAVEIS-01'.
+
+       01 WS-TAB-PROGRAMAS REDEFINES WS-LISTA-PROGRAMAS.
+           03 WS-NOME-PROGRAMA OCCURS 11 TIMES
+                                INDEXED BY WS-IDX-PROGRAMA
+                                           PIC X(20).
+
+       77 WS-QTD-PROGRAMAS      PIC 9(02) VALUE 11.
+       77 WS-COD-RETORNO        PIC 9(03) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           03 WS-BATCH-STATUS   PIC X(01) VALUE 'N'.
+              88 BATCH-FALHOU          VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN OUTPUT BATCH-LOG
+
+           PERFORM P100-EXECUTAR-PASSO
+               VARYING WS-IDX-PROGRAMA FROM 1 BY 1
+               UNTIL WS-IDX-PROGRAMA > WS-QTD-PROGRAMAS
+               OR BATCH-FALHOU
+
+           CLOSE BATCH-LOG
+
+           STOP RUN.
+
+      ******************************************************************
+      * P100-EXECUTAR-PASSO
+      * Executa o proximo programa da lista, registra o codigo de
+      * retorno em BATCHLOG e interrompe o batch na primeira falha.
+      ******************************************************************
+       P100-EXECUTAR-PASSO.
+
+           CALL WS-NOME-PROGRAMA (WS-IDX-PROGRAMA)
+           MOVE RETURN-CODE TO WS-COD-RETORNO
+
+           PERFORM P200-REGISTRAR-PASSO
+
+           IF WS-COD-RETORNO NOT = 0
+               SET BATCH-FALHOU TO TRUE
+               DISPLAY 'BATCH INTERROMPIDO NO PROGRAMA: '
+                       WS-NOME-PROGRAMA (WS-IDX-PROGRAMA)
+           END-IF
+           .
+
+       P200-REGISTRAR-PASSO.
+
+           MOVE WS-NOME-PROGRAMA (WS-IDX-PROGRAMA) TO BL-PROGRAMA
+           MOVE WS-COD-RETORNO                     TO BL-COD-RETORNO
+           MOVE FUNCTION CURRENT-DATE              TO BL-DATA-HORA
+
+           IF WS-COD-RETORNO = 0
+               MOVE 'OK'    TO BL-SITUACAO
+           ELSE
+               MOVE 'FALHA' TO BL-SITUACAO
+           END-IF
+
+           WRITE BATCH-LOG-REC
+           .
+
+       END PROGRAM DRIVER_01.
+
\ No newline at end of file
