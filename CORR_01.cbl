@@ -3,11 +3,172 @@
       * Date:
       * Purpose:CORR_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Batch conversion of the old WS-LAYOUT-1 customer
+      *             extract into the new WS-LAYOUT-2 address layout.
+      *             Reads CUSTIN and writes CUSTOUT instead of working
+      *             a single hardcoded in-memory record.
+      * 09/08/2026  Added an exception report listing WS-LAYOUT-1
+      *             fields that MOVE CORR has no matching name for in
+      *             WS-LAYOUT-2, so the data loss is visible per run.
+      * 09/08/2026  Added WS-DOC (CPF/CNPJ) to both layouts. The check
+      *             digit is validated by CALLing DOCVALID01 during
+      *             the layout conversion; a bad document number is
+      *             rejected through the same CUSTOMER-REJ path used
+      *             for an unknown UF.
+      * 09/08/2026  WS-EMAIL is now checked for an '@', a domain
+      *             segment with a '.' and no embedded spaces during
+      *             the layout conversion. Unlike the UF/document
+      *             checks this only flags the exception report --
+      *             the record still ships, since a bad email is not
+      *             the kind of data loss the reject file is for.
+      * 09/08/2026  WS-TELEFONE OF WS-LAYOUT-2 is now split into a
+      *             DDD (area code) and a normalized local-number
+      *             field instead of carrying the flat punctuation
+      *             blob through unchanged; WS-LAYOUT-1's own
+      *             WS-TELEFONE stays a flat field since that is the
+      *             raw format the extract actually arrives in.
+      * 09/08/2026  Added WS-NUM-CLIENTE (customer number) to both
+      *             layouts and a new ADDR-HIST output: every loaded
+      *             address is snapshotted there with today's date as
+      *             the effective date, so a prior address is never
+      *             simply overwritten -- a billing dispute can still
+      *             ask what was on file as of a given date.
+      * 09/08/2026  Added a comma-delimited CSV import path: when
+      *             CUSTCSV is present it is read instead of the fixed
+      *             -width CUSTIN, and each line is parsed straight
+      *             into WS-LAYOUT-1 with UNSTRING, following the
+      *             DELIMITED BY ","
+      *             pattern from UNSTRING_01, so a mailing vendor's CSV
+      *             export can be loaded without retyping it into the
+      *             fixed-width extract format first.
+      * 09/08/2026  Added a MAILLBL export: every accepted WS-LAYOUT-2
+      *             record is also STRINGed into the fixed-width line
+      *             format our print vendor's mailing-label system
+      *             expects (city/UF/CEP and the phone number go back
+      *             together onto one line each), since CUSTOUT is our
+      *             own internal layout, not what the printer reads.
+      * 09/08/2026  CUSTOUT now ends with a standard trailer record
+      *             (shared TRLCTL copybook) carrying the record count
+      *             and a hash total of CO-NUM-CLIENTE, so the next job
+      *             in the chain can confirm it received everything
+      *             without a full independent recount.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  P430-GRAVAR-TRAILER-SAIDA now INITIALIZEs
+      *             CUSTOMER-OUT-REC before moving in the trailer
+      *             fields: CUSTOMER-OUT-TRAILER only redefines the
+      *             first 25 bytes (TRLCTL), so without this the rest
+      *             of the line still carried whatever the last
+      *             CUSTOMER-OUT-REC written left behind.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CORR_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN        ASSIGN TO "CUSTIN"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-OUT       ASSIGN TO "CUSTOUT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-RPT      ASSIGN TO "EXCPRPT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UF-XREF            ASSIGN TO "UFXREF"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-REJ       ASSIGN TO "CUSTREJ"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADDR-HIST          ASSIGN TO "ADDRHIST"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-CSV       ASSIGN TO "CUSTCSV"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT MAILING-LABEL      ASSIGN TO "MAILLBL"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-IN.
+       01  CUSTOMER-IN-REC.
+           03 CI-NOME                        PIC X(30).
+           03 CI-ENDERECO                    PIC X(60).
+           03 CI-TELEFONE                    PIC X(20).
+           03 CI-EMAIL                       PIC X(50).
+           03 CI-CIDADE                      PIC X(30).
+           03 CI-ESTADO                      PIC X(30).
+           03 CI-CEP                         PIC X(08).
+           03 CI-DOC                         PIC X(14).
+           03 CI-NUM-CLIENTE                 PIC 9(06).
+
+       FD  CUSTOMER-OUT.
+       01  CUSTOMER-OUT-REC.
+           03 CO-NOME                        PIC X(30).
+           03 CO-ENDERECO                    PIC X(60).
+           03 CO-DDD                         PIC X(02).
+           03 CO-NUMERO                      PIC X(09).
+           03 CO-EMAIL                       PIC X(50).
+           03 CO-UF                          PIC X(02).
+           03 CO-CIDADE                      PIC X(30).
+           03 CO-CEP                         PIC X(08).
+           03 CO-DOC                         PIC X(14).
+           03 CO-NUM-CLIENTE                 PIC 9(06).
+
+       01  CUSTOMER-OUT-TRAILER REDEFINES CUSTOMER-OUT-REC.
+           COPY TRLCTL.
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-REC.
+           03 EX-NOME                        PIC X(30).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 EX-CAMPO                       PIC X(12).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 EX-VALOR                       PIC X(30).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 EX-MOTIVO                      PIC X(40).
+
+       FD  UF-XREF.
+       01  UF-XREF-REC.
+           03 UX-ESTADO                      PIC X(30).
+           03 UX-UF                          PIC X(02).
+
+       FD  CUSTOMER-REJ.
+       01  CUSTOMER-REJ-REC.
+           03 CR-NOME                        PIC X(30).
+           03 CR-ESTADO                      PIC X(30).
+           03 CR-MOTIVO                      PIC X(40).
+
+       FD  ADDR-HIST.
+       01  ADDR-HIST-REC.
+           03 AH-NUM-CLIENTE                 PIC 9(06).
+           03 AH-DATA-EFETIVA                PIC 9(08).
+           03 AH-ENDERECO                    PIC X(60).
+           03 AH-CIDADE                      PIC X(30).
+           03 AH-UF                          PIC X(02).
+           03 AH-CEP                         PIC X(08).
+
+       FD  CUSTOMER-CSV.
+       01  CUSTOMER-CSV-REC                  PIC X(200).
+
+      * Layout fixo exigido pelo sistema de etiquetas do fornecedor
+      * grafico: cidade/UF/CEP e telefone saem recompostos numa unica
+      * linha cada, diferente do layout interno de CUSTOMER-OUT-REC.
+       FD  MAILING-LABEL.
+       01  MAILING-LABEL-REC.
+           03 ML-NOME                        PIC X(30).
+           03 ML-ENDERECO                    PIC X(60).
+           03 ML-CIDADE-UF-CEP               PIC X(45).
+           03 ML-TELEFONE                    PIC X(15).
+
        WORKING-STORAGE SECTION.
         01 WS-LAYOUT-1.
            03 WS-NOME                        PIC X(30).
@@ -16,38 +177,538 @@
            03 WS-EMAIL                       PIC X(50).
            03 WS-CIDADE                      PIC X(30).
            03 WS-ESTADO                      PIC X(30).
+           03 WS-CEP                         PIC X(08).
+           03 WS-DOC                         PIC X(14).
+           03 WS-NUM-CLIENTE                 PIC 9(06).
 
 
        01 WS-LAYOUT-2.
            03 WS-NOME                        PIC X(30).
            03 WS-ENDERECO                    PIC X(60).
-           03 WS-TELEFONE                    PIC X(20).
+           03 WS-DDD                         PIC X(02).
+           03 WS-NUMERO-TEL                  PIC X(09).
            03 WS-EMAIL                       PIC X(50).
            03 WS-UF                          PIC X(02).
            03 WS-CIDADE                      PIC X(30).
+           03 WS-CEP                         PIC X(08).
+           03 WS-DOC                         PIC X(14).
+           03 WS-NUM-CLIENTE                 PIC 9(06).
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+           03 WS-GRAVADOS                    PIC 9(07) VALUE ZEROS.
+           03 WS-EXCECOES                    PIC 9(07) VALUE ZEROS.
+           03 WS-REJEITADOS                  PIC 9(07) VALUE ZEROS.
+           03 WS-HISTORICOS                  PIC 9(07) VALUE ZEROS.
+           03 WS-ETIQUETAS                   PIC 9(07) VALUE ZEROS.
+
+       77 WS-HASH-NUM-CLIENTE                PIC 9(11) VALUE ZEROS.
+
+      * Campos de WS-LAYOUT-1 sem correspondente em WS-LAYOUT-2.
+      * MOVE CORR descarta estes campos silenciosamente; listados
+      * aqui para que a perda fique visivel no relatorio de excecao.
+       01 WS-TAB-CAMPOS-PERDIDOS.
+           03 WS-CAMPO-PERDIDO OCCURS 1 TIMES PIC X(12)
+                                              VALUE 'WS-ESTADO'.
+       77 WS-IDX-CAMPO                       PIC 9(02) VALUE ZEROS.
+
+      * Tabela de UF carregada a partir de UFXREF no inicio do job.
+       77 WS-TOT-UF                          PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-UF.
+           03 WS-UF-ENTRADA OCCURS 0 TO 30 TIMES
+                            DEPENDING ON WS-TOT-UF
+                            INDEXED BY WS-IDX-UF.
+              05 WS-UF-ESTADO              PIC X(30).
+              05 WS-UF-CODIGO               PIC X(02).
 
+       01 WS-FLAGS-UF.
+           03 WS-UF-SITUACAO                 PIC X(01) VALUE 'N'.
+              88 UF-LOCALIZADA                   VALUE 'S' FALSE 'N'.
+           03 WS-UF-XREF-EOF                 PIC X(01) VALUE 'N'.
+              88 FIM-UF-XREF                     VALUE 'S' FALSE 'N'.
+           03 WS-REG-SITUACAO                PIC X(01) VALUE 'N'.
+              88 REGISTRO-REJEITADO              VALUE 'S' FALSE 'N'.
+           03 WS-REJ-MOTIVO                  PIC X(40) VALUE SPACES.
+           03 WS-EMAIL-SITUACAO              PIC X(01) VALUE 'N'.
+              88 EMAIL-VALIDO                     VALUE 'S' FALSE 'N'.
+
+      * Campos de trabalho para a validacao de formato do WS-EMAIL.
+       77 WS-EMAIL-TRIM                      PIC X(50).
+       77 WS-EMAIL-LOCAL                     PIC X(50).
+       77 WS-EMAIL-DOMINIO                   PIC X(50).
+       77 WS-EMAIL-TAM                       PIC 9(02) VALUE ZEROS.
+       77 WS-EMAIL-ARROBAS                   PIC 9(02) VALUE ZEROS.
+       77 WS-EMAIL-PONTOS                    PIC 9(02) VALUE ZEROS.
+       77 WS-EMAIL-ESPACOS                   PIC 9(02) VALUE ZEROS.
+
+      * Campos de trabalho para a separacao do WS-TELEFONE em DDD e
+      * numero local.
+       77 WS-TEL-P1                          PIC X(10).
+       77 WS-TEL-P2                          PIC X(10).
+       77 WS-TEL-PREFIXO                     PIC X(10).
+       77 WS-TEL-TALLY                       PIC 9(01) VALUE ZEROS.
+       77 WS-TEL-TAM-P1                      PIC 9(02) VALUE ZEROS.
+
+      * Controle da importacao via CSV: CUSTCSV, se existir, substitui
+      * CUSTIN como entrada e cada linha e separada por virgula.
+       77 WS-CSV-STATUS                      PIC X(02) VALUE '00'.
+       77 WS-CSV-TOT-CAMPOS                  PIC 9(02) VALUE ZEROS.
+       01 WS-FLAGS-CSV.
+           03 WS-MODO-CSV-SW                 PIC X(01) VALUE 'N'.
+              88 MODO-CSV                        VALUE 'S' FALSE 'N'.
+
+      * Parametro para o CALL do DOCVALID01 (validacao de CPF/CNPJ).
+       01 WS-DOCVALID-PARM.
+           03 WS-DOCVALID-NUMERO             PIC X(14).
+           03 WS-DOCVALID-VALIDO             PIC X(01).
+              88 DOCVALID-OK                      VALUE 'S' FALSE 'N'.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
-           MOVE 'ANDRE COSTA'           TO WS-NOME      OF WS-LAYOUT-1
-           MOVE 'RUA 10'                TO WS-ENDERECO  OF WS-LAYOUT-1
-           MOVE '3333-2221'             TO WS-TELEFONE  OF WS-LAYOUT-1
-           MOVE 'TESTE@TESTE'           TO WS-EMAIL     OF WS-LAYOUT-1
-           MOVE 'SAO JOSE'              TO WS-CIDADE    OF WS-LAYOUT-1
-           MOVE 'SAO PAULO'             TO WS-ESTADO    OF WS-LAYOUT-1
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P200-PROCESSA-ARQUIVO
+              UNTIL FIM-DE-ARQUIVO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+
+           GOBACK.
+
+      ******************************************************************
+      * P100-ABRIR-ARQUIVOS
+      * Abre CUSTCSV primeiro para verificar se uma carga por CSV foi
+      * disponibilizada; se nao foi, a entrada fixa CUSTIN e aberta
+      * normalmente, como sempre.
+      ******************************************************************
+       P100-ABRIR-ARQUIVOS.
 
+           OPEN OUTPUT CUSTOMER-OUT
+           OPEN OUTPUT EXCEPTION-RPT
+           OPEN OUTPUT CUSTOMER-REJ
+           OPEN OUTPUT ADDR-HIST
+           OPEN OUTPUT MAILING-LABEL
 
-           MOVE WS-LAYOUT-1 TO WS-LAYOUT-2
+           OPEN INPUT CUSTOMER-CSV
+           IF WS-CSV-STATUS = '00'
+               SET MODO-CSV TO TRUE
+           ELSE
+               OPEN INPUT CUSTOMER-IN
+           END-IF
 
+           PERFORM P115-CARREGAR-TAB-UF
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P115-CARREGAR-TAB-UF
+      * Le a tabela-cruzada UFXREF (nome do estado x codigo de UF)
+      * uma unica vez e monta a tabela em memoria usada pela procura
+      * em P370-LOCALIZAR-UF.
+      ******************************************************************
+       P115-CARREGAR-TAB-UF.
+
+           OPEN INPUT UF-XREF
+
+           PERFORM P116-LER-UF-XREF
+               UNTIL FIM-UF-XREF
+
+           CLOSE UF-XREF
+           .
+
+       P116-LER-UF-XREF.
+
+           READ UF-XREF
+               AT END
+                   SET FIM-UF-XREF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOT-UF
+                   MOVE UX-ESTADO TO WS-UF-ESTADO (WS-TOT-UF)
+                   MOVE UX-UF     TO WS-UF-CODIGO (WS-TOT-UF)
+           END-READ
+           .
+
+       P110-LER-PROXIMO.
+
+           IF MODO-CSV
+               PERFORM P112-LER-PROXIMO-CSV
+           ELSE
+               PERFORM P111-LER-PROXIMO-FIXO
+           END-IF
+           .
+
+       P111-LER-PROXIMO-FIXO.
+
+           READ CUSTOMER-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   MOVE CUSTOMER-IN-REC TO WS-LAYOUT-1
+           END-READ
+           .
+
+       P112-LER-PROXIMO-CSV.
+
+           READ CUSTOMER-CSV
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   PERFORM P130-IMPORTAR-CSV
+           END-READ
+           .
+
+      ******************************************************************
+      * P130-IMPORTAR-CSV
+      * Separa uma linha de CUSTCSV pelas virgulas direto para os
+      * campos de WS-LAYOUT-1, na mesma ordem do extrato de largura
+      * fixa: nome, endereco, telefone, email, cidade, estado, cep,
+      * documento, numero do cliente.
+      ******************************************************************
+       P130-IMPORTAR-CSV.
+
+           INITIALIZE WS-LAYOUT-1
+
+           UNSTRING CUSTOMER-CSV-REC
+               DELIMITED BY ','
+               INTO WS-NOME     OF WS-LAYOUT-1
+                    WS-ENDERECO OF WS-LAYOUT-1
+                    WS-TELEFONE OF WS-LAYOUT-1
+                    WS-EMAIL    OF WS-LAYOUT-1
+                    WS-CIDADE   OF WS-LAYOUT-1
+                    WS-ESTADO   OF WS-LAYOUT-1
+                    WS-CEP      OF WS-LAYOUT-1
+                    WS-DOC      OF WS-LAYOUT-1
+                    WS-NUM-CLIENTE OF WS-LAYOUT-1
+               TALLYING IN WS-CSV-TOT-CAMPOS
+           END-UNSTRING
+           .
+
+       P200-PROCESSA-ARQUIVO.
+
+           SET REGISTRO-REJEITADO TO FALSE
+
+           PERFORM P300-CONVERTE-LAYOUT
+           PERFORM P350-VALIDA-PERDA-CAMPOS
+           PERFORM P370-LOCALIZAR-UF
+           PERFORM P390-VALIDAR-DOCUMENTO
+           PERFORM P395-VALIDAR-EMAIL
+           PERFORM P397-NORMALIZAR-TELEFONE
+
+           IF REGISTRO-REJEITADO
+               PERFORM P380-GRAVAR-REJEITO
+           ELSE
+               PERFORM P400-GRAVAR-SAIDA
+           END-IF
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+       P300-CONVERTE-LAYOUT.
+
+           INITIALIZE WS-LAYOUT-2
            MOVE CORR WS-LAYOUT-1 TO WS-LAYOUT-2
+           .
+
+      ******************************************************************
+      * P370-LOCALIZAR-UF
+      * Consulta a tabela carregada de UFXREF pelo nome do estado em
+      * WS-ESTADO OF WS-LAYOUT-1 e preenche WS-UF OF WS-LAYOUT-2. Um
+      * estado sem correspondente na tabela rejeita o registro.
+      ******************************************************************
+       P370-LOCALIZAR-UF.
+
+           SET WS-IDX-UF TO 1
+           SET UF-LOCALIZADA TO FALSE
 
-            DISPLAY 'WS-LAYOUT-1:' WS-LAYOUT-1.
-            DISPLAY 'WS-LAYOUT-2:' WS-LAYOUT-2.
+           PERFORM P375-COMPARAR-UF
+               VARYING WS-IDX-UF FROM 1 BY 1
+                 UNTIL WS-IDX-UF > WS-TOT-UF
+                    OR UF-LOCALIZADA
 
-            DISPLAY 'WS-LAYOUT-1:' LENGTH OF WS-LAYOUT-1.
-            DISPLAY 'WS-LAYOUT-2:' LENGTH OF WS-LAYOUT-2.
+           IF NOT UF-LOCALIZADA
+               SET REGISTRO-REJEITADO TO TRUE
+               MOVE 'ESTADO NAO ENCONTRADO NA TABELA DE UF'
+                                           TO WS-REJ-MOTIVO
+           END-IF
+           .
+
+       P375-COMPARAR-UF.
+
+           IF WS-UF-ESTADO (WS-IDX-UF) = WS-ESTADO OF WS-LAYOUT-1
+               MOVE WS-UF-CODIGO (WS-IDX-UF) TO WS-UF OF WS-LAYOUT-2
+               SET UF-LOCALIZADA TO TRUE
+           END-IF
+           .
+
+       P380-GRAVAR-REJEITO.
+
+           MOVE WS-NOME   OF WS-LAYOUT-1      TO CR-NOME
+           MOVE WS-ESTADO OF WS-LAYOUT-1      TO CR-ESTADO
+           MOVE WS-REJ-MOTIVO                 TO CR-MOTIVO
+           WRITE CUSTOMER-REJ-REC
+           ADD 1 TO WS-REJEITADOS
+           .
+
+      ******************************************************************
+      * P390-VALIDAR-DOCUMENTO
+      * Confere o digito verificador do CPF/CNPJ informado em
+      * WS-DOC OF WS-LAYOUT-1 chamando o DOCVALID01. Um documento
+      * invalido rejeita o registro pelo mesmo caminho usado para uma
+      * UF desconhecida. req033 pede para validar o digito verificador
+      * de um CPF/CNPJ informado, nao para exigir sua presenca -- um
+      * WS-DOC em branco nao chama o DOCVALID01 e segue como valido,
+      * em vez de cair no WHEN OTHER dele e ser rejeitado.
+      ******************************************************************
+       P390-VALIDAR-DOCUMENTO.
+
+           IF NOT REGISTRO-REJEITADO
+              AND WS-DOC OF WS-LAYOUT-1 NOT = SPACES
+               MOVE WS-DOC OF WS-LAYOUT-1 TO WS-DOCVALID-NUMERO
+               CALL 'DOCVALID01' USING WS-DOCVALID-PARM
+
+               IF NOT DOCVALID-OK
+                   SET REGISTRO-REJEITADO TO TRUE
+                   MOVE 'CPF/CNPJ INVALIDO' TO WS-REJ-MOTIVO
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * P395-VALIDAR-EMAIL
+      * Confere se WS-EMAIL OF WS-LAYOUT-1 tem um '@', um segmento de
+      * dominio com um '.' e nenhum espaco embutido. Um email invalido
+      * so gera excecao -- o registro continua sendo gravado, pois
+      * isto nao e uma perda de dados como a UF ou o documento.
+      ******************************************************************
+       P395-VALIDAR-EMAIL.
+
+           MOVE FUNCTION TRIM (WS-EMAIL OF WS-LAYOUT-1)
+                                               TO WS-EMAIL-TRIM
+           COMPUTE WS-EMAIL-TAM =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-EMAIL OF WS-LAYOUT-1))
+
+           SET EMAIL-VALIDO TO TRUE
+           MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMINIO
+           MOVE ZEROS  TO WS-EMAIL-ARROBAS WS-EMAIL-PONTOS
+                          WS-EMAIL-ESPACOS
+
+           UNSTRING WS-EMAIL-TRIM DELIMITED BY '@'
+               INTO WS-EMAIL-LOCAL WS-EMAIL-DOMINIO
+               TALLYING IN WS-EMAIL-ARROBAS
+           END-UNSTRING
+
+           INSPECT WS-EMAIL-DOMINIO TALLYING WS-EMAIL-PONTOS
+               FOR ALL '.'
+
+           IF WS-EMAIL-TAM > 0
+               INSPECT WS-EMAIL-TRIM (1:WS-EMAIL-TAM) TALLYING
+                   WS-EMAIL-ESPACOS FOR ALL SPACE
+           END-IF
+
+           IF WS-EMAIL-TAM = 0
+              OR WS-EMAIL-ARROBAS NOT = 2
+              OR WS-EMAIL-LOCAL = SPACES
+              OR WS-EMAIL-DOMINIO = SPACES
+              OR WS-EMAIL-PONTOS = 0
+              OR WS-EMAIL-ESPACOS > 0
+               SET EMAIL-VALIDO TO FALSE
+           END-IF
+
+           IF NOT EMAIL-VALIDO
+               PERFORM P396-GRAVAR-EXCECAO-EMAIL
+           END-IF
+           .
+
+       P396-GRAVAR-EXCECAO-EMAIL.
+
+           MOVE WS-NOME  OF WS-LAYOUT-1       TO EX-NOME
+           MOVE 'WS-EMAIL'                    TO EX-CAMPO
+           MOVE WS-EMAIL OF WS-LAYOUT-1       TO EX-VALOR
+           MOVE 'EMAIL EM FORMATO INVALIDO'   TO EX-MOTIVO
+           WRITE EXCEPTION-RPT-REC
+           ADD 1 TO WS-EXCECOES
+           .
+
+      ******************************************************************
+      * P397-NORMALIZAR-TELEFONE
+      * Separa WS-TELEFONE OF WS-LAYOUT-1 em DDD e numero local. Se a
+      * parte antes do hifen tiver mais de 4 digitos ela traz o DDD
+      * embutido (os dois primeiros digitos); senao o numero nao tem
+      * DDD e a parte toda e o prefixo. O numero final sai sempre no
+      * formato PREFIXO-SUFIXO, com um unico hifen.
+      ******************************************************************
+       P397-NORMALIZAR-TELEFONE.
+
+           MOVE SPACES TO WS-TEL-P1 WS-TEL-P2
+           MOVE ZEROS  TO WS-TEL-TALLY
+
+           UNSTRING WS-TELEFONE OF WS-LAYOUT-1
+               DELIMITED BY '-'
+               INTO WS-TEL-P1 WS-TEL-P2
+               TALLYING IN WS-TEL-TALLY
+           END-UNSTRING
+
+           COMPUTE WS-TEL-TAM-P1 =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-TEL-P1))
+
+           IF WS-TEL-TAM-P1 > 4
+               MOVE WS-TEL-P1 (1:2)  TO WS-DDD OF WS-LAYOUT-2
+               MOVE WS-TEL-P1 (3:8)  TO WS-TEL-PREFIXO
+           ELSE
+               MOVE SPACES           TO WS-DDD OF WS-LAYOUT-2
+               MOVE WS-TEL-P1        TO WS-TEL-PREFIXO
+           END-IF
+
+           MOVE SPACES TO WS-NUMERO-TEL OF WS-LAYOUT-2
+           STRING FUNCTION TRIM (WS-TEL-PREFIXO) DELIMITED BY SIZE
+                  '-'                            DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-TEL-P2)       DELIMITED BY SIZE
+               INTO WS-NUMERO-TEL OF WS-LAYOUT-2
+           END-STRING
+           .
+
+      ******************************************************************
+      * P350-VALIDA-PERDA-CAMPOS
+      * Percorre WS-TAB-CAMPOS-PERDIDOS e grava no relatorio de
+      * excecao qualquer campo de WS-LAYOUT-1 que o MOVE CORR nao
+      * tenha conseguido transportar para WS-LAYOUT-2.
+      ******************************************************************
+       P350-VALIDA-PERDA-CAMPOS.
+
+           PERFORM P355-CHECAR-CAMPO-PERDIDO
+               VARYING WS-IDX-CAMPO FROM 1 BY 1
+                 UNTIL WS-IDX-CAMPO > 1
+           .
+
+       P355-CHECAR-CAMPO-PERDIDO.
+
+           IF WS-CAMPO-PERDIDO (WS-IDX-CAMPO) = 'WS-ESTADO'
+              AND WS-ESTADO OF WS-LAYOUT-1 NOT = SPACES
+               PERFORM P360-GRAVAR-EXCECAO
+           END-IF
+           .
+
+       P360-GRAVAR-EXCECAO.
+
+           MOVE WS-NOME   OF WS-LAYOUT-1            TO EX-NOME
+           MOVE WS-CAMPO-PERDIDO (WS-IDX-CAMPO)      TO EX-CAMPO
+           MOVE WS-ESTADO OF WS-LAYOUT-1             TO EX-VALOR
+           MOVE 'CAMPO SEM CORRESPONDENTE EM WS-LAYOUT-2'
+                                                      TO EX-MOTIVO
+           WRITE EXCEPTION-RPT-REC
+           ADD 1 TO WS-EXCECOES
+           .
+
+       P400-GRAVAR-SAIDA.
+
+           MOVE WS-LAYOUT-2 TO CUSTOMER-OUT-REC
+           WRITE CUSTOMER-OUT-REC
+           ADD 1 TO WS-GRAVADOS
+           ADD WS-NUM-CLIENTE OF WS-LAYOUT-2 TO WS-HASH-NUM-CLIENTE
+
+           PERFORM P410-GRAVAR-HISTORICO-ENDERECO
+           PERFORM P420-EXPORTAR-ETIQUETA
+           .
+
+      ******************************************************************
+      * P420-EXPORTAR-ETIQUETA
+      * Monta a linha de MAILLBL no formato fixo do fornecedor grafico,
+      * recompondo cidade/UF/CEP e o telefone com STRING, no mesmo
+      * padrao DELIMITED BY SIZE demonstrado em STRING_01.
+      ******************************************************************
+       P420-EXPORTAR-ETIQUETA.
+
+           MOVE SPACES            TO MAILING-LABEL-REC
+           MOVE WS-NOME     OF WS-LAYOUT-2     TO ML-NOME
+           MOVE WS-ENDERECO OF WS-LAYOUT-2     TO ML-ENDERECO
+
+           STRING FUNCTION TRIM (WS-CIDADE OF WS-LAYOUT-2)
+                                          DELIMITED BY SIZE
+                  '-'                    DELIMITED BY SIZE
+                  WS-UF OF WS-LAYOUT-2    DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  WS-CEP OF WS-LAYOUT-2   DELIMITED BY SIZE
+               INTO ML-CIDADE-UF-CEP
+           END-STRING
+
+           STRING '('                            DELIMITED BY SIZE
+                  WS-DDD OF WS-LAYOUT-2           DELIMITED BY SIZE
+                  ') '                            DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NUMERO-TEL OF WS-LAYOUT-2)
+                                                  DELIMITED BY SIZE
+               INTO ML-TELEFONE
+           END-STRING
+
+           WRITE MAILING-LABEL-REC
+           ADD 1 TO WS-ETIQUETAS
+           .
+
+      ******************************************************************
+      * P410-GRAVAR-HISTORICO-ENDERECO
+      * Grava uma copia do endereco recem carregado em ADDR-HIST com
+      * a data de hoje como data efetiva, preservando o endereco
+      * anterior em vez de so sobrescreve-lo -- uma disputa de
+      * cobranca pode perguntar qual endereco estava em vigor numa
+      * data qualquer em vez de so conhecer o atual.
+      ******************************************************************
+       P410-GRAVAR-HISTORICO-ENDERECO.
+
+           MOVE WS-NUM-CLIENTE OF WS-LAYOUT-2   TO AH-NUM-CLIENTE
+           MOVE FUNCTION CURRENT-DATE (1:8)     TO AH-DATA-EFETIVA
+           MOVE WS-ENDERECO OF WS-LAYOUT-2      TO AH-ENDERECO
+           MOVE WS-CIDADE   OF WS-LAYOUT-2      TO AH-CIDADE
+           MOVE WS-UF       OF WS-LAYOUT-2      TO AH-UF
+           MOVE WS-CEP      OF WS-LAYOUT-2      TO AH-CEP
+
+           WRITE ADDR-HIST-REC
+           ADD 1 TO WS-HISTORICOS
+           .
+
+      ******************************************************************
+      * P430-GRAVAR-TRAILER-SAIDA
+      * Ultimo registro de CUSTOUT: indicador fixo, total de registros
+      * gravados e hash total de CO-NUM-CLIENTE, no mesmo layout
+      * compartilhado (TRLCTL) que os outros feeds de cliente usam.
+      ******************************************************************
+       P430-GRAVAR-TRAILER-SAIDA.
+
+           INITIALIZE CUSTOMER-OUT-REC
+
+           MOVE 'TRAILER'           TO TRL-INDICADOR
+           MOVE WS-GRAVADOS         TO TRL-QTD-REGISTROS
+           MOVE WS-HASH-NUM-CLIENTE TO TRL-HASH-TOTAL
+
+           WRITE CUSTOMER-OUT-TRAILER
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           PERFORM P430-GRAVAR-TRAILER-SAIDA
+
+           IF MODO-CSV
+               CLOSE CUSTOMER-CSV
+           ELSE
+               CLOSE CUSTOMER-IN
+           END-IF
+           CLOSE CUSTOMER-OUT
+           CLOSE EXCEPTION-RPT
+           CLOSE CUSTOMER-REJ
+           CLOSE ADDR-HIST
+           CLOSE MAILING-LABEL
+
+           DISPLAY 'CORR_01 - REGISTROS LIDOS...: ' WS-LIDOS
+           DISPLAY 'CORR_01 - REGISTROS GRAVADOS: ' WS-GRAVADOS
+           DISPLAY 'CORR_01 - CAMPOS PERDIDOS....: ' WS-EXCECOES
+           DISPLAY 'CORR_01 - REGISTROS REJEITADOS: ' WS-REJEITADOS
+           DISPLAY 'CORR_01 - HISTORICOS DE ENDERECO: ' WS-HISTORICOS
+           DISPLAY 'CORR_01 - ETIQUETAS EXPORTADAS: ' WS-ETIQUETAS
+           .
 
-            STOP RUN.
        END PROGRAM CORR_01.
+
