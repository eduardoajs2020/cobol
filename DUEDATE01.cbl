@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: DUEDATE01 - adds a number of days to a WS-DATA-style
+      *          DD/MM/AAAA date, rolling month/year over correctly
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Walks the date forward one day at a
+      *             time, reusing VARIAVEIS_01's own WS-MES-30/
+      *             WS-MES-31/WS-FEV-NB/WS-FEV-B month-length
+      *             88-levels to decide when a month (and, for
+      *             December, the year) rolls over, so a due-date
+      *             calculation is driven by the same fields that
+      *             already validate a day-of-month instead of a
+      *             separate table of month lengths.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUEDATE01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-CALC       PIC X(10).
+       01 FILLER          REDEFINES WS-DATA-CALC.
+          03 WS-DATA-DD      PIC 9(02).
+          03 FILLER          PIC X.
+          03 WS-DATA-MM      PIC 9(02).
+          03 FILLER          PIC X.
+          03 WS-DATA-AA      PIC 9(04).
+
+       77 WS-DIAS-RESTANTES  PIC 9(03) VALUE ZEROS.
+
+       01 WS-MESES-ANO       PIC 99 VALUE ZEROS.
+          88 WS-MES-ATUAL           VALUE 1 THRU 12.
+
+       01 WS-DIAS-MES        PIC 99 VALUE ZEROS.
+          88 WS-FEV-NB              VALUE 1 THRU 28.
+          88 WS-FEV-B               VALUE 1 THRU 29.
+          88 WS-MES-30              VALUE 1 THRU 30.
+          88 WS-MES-31              VALUE 1 THRU 31.
+
+       01 WS-FLAG-BISSEXTO   PIC X(01) VALUE 'N'.
+          88 ANO-BISSEXTO              VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 WS-DUEDATE-PARM.
+           03 WS-DDT-DATA-BASE                PIC X(10).
+           03 WS-DDT-PRAZO-DIAS                PIC 9(03).
+           03 WS-DDT-DATA-VENCTO               PIC X(10).
+
+       PROCEDURE DIVISION USING WS-DUEDATE-PARM.
+
+       P000-CALCULAR-VENCIMENTO.
+
+           MOVE WS-DDT-DATA-BASE   TO WS-DATA-CALC
+           MOVE WS-DDT-PRAZO-DIAS  TO WS-DIAS-RESTANTES
+
+           PERFORM P100-SOMAR-UM-DIA
+               UNTIL WS-DIAS-RESTANTES = 0
+
+           MOVE WS-DATA-CALC       TO WS-DDT-DATA-VENCTO
+
+           GOBACK
+           .
+
+      ******************************************************************
+      * P100-SOMAR-UM-DIA
+      * Avanca um dia e, se o dia resultante ja nao coube no mes atual
+      * (mesmo teste de WS-MES-30/WS-MES-31/WS-FEV-NB/WS-FEV-B que
+      * VARIAVEIS_01 usa para validar uma data), volta o dia para 01 e
+      * avanca o mes (e o ano, em dezembro).
+      ******************************************************************
+       P100-SOMAR-UM-DIA.
+
+           ADD 1 TO WS-DATA-DD
+           MOVE WS-DATA-MM TO WS-MESES-ANO
+           MOVE WS-DATA-DD TO WS-DIAS-MES
+
+           PERFORM P110-VERIFICAR-BISSEXTO
+           PERFORM P120-VERIFICAR-ROLAGEM-MES
+
+           SUBTRACT 1 FROM WS-DIAS-RESTANTES
+           .
+
+       P110-VERIFICAR-BISSEXTO.
+
+           SET ANO-BISSEXTO TO FALSE
+
+           IF FUNCTION MOD (WS-DATA-AA, 4) = 0
+               SET ANO-BISSEXTO TO TRUE
+               IF FUNCTION MOD (WS-DATA-AA, 100) = 0
+                   SET ANO-BISSEXTO TO FALSE
+                   IF FUNCTION MOD (WS-DATA-AA, 400) = 0
+                       SET ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       P120-VERIFICAR-ROLAGEM-MES.
+
+           EVALUATE WS-DATA-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF NOT WS-MES-30
+                       PERFORM P130-AVANCAR-MES
+                   END-IF
+               WHEN 02
+                   IF ANO-BISSEXTO
+                       IF NOT WS-FEV-B
+                           PERFORM P130-AVANCAR-MES
+                       END-IF
+                   ELSE
+                       IF NOT WS-FEV-NB
+                           PERFORM P130-AVANCAR-MES
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   IF NOT WS-MES-31
+                       PERFORM P130-AVANCAR-MES
+                   END-IF
+           END-EVALUATE
+           .
+
+       P130-AVANCAR-MES.
+
+           MOVE 01 TO WS-DATA-DD
+
+           IF WS-DATA-MM = 12
+               MOVE 01 TO WS-DATA-MM
+               ADD 1 TO WS-DATA-AA
+           ELSE
+               ADD 1 TO WS-DATA-MM
+           END-IF
+           .
+
+       END PROGRAM DUEDATE01.
+
\ No newline at end of file
