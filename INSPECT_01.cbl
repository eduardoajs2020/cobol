@@ -3,15 +3,64 @@
       * Date:
       * Purpose: INSPECT_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  After tallying/replacing the "/" separators, the
+      *             assembled WS-DATA is now handed to DTVALID01 for
+      *             real day/month/year validation instead of just
+      *             trusting the separator count.
+      * 09/08/2026  Added a batch pass that runs the same TALLYING
+      *             logic across DATEIN and writes a well-formed vs
+      *             malformed summary to DATERPT.
+      * 09/08/2026  WS-DTVALID-PARM now comes from the shared DTVPARM
+      *             copybook instead of a local copy that only knew
+      *             about DTV-DATA-VALIDA, so a bad date here reports
+      *             the same failure code PROG_TESTE/VARIAVEIS_01 do;
+      *             the batch pass now calls DTVALID01 per record
+      *             instead of only counting "/" separators, so a
+      *             date like 31/04/2021 (two separators, no such
+      *             day) is caught as malformed instead of passing.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSPECT_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-IN    ASSIGN TO "DATEIN"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DATE-RPT   ASSIGN TO "DATERPT"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DATE-IN.
+       01  DATE-IN-REC                       PIC X(10).
+
+       FD  DATE-RPT.
+       01  DATE-RPT-REC                      PIC X(60).
+
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA        PIC X(20) VALUE SPACES.
        01 WS-DATA          PIC X(10) VALUE SPACES.
        77 WS-TOTAL         PIC 9(02).
+
+       COPY DTVPARM.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S'.
+
+       01 WS-RESUMO.
+           03 WS-TOT-LIDAS                   PIC 9(07) VALUE ZEROS.
+           03 WS-TOT-BEM-FORMADAS             PIC 9(07) VALUE ZEROS.
+           03 WS-TOT-MALFORMADAS             PIC 9(07) VALUE ZEROS.
+
        PROCEDURE DIVISION.
 
            MOVE "12"          TO WS-DATA(01:02).
@@ -33,5 +82,100 @@
 
            DISPLAY "NOVO FORMATO: " WS-DATA.
 
-            STOP RUN.
+           MOVE "12"          TO WS-DATA(01:02).
+           MOVE "/"           TO WS-DATA(03:01).
+           MOVE "03"          TO WS-DATA(04:02).
+           MOVE "/"           TO WS-DATA(06:01).
+           MOVE "2021"        TO WS-DATA(07:04).
+
+           MOVE WS-DATA       TO WS-DTV-DATA
+           CALL "DTVALID01" USING WS-DTVALID-PARM
+           END-CALL
+
+           IF DTV-DATA-VALIDA
+               DISPLAY "DATA VALIDA..................: " WS-DATA
+           ELSE
+               DISPLAY "DATA INVALIDA, CODIGO RETORNO: "
+                                                  WS-DTV-RETORNO
+           END-IF
+
+           PERFORM P500-PROCESSAR-ARQUIVO-DATAS
+
+            GOBACK.
+
+      ******************************************************************
+      * P500-PROCESSAR-ARQUIVO-DATAS
+      * Aplica a mesma logica de INSPECT TALLYING/REPLACING usada no
+      * exemplo acima a cada registro de DATEIN, classificando cada
+      * data como bem formada (dois separadores "/") ou malformada, e
+      * grava o resumo em DATERPT.
+      ******************************************************************
+       P500-PROCESSAR-ARQUIVO-DATAS.
+
+           OPEN INPUT  DATE-IN
+           OPEN OUTPUT DATE-RPT
+
+           PERFORM P510-LER-PROXIMA-DATA
+
+           PERFORM P520-CLASSIFICAR-DATA
+               UNTIL FIM-DE-ARQUIVO
+
+           PERFORM P590-GRAVAR-RESUMO
+
+           CLOSE DATE-IN
+           CLOSE DATE-RPT
+           .
+
+       P510-LER-PROXIMA-DATA.
+
+           READ DATE-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOT-LIDAS
+                   MOVE DATE-IN-REC TO WS-DATA
+           END-READ
+           .
+
+       P520-CLASSIFICAR-DATA.
+
+           MOVE ZEROS TO WS-TOTAL
+
+           INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "/"
+
+           MOVE WS-DATA       TO WS-DTV-DATA
+           CALL "DTVALID01" USING WS-DTVALID-PARM
+           END-CALL
+
+           IF DTV-DATA-VALIDA
+               ADD 1 TO WS-TOT-BEM-FORMADAS
+           ELSE
+               ADD 1 TO WS-TOT-MALFORMADAS
+               MOVE SPACES TO DATE-RPT-REC
+               STRING 'MALFORMADA: ' WS-DATA
+                      ' CODIGO RETORNO: ' WS-DTV-RETORNO
+                      DELIMITED BY SIZE INTO DATE-RPT-REC
+               WRITE DATE-RPT-REC
+           END-IF
+
+           PERFORM P510-LER-PROXIMA-DATA
+           .
+
+       P590-GRAVAR-RESUMO.
+
+           MOVE SPACES TO DATE-RPT-REC
+           STRING 'TOTAL LIDAS: ' WS-TOT-LIDAS
+                  ' BEM FORMADAS: ' WS-TOT-BEM-FORMADAS
+                  ' MALFORMADAS: ' WS-TOT-MALFORMADAS
+                  DELIMITED BY SIZE INTO DATE-RPT-REC
+           WRITE DATE-RPT-REC
+
+           DISPLAY 'INSPECT_01 - DATAS LIDAS......: ' WS-TOT-LIDAS
+           DISPLAY 'INSPECT_01 - BEM FORMADAS.....: '
+                                             WS-TOT-BEM-FORMADAS
+           DISPLAY 'INSPECT_01 - MALFORMADAS......: '
+                                             WS-TOT-MALFORMADAS
+           .
+
        END PROGRAM INSPECT_01.
+
