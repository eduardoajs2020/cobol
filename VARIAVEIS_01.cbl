@@ -3,6 +3,33 @@
       * Date:17/09/2022
       * Purpose:PROGRAMA DE TESTE DE VARIAVEIS
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Wired up the leap-year test: WS-MESES-ANO is now
+      *             set from WS-DATA-MM and used to pick between
+      *             WS-FEV-NB and WS-FEV-B (and WS-MES-30/WS-MES-31
+      *             for the other months) so WS-DATA-DD is actually
+      *             validated against the correct day limit instead
+      *             of these 88-levels sitting unused.
+      * 09/08/2026  Once a date validates, CALLs the new DUEDATE01 to
+      *             roll it forward by a configurable term (30/60/90
+      *             days) and displays the due date, since this is
+      *             where every due-date calculation against these
+      *             month-length fields used to be done by hand.
+      * 09/08/2026  The accept/reject decision now comes from the
+      *             shared DTVALID01 (via the DTVPARM copybook), the
+      *             same call PROG_TESTE and INSPECT_01 make, instead
+      *             of this program's own DATA-VALIDA switch, so all
+      *             three agree on one return-code scheme; the local
+      *             bissexto/month-length check above still runs and
+      *             still drives the leap-year display, it just no
+      *             longer has the final word on whether the date is
+      *             accepted.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIAVEIS-01.
@@ -22,19 +49,128 @@
           03 WS-DATA-AA      PIC 9(04).
        77 WS-NOME-MES-AUX    PIC X(15) VALUE SPACES.
        77 WS-TECLA-AUX       PIC X.
-       77 FILLER             PIC X(10) VALUES "12/02/2021".
+       77 WS-DATA-TESTE      PIC X(10) VALUE "12/02/2024".
 
        01 WS-MESES-ANO       PIC 99 VALUE ZEROS.
           88 WS-MES-ATUAL           VALUE 1 THRU 12.
 
-       01 WS-DIAS-MES        PIC 99 VALUES ZEROS.
+       01 WS-DIAS-MES        PIC 99 VALUE ZEROS.
           88 WS-FEV-NB              VALUE 1 THRU 28.
           88 WS-FEV-B               VALUE 1 THRU 29.
           88 WS-MES-30              VALUE 1 THRU 30.
           88 WS-MES-31              VALUE 1 THRU 31.
 
+       01 WS-FLAG-BISSEXTO   PIC X(01) VALUE 'N'.
+          88 ANO-BISSEXTO              VALUE 'S' FALSE 'N'.
+
+       01 WS-FLAG-DATA-VALIDA PIC X(01) VALUE 'N'.
+          88 DATA-VALIDA                VALUE 'S' FALSE 'N'.
+
+       77 WS-PRAZO-TESTE     PIC 9(03) VALUE 30.
+
+       01 WS-DUEDATE-PARM.
+           03 WS-DDT-DATA-BASE                PIC X(10).
+           03 WS-DDT-PRAZO-DIAS                PIC 9(03).
+           03 WS-DDT-DATA-VENCTO               PIC X(10).
+
+       COPY DTVPARM.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY WS-DATA
-            STOP RUN.
+
+           MOVE WS-DATA-TESTE TO WS-DATA
+           MOVE WS-DATA-MM    TO WS-MESES-ANO
+           MOVE WS-DATA-DD    TO WS-DIAS-MES
+
+           DISPLAY WS-DATA
+
+           IF NOT WS-MES-ATUAL
+               DISPLAY 'MES INVALIDO: ' WS-DATA-MM
+           ELSE
+               PERFORM P100-VERIFICAR-BISSEXTO
+               PERFORM P200-VALIDAR-DIA-MES
+           END-IF
+
+           MOVE WS-DATA       TO WS-DTV-DATA
+           CALL 'DTVALID01' USING WS-DTVALID-PARM
+
+           IF DTV-DATA-VALIDA
+               DISPLAY 'DATA VALIDA'
+               PERFORM P300-CALCULAR-VENCIMENTO
+           ELSE
+               DISPLAY 'DATA INVALIDA, CODIGO RETORNO: ' WS-DTV-RETORNO
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * P300-CALCULAR-VENCIMENTO
+      * Soma o prazo configurado em WS-PRAZO-TESTE (30/60/90 dias) a
+      * data validada, usando o DUEDATE01 para rolar mes/ano pelos
+      * mesmos 88-levels de tamanho de mes ja declarados acima.
+      ******************************************************************
+       P300-CALCULAR-VENCIMENTO.
+
+           MOVE WS-DATA            TO WS-DDT-DATA-BASE
+           MOVE WS-PRAZO-TESTE     TO WS-DDT-PRAZO-DIAS
+
+           CALL 'DUEDATE01' USING WS-DUEDATE-PARM
+
+           DISPLAY 'VENCIMENTO EM ' WS-PRAZO-TESTE ' DIAS: '
+                   WS-DDT-DATA-VENCTO
+           .
+
+      ******************************************************************
+      * P100-VERIFICAR-BISSEXTO
+      * Ano bissexto: divisivel por 4 e (nao divisivel por 100 ou
+      * divisivel por 400).
+      ******************************************************************
+       P100-VERIFICAR-BISSEXTO.
+
+           SET ANO-BISSEXTO TO FALSE
+
+           IF FUNCTION MOD (WS-DATA-AA, 4) = 0
+               SET ANO-BISSEXTO TO TRUE
+               IF FUNCTION MOD (WS-DATA-AA, 100) = 0
+                   SET ANO-BISSEXTO TO FALSE
+                   IF FUNCTION MOD (WS-DATA-AA, 400) = 0
+                       SET ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * P200-VALIDAR-DIA-MES
+      * Escolhe o 88-level correto (fevereiro bissexto/nao-bissexto,
+      * mes de 30 ou de 31 dias) para validar WS-DIAS-MES, que
+      * carrega o dia candidato WS-DATA-DD.
+      ******************************************************************
+       P200-VALIDAR-DIA-MES.
+
+           SET DATA-VALIDA TO FALSE
+
+           EVALUATE WS-DATA-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF WS-MES-30
+                       SET DATA-VALIDA TO TRUE
+                   END-IF
+               WHEN 02
+                   IF ANO-BISSEXTO
+                       IF WS-FEV-B
+                           SET DATA-VALIDA TO TRUE
+                       END-IF
+                   ELSE
+                       IF WS-FEV-NB
+                           SET DATA-VALIDA TO TRUE
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   IF WS-MES-31
+                       SET DATA-VALIDA TO TRUE
+                   END-IF
+           END-EVALUATE
+           .
+
        END PROGRAM VARIAVEIS-01.
+
