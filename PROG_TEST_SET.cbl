@@ -3,31 +3,113 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Turned the SET WS-NUM-1/WS-NUM-2 demo into a real
+      *             job-control sequence-number generator: the last-
+      *             used number is read from CTRLFILE, the next number
+      *             is SET from it, and the new value is written back
+      *             so every run gets a unique, gap-free control
+      *             number instead of an operator-maintained
+      *             spreadsheet.
+      * 09/08/2026  The SET that advances WS-NUM-2 is now also written
+      *             to a SETAUD audit record (before value, after
+      *             value, timestamp) on SETAUDIT, same as
+      *             PROGRAM_TEST_SET_01, so a gap in the control-number
+      *             sequence can be traced back to the run that caused
+      *             it.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG_TEST_SET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE       ASSIGN TO "CTRLFILE"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT SET-AUDIT-LOG      ASSIGN TO "SETAUDIT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-NUM-1             PIC 99 VALUE 0.
-       77 WS-NUM-2             PIC 99 VALUE 0.
+       FD  CONTROL-FILE.
+       01  CONTROL-FILE-REC.
+           03 CTRL-ULTIMO-NUMERO              PIC 9(07).
+
+       FD  SET-AUDIT-LOG.
+           COPY SETAUD.
 
+       WORKING-STORAGE SECTION.
+       77 WS-CTRL-STATUS        PIC X(02) VALUE '00'.
+       77 WS-NUM-1              PIC 9(07) VALUE 0.
+       77 WS-NUM-2              PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "ANTES DE SETAR WSS-NUM-1: " WS-NUM-1.
-           SET WS-NUM-1        TO 5.
-           DISPLAY "DEPOIS DE SETAR WS-NUM-1: " WS-NUM-1.
+           OPEN OUTPUT SET-AUDIT-LOG
 
+           PERFORM P100-LER-ULTIMO-NUMERO
 
-           DISPLAY "ANTES DE SETAR WSS-NUM-2: " WS-NUM-2.
-           SET WS-NUM-2        TO WS-NUM-1.
-           DISPLAY "DEPOIS DE SETAR WS-NUM-2: " WS-NUM-2.
+           DISPLAY "ULTIMO NUMERO DE CONTROLE: " WS-NUM-1
+           SET WS-NUM-2        TO WS-NUM-1
+           ADD 1               TO WS-NUM-2
+           DISPLAY "NOVO NUMERO DE CONTROLE..: " WS-NUM-2
+           PERFORM P150-GRAVAR-AUDITORIA-SET
 
-           SET WS-NUM-1        TO 7
-           DISPLAY 'VALOR FINAL WS-NUM-1..... ' WS-NUM-1
-           DISPLAY 'VALOR FINAL WS-NUM-2..... ' WS-NUM-2
+           PERFORM P200-GRAVAR-NOVO-NUMERO
+
+           CLOSE SET-AUDIT-LOG
 
             STOP RUN.
+
+      ******************************************************************
+      * P100-LER-ULTIMO-NUMERO
+      * Se CTRLFILE ja existir de uma execucao anterior, le o ultimo
+      * numero de controle emitido; caso contrario parte de zero.
+      ******************************************************************
+       P100-LER-ULTIMO-NUMERO.
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTRL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTRL-ULTIMO-NUMERO TO WS-NUM-1
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+      ******************************************************************
+      * P150-GRAVAR-AUDITORIA-SET
+      * Grava em SETAUDIT o valor de WS-NUM-2 antes e depois do SET
+      * acima, com o instante da mudanca.
+      ******************************************************************
+       P150-GRAVAR-AUDITORIA-SET.
+
+           MOVE 'PTESTSET'              TO WS-SETAUD-PROGRAMA
+           MOVE 'WS-NUM-2'              TO WS-SETAUD-CAMPO
+           MOVE SPACES                  TO WS-SETAUD-CHAVE
+           MOVE WS-NUM-1                TO WS-SETAUD-VALOR-ANTES
+           MOVE WS-NUM-2                TO WS-SETAUD-VALOR-DEPOIS
+           MOVE FUNCTION CURRENT-DATE   TO WS-SETAUD-DATA-HORA
+
+           WRITE WS-SETAUD-REGISTRO
+           .
+
+      ******************************************************************
+      * P200-GRAVAR-NOVO-NUMERO
+      * Regrava CTRLFILE com o numero de controle recem-emitido.
+      ******************************************************************
+       P200-GRAVAR-NOVO-NUMERO.
+
+           MOVE WS-NUM-2 TO CTRL-ULTIMO-NUMERO
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CONTROL-FILE-REC
+           CLOSE CONTROL-FILE
+           .
+
        END PROGRAM PROG_TEST_SET.
+
\ No newline at end of file
