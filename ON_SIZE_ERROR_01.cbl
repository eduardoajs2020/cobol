@@ -3,44 +3,264 @@
       * Date: 02/10/2022
       * Purpose:ON_SIZE_ERROR_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  P800-ERRO now writes WS-NUM-1, WS-NUM-2 and the
+      *             attempted WS-RESULT to AUDLOG (shared ERRAUD
+      *             record) before stopping, so an overnight overflow
+      *             leaves a record instead of a console line.
+      * 09/08/2026  Added a file-driven test mode: when TESTCASE is
+      *             present, each case is read instead of ACCEPTing
+      *             WS-NUM-1/WS-NUM-2 from the terminal, and the actual
+      *             outcome (result or SIZE ERROR) is compared to the
+      *             expected one and written to TESTRSLT, so a full
+      *             regression pass can run unattended. P800-ERRO no
+      *             longer stops the run itself -- callers decide,
+      *             since a failing test case must not abort the rest
+      *             of the batch.
+      * 09/08/2026  The calculation is now the same ADD/SUBTRACT/
+      *             MULTIPLY/DIVIDE chain MAT_ALTER_01 runs against
+      *             every transaction, each step guarded by its own
+      *             ON SIZE ERROR, so this program's TESTCASE/TESTRSLT
+      *             regression suite exercises every overflow site that
+      *             chain can hit instead of just a single MULTIPLY.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  Removed P100-CALC and its interactive ACCEPT:
+      *             since DRIVER_01 now calls this program unattended,
+      *             a TESTCASE-less run (the normal case outside a
+      *             regression pass) has to skip and log instead of
+      *             falling into an ACCEPT with no terminal behind it.
+      *             P999-FIM now moves 9001 to RETURN-CODE whenever
+      *             WS-CASOS-FALHOS is nonzero (zero otherwise), so
+      *             DRIVER_01 sees a failed regression pass as a
+      *             failed step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ON_SIZE_ERROR_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG          ASSIGN TO "AUDLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TEST-CASES         ASSIGN TO "TESTCASE"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-TESTE-STATUS.
+
+           SELECT TEST-RESULTS       ASSIGN TO "TESTRSLT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY ERRAUD.
+
+       FD  TEST-CASES.
+       01  TEST-CASE-REC.
+           03 TC-NUM-1                       PIC 9(02).
+           03 TC-NUM-2                       PIC 9(02).
+           03 TC-ESPERA-ERRO                 PIC X(01).
+           03 TC-RESULTADO-ESPERADO          PIC 9(02).
+
+       FD  TEST-RESULTS.
+       01  TEST-RESULT-REC.
+           03 TR-NUM-1                       PIC 9(02).
+           03 TR-NUM-2                       PIC 9(02).
+           03 TR-RESULTADO                   PIC 9(02).
+           03 TR-ESPERADO                    PIC 9(02).
+           03 TR-SITUACAO                    PIC X(07).
+
        WORKING-STORAGE SECTION.
        77 WS-NUM-1                       PIC 9(02) VALUE ZEROS.
        77 WS-NUM-2                       PIC 9(02) VALUE ZEROS.
        77 WS-RESULT                      PIC 9(02) VALUE ZEROS.
+       77 WS-EDIT-VALOR                  PIC ZZZZZ.99.
+       77 WS-TESTE-STATUS                PIC X(02) VALUE '00'.
+       77 WS-CASOS-LIDOS                 PIC 9(05) VALUE ZEROS.
+       77 WS-CASOS-OK                    PIC 9(05) VALUE ZEROS.
+       77 WS-CASOS-FALHOS                PIC 9(05) VALUE ZEROS.
+
+       01 WS-FLAGS.
+           03 WS-MODO-TESTE-SW           PIC X(01) VALUE 'N'.
+              88 MODO-TESTE                   VALUE 'S' FALSE 'N'.
+           03 WS-FIM-TESTES-SW           PIC X(01) VALUE 'N'.
+              88 FIM-TESTES                   VALUE 'S' FALSE 'N'.
+           03 WS-ERRO-CALC-SW            PIC X(01) VALUE 'N'.
+              88 OCORREU-ERRO-CALC            VALUE 'S' FALSE 'N'.
 
        PROCEDURE DIVISION.
        P001-INICIO.
 
-           PERFORM P100-CALC.
+           OPEN OUTPUT AUDIT-LOG
+
+           PERFORM P050-VERIFICAR-MODO-TESTE
+
+           IF MODO-TESTE
+               PERFORM P600-PROCESSAR-CASOS-TESTE
+           ELSE
+               DISPLAY 'ON_SIZE_ERROR_01 - TESTCASE NAO ENCONTRADO, '
+                       'PASSO IGNORADO'
+           END-IF
+
            PERFORM P999-FIM.
-       P100-CALC.
 
-           DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
-           ACCEPT WS-NUM-1
+      ******************************************************************
+      * P050-VERIFICAR-MODO-TESTE
+      * TESTCASE e uma fixture de regressao, nao um arquivo de
+      * producao: se nao existir, o passo e ignorado (com aviso) em
+      * vez de cair para uma ACCEPT interativa, que travaria um job
+      * noturno chamado sem terminal por DRIVER_01.
+      ******************************************************************
+       P050-VERIFICAR-MODO-TESTE.
+
+           OPEN INPUT TEST-CASES
+           IF WS-TESTE-STATUS = '00'
+               SET MODO-TESTE TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+      * P700-CADEIA-CALCULO
+      * Mesma cadeia ADD/SUBTRACT/MULTIPLY/DIVIDE do MAT_ALTER_01,
+      * cada passo com seu proprio ON SIZE ERROR, para que este
+      * programa sirva de suite de regressao contra todos os pontos
+      * de overflow dessa cadeia, nao so a multiplicacao original.
+      ******************************************************************
+       P700-CADEIA-CALCULO.
+
+           SET OCORREU-ERRO-CALC TO FALSE
+
+           ADD WS-NUM-1            TO WS-NUM-2
+                                   ON SIZE ERROR PERFORM P800-ERRO
+           END-ADD
 
-           DISPLAY 'DIGITE O SEGUNDO NUMERO: '
-           ACCEPT WS-NUM-2
+           SUBTRACT 2              FROM WS-NUM-2
+                                   ON SIZE ERROR PERFORM P800-ERRO
+           END-SUBTRACT
 
-           COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-                   ON SIZE ERROR PERFORM P800-ERRO
-           END-COMPUTE.
+           MULTIPLY 2              BY WS-NUM-2 ROUNDED
+                                   ON SIZE ERROR PERFORM P800-ERRO
+           END-MULTIPLY
 
-           DISPLAY 'CALCULO OK: RESULTADO: ' WS-RESULT
+           DIVIDE WS-NUM-2         BY WS-NUM-1
+                                   GIVING WS-NUM-2 ROUNDED
+                                   ON SIZE ERROR PERFORM P800-ERRO
+           END-DIVIDE
 
+           MOVE WS-NUM-2 TO WS-RESULT
            .
 
+      ******************************************************************
+      * P600-PROCESSAR-CASOS-TESTE
+      * Le cada caso de TESTCASE, repete o mesmo COMPUTE de P100-CALC
+      * e grava o resultado comparado ao esperado em TESTRSLT, sem
+      * interromper o lote quando um caso individual falha.
+      ******************************************************************
+       P600-PROCESSAR-CASOS-TESTE.
+
+           OPEN OUTPUT TEST-RESULTS
+
+           PERFORM P610-LER-CASO-TESTE
+           PERFORM P620-EXECUTAR-CASO-TESTE
+               UNTIL FIM-TESTES
+
+           CLOSE TEST-CASES
+           CLOSE TEST-RESULTS
+
+           DISPLAY 'ON_SIZE_ERROR_01 - CASOS LIDOS..: ' WS-CASOS-LIDOS
+           DISPLAY 'ON_SIZE_ERROR_01 - CASOS OK.....: ' WS-CASOS-OK
+           DISPLAY 'ON_SIZE_ERROR_01 - CASOS FALHOS.: ' WS-CASOS-FALHOS
+           .
+
+       P610-LER-CASO-TESTE.
+
+           READ TEST-CASES
+               AT END
+                   SET FIM-TESTES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CASOS-LIDOS
+           END-READ
+           .
+
+       P620-EXECUTAR-CASO-TESTE.
+
+           MOVE TC-NUM-1 TO WS-NUM-1
+           MOVE TC-NUM-2 TO WS-NUM-2
+
+           PERFORM P700-CADEIA-CALCULO
+
+           PERFORM P650-GRAVAR-RESULTADO-TESTE
+           PERFORM P610-LER-CASO-TESTE
+           .
+
+       P650-GRAVAR-RESULTADO-TESTE.
+
+           MOVE TC-NUM-1                TO TR-NUM-1
+           MOVE TC-NUM-2                TO TR-NUM-2
+           MOVE TC-RESULTADO-ESPERADO   TO TR-ESPERADO
+
+           IF OCORREU-ERRO-CALC
+               MOVE ZEROS TO TR-RESULTADO
+           ELSE
+               MOVE WS-RESULT TO TR-RESULTADO
+           END-IF
+
+           IF (OCORREU-ERRO-CALC AND TC-ESPERA-ERRO = 'S')
+              OR (NOT OCORREU-ERRO-CALC AND TC-ESPERA-ERRO NOT = 'S'
+                  AND WS-RESULT = TC-RESULTADO-ESPERADO)
+               MOVE 'PASSOU ' TO TR-SITUACAO
+               ADD 1 TO WS-CASOS-OK
+           ELSE
+               MOVE 'FALHOU ' TO TR-SITUACAO
+               ADD 1 TO WS-CASOS-FALHOS
+           END-IF
+
+           WRITE TEST-RESULT-REC
+           .
+
+      ******************************************************************
+      * P800-ERRO
+      * Grava o registro de auditoria do overflow. Nao interrompe o
+      * job sozinho: quem chamou decide se para (P100-CALC, uso
+      * interativo) ou segue para o proximo caso (modo de teste); a
+      * cadeia ADD/SUBTRACT/MULTIPLY/DIVIDE continua passo a passo do
+      * mesmo jeito que em MAT_ALTER_01, entao mais de um passo pode
+      * chamar este paragrafo para o mesmo caso.
+      ******************************************************************
        P800-ERRO.
 
-           DISPLAY 'ERRO NO CALCULO!'.
-           PERFORM P999-FIM.
+           DISPLAY 'ERRO NO CALCULO!'
+
+           SET OCORREU-ERRO-CALC TO TRUE
+
+           MOVE 'ONSZERR1'          TO WS-ERRO-PROGRAMA
+           MOVE 'P700-CADEIA'       TO WS-ERRO-PARAGRAFO
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRO-DATA-HORA
+           MOVE WS-NUM-1            TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-1
+           MOVE WS-NUM-2            TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-2
+           MOVE 9001                TO WS-ERRO-NUM-ERRO
+           MOVE 'OVERFLOW NA CADEIA ADD/SUBTRACT/MULTIPLY/DIVIDE'
+                                    TO WS-ERRO-CODIGO
+           WRITE WS-ERRO-REGISTRO
+           .
 
        P999-FIM.
-            STOP RUN.
+
+            IF WS-CASOS-FALHOS > 0
+                MOVE 9001 TO RETURN-CODE
+            ELSE
+                MOVE ZERO TO RETURN-CODE
+            END-IF
+
+            CLOSE AUDIT-LOG
+            GOBACK.
 
 
        END PROGRAM ON_SIZE_ERROR_01.
+
