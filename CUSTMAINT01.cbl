@@ -0,0 +1,426 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: CUSTMAINT01 - applies add/change/delete maintenance
+      *          transactions to the customer master built by
+      *          CUSTMAST01: a new customer number adds a record, a
+      *          change updates WS-ENDERECO/WS-TELEFONE/WS-EMAIL on an
+      *          existing one, and a delete retires one (CM-INATIVO)
+      *          instead of physically removing it
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Until now the only way to get a record
+      *             into CUSTMAST was CUSTMAST01's one-shot batch
+      *             build; this gives the master an ongoing
+      *             maintenance path.
+      * 09/08/2026  Widened WS-NOMEFMT-ULTI-NOME to PIC X(30) to match
+      *             NOMEFMT01's LINKAGE and CUSTNOME's WS-ULTI-NOME,
+      *             instead of truncating the surname to 10 characters
+      *             on the way into the CALL.
+      * 09/08/2026  P300-INCLUIR-CLIENTE now INITIALIZEs
+      *             CUSTOMER-MASTER-REC before building it, instead of
+      *             relying on whatever was left in the FD area by the
+      *             previous WRITE/REWRITE. MAINTIN carries no document
+      *             number, so CM-DOCUMENTO comes out blank for a
+      *             maintenance-added customer, same as it would for
+      *             any CUSTMAST01 feed record with no CD-DOCUMENTO.
+      * 09/08/2026  P300-INCLUIR-CLIENTE now rejects an inclusion for
+      *             MT-NUM-CLIENTE 999999 instead of writing it, same
+      *             reason CUSTMAST01's load path does: that key is
+      *             reserved for the master's own trailer record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS        ASSIGN TO "MAINTIN"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UF-XREF            ASSIGN TO "UFXREF"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER    ASSIGN TO "CUSTMAST"
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS CM-NUM-CLIENTE
+                                      FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINT-RPT          ASSIGN TO "MAINTRPT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS.
+       01  MAINT-TRANS-REC.
+           03 MT-ACAO                        PIC X(01).
+              88 MT-ACAO-INCLUIR                  VALUE 'A'.
+              88 MT-ACAO-ALTERAR                  VALUE 'C'.
+              88 MT-ACAO-EXCLUIR                  VALUE 'D'.
+           03 MT-NUM-CLIENTE                 PIC 9(06).
+           03 MT-NOME-COMPLETO               PIC X(30).
+           03 MT-ENDERECO                    PIC X(60).
+           03 MT-TELEFONE                    PIC X(20).
+           03 MT-EMAIL                       PIC X(50).
+           03 MT-CIDADE                      PIC X(30).
+           03 MT-ESTADO                      PIC X(30).
+           03 MT-CEP                         PIC X(08).
+
+       FD  UF-XREF.
+       01  UF-XREF-REC.
+           03 UX-ESTADO                      PIC X(30).
+           03 UX-UF                          PIC X(02).
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  MAINT-RPT.
+       01  MAINT-RPT-REC.
+           03 MR-ACAO                        PIC X(10).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 MR-NUM-CLIENTE                 PIC 9(06).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 MR-MOTIVO                      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY CUSTNOME.
+
+       01 WS-NOMEFMT-PARM.
+           03 WS-NOMEFMT-PRIM-NOME           PIC X(10).
+           03 WS-NOMEFMT-NOME-MEIO           PIC X(10).
+           03 WS-NOMEFMT-ULTI-NOME           PIC X(30).
+           03 WS-NOMEFMT-SAIDA               PIC X(30).
+           03 WS-NOMEFMT-TRUNCOU             PIC X(01).
+              88 NOMEFMT-TRUNCADO                  VALUE 'S' FALSE 'N'.
+
+       01 WS-TAB-NOMES.
+           03 WS-TAB-TOKEN OCCURS 6 TIMES
+                            INDEXED BY WS-IDX-TOKEN
+                                       PIC X(15).
+       77 WS-TOT-CAMPOS                      PIC 9(02) VALUE ZEROS.
+
+       77 WS-MASTER-STATUS                   PIC X(02) VALUE '00'.
+       77 WS-MOTIVO-ATUAL                    PIC X(40) VALUE SPACES.
+       77 WS-CHAVE-RESERVADA                 PIC 9(06) VALUE 999999.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S' FALSE 'N'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+           03 WS-INCLUIDOS                   PIC 9(07) VALUE ZEROS.
+           03 WS-ALTERADOS                   PIC 9(07) VALUE ZEROS.
+           03 WS-EXCLUIDOS                   PIC 9(07) VALUE ZEROS.
+           03 WS-REJEITADOS                  PIC 9(07) VALUE ZEROS.
+
+      * Tabela de UF carregada a partir de UFXREF no inicio do job,
+      * igual ao CUSTMAST01, para os includes (acao 'A').
+       77 WS-TOT-UF                          PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-UF.
+           03 WS-UF-ENTRADA OCCURS 0 TO 30 TIMES
+                            DEPENDING ON WS-TOT-UF
+                            INDEXED BY WS-IDX-UF.
+              05 WS-UF-ESTADO              PIC X(30).
+              05 WS-UF-CODIGO               PIC X(02).
+
+       01 WS-FLAGS-UF.
+           03 WS-UF-SITUACAO                 PIC X(01) VALUE 'N'.
+              88 UF-LOCALIZADA                   VALUE 'S' FALSE 'N'.
+           03 WS-UF-XREF-EOF                 PIC X(01) VALUE 'N'.
+              88 FIM-UF-XREF                     VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P200-PROCESSA-TRANSACAO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+
+           STOP RUN.
+
+       P100-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  MAINT-TRANS
+           OPEN I-O    CUSTOMER-MASTER
+           OPEN OUTPUT MAINT-RPT
+
+           PERFORM P115-CARREGAR-TAB-UF
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P115-CARREGAR-TAB-UF
+      * Le a tabela-cruzada UFXREF uma unica vez, igual ao CUSTMAST01.
+      ******************************************************************
+       P115-CARREGAR-TAB-UF.
+
+           OPEN INPUT UF-XREF
+
+           PERFORM P116-LER-UF-XREF
+               UNTIL FIM-UF-XREF
+
+           CLOSE UF-XREF
+           .
+
+       P116-LER-UF-XREF.
+
+           READ UF-XREF
+               AT END
+                   SET FIM-UF-XREF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOT-UF
+                   MOVE UX-ESTADO TO WS-UF-ESTADO (WS-TOT-UF)
+                   MOVE UX-UF     TO WS-UF-CODIGO (WS-TOT-UF)
+           END-READ
+           .
+
+       P110-LER-PROXIMO.
+
+           READ MAINT-TRANS
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+           END-READ
+           .
+
+      ******************************************************************
+      * P200-PROCESSA-TRANSACAO
+      * Despacha a transacao pelo codigo de acao (A/C/D); qualquer
+      * outro codigo e rejeitado igual a um cliente nao encontrado.
+      ******************************************************************
+       P200-PROCESSA-TRANSACAO.
+
+           EVALUATE TRUE
+               WHEN MT-ACAO-INCLUIR
+                   PERFORM P300-INCLUIR-CLIENTE
+               WHEN MT-ACAO-ALTERAR
+                   PERFORM P400-ALTERAR-CLIENTE
+               WHEN MT-ACAO-EXCLUIR
+                   PERFORM P500-EXCLUIR-CLIENTE
+               WHEN OTHER
+                   MOVE 'CODIGO DE ACAO INVALIDO' TO WS-MOTIVO-ATUAL
+                   PERFORM P800-REJEITAR-TRANSACAO
+           END-EVALUATE
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P300-INCLUIR-CLIENTE
+      * Monta um novo registro mestre a partir da transacao de
+      * inclusao, usando as mesmas tecnicas de parseamento de nome e
+      * localizacao de UF do CUSTMAST01, e grava sob CM-ATIVO.
+      * MT-NUM-CLIENTE = WS-CHAVE-RESERVADA (999999) e rejeitado sem
+      * gravar, pois e a mesma chave alta que CUSTMAST01 reserva para
+      * o trailer do mestre -- gravar um cliente ali faria o trailer
+      * nunca sair e todo leitor que trata essa chave como fim de
+      * arquivo parar nesse cliente.
+      ******************************************************************
+       P300-INCLUIR-CLIENTE.
+
+           IF MT-NUM-CLIENTE = WS-CHAVE-RESERVADA
+               MOVE 'NUMERO DE CLIENTE RESERVADO (999999)'
+                                             TO WS-MOTIVO-ATUAL
+               PERFORM P800-REJEITAR-TRANSACAO
+           ELSE
+               INITIALIZE CUSTOMER-MASTER-REC
+
+               MOVE MT-NUM-CLIENTE                TO CM-NUM-CLIENTE
+               MOVE MT-ENDERECO                   TO CM-ENDERECO
+               MOVE MT-TELEFONE                   TO CM-TELEFONE
+               MOVE MT-EMAIL                       TO CM-EMAIL
+               MOVE MT-CIDADE                      TO CM-CIDADE
+               MOVE MT-CEP                         TO CM-CEP
+               SET CM-ATIVO                        TO TRUE
+
+               PERFORM P310-PARSEAR-NOME
+               PERFORM P320-FORMATAR-NOME
+               PERFORM P330-LOCALIZAR-UF
+
+               WRITE CUSTOMER-MASTER-REC
+                   INVALID KEY
+                       MOVE 'CLIENTE JA EXISTE' TO WS-MOTIVO-ATUAL
+                       PERFORM P800-REJEITAR-TRANSACAO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-INCLUIDOS
+               END-WRITE
+           END-IF
+           .
+
+      ******************************************************************
+      * P310-PARSEAR-NOME
+      * Mesma tecnica do UNSTRING_01 FORMA 6/CUSTMAST01: separa
+      * MT-NOME-COMPLETO por espaco num vetor de ate 6 tokens e dobra
+      * qualquer token alem do terceiro dentro de WS-ULTI-NOME.
+      ******************************************************************
+       P310-PARSEAR-NOME.
+
+           INITIALIZE WS-NOME WS-TAB-NOMES
+           MOVE ZEROS TO WS-TOT-CAMPOS
+
+           UNSTRING MT-NOME-COMPLETO DELIMITED BY SPACE
+               INTO WS-TAB-TOKEN (1) WS-TAB-TOKEN (2) WS-TAB-TOKEN (3)
+                    WS-TAB-TOKEN (4) WS-TAB-TOKEN (5) WS-TAB-TOKEN (6)
+               TALLYING IN WS-TOT-CAMPOS
+           END-UNSTRING
+
+           MOVE WS-TAB-TOKEN (1) TO WS-PRIM-NOME
+           MOVE WS-TAB-TOKEN (2) TO WS-NOME-MEIO
+           MOVE WS-TAB-TOKEN (3) TO WS-ULTI-NOME
+
+           IF WS-TOT-CAMPOS > 3
+               PERFORM P311-DOBRAR-ULTI-NOME
+                   VARYING WS-IDX-TOKEN FROM 4 BY 1
+                     UNTIL WS-IDX-TOKEN > WS-TOT-CAMPOS
+           END-IF
+           .
+
+       P311-DOBRAR-ULTI-NOME.
+
+           STRING FUNCTION TRIM (WS-ULTI-NOME) ' '
+                  FUNCTION TRIM (WS-TAB-TOKEN (WS-IDX-TOKEN))
+                  DELIMITED BY SIZE INTO WS-ULTI-NOME
+           .
+
+      ******************************************************************
+      * P320-FORMATAR-NOME
+      * Mesma tecnica do STRING_01 FORMA 1/CUSTMAST01: monta o nome de
+      * exibicao pelo subprograma NOMEFMT01.
+      ******************************************************************
+       P320-FORMATAR-NOME.
+
+           MOVE WS-PRIM-NOME TO WS-NOMEFMT-PRIM-NOME
+           MOVE WS-NOME-MEIO TO WS-NOMEFMT-NOME-MEIO
+           MOVE WS-ULTI-NOME TO WS-NOMEFMT-ULTI-NOME
+
+           CALL 'NOMEFMT01' USING WS-NOMEFMT-PARM
+
+           MOVE WS-PRIM-NOME          TO CM-PRIM-NOME
+           MOVE WS-NOME-MEIO          TO CM-NOME-MEIO
+           MOVE WS-ULTI-NOME          TO CM-ULTI-NOME
+           MOVE WS-NOMEFMT-SAIDA      TO CM-NOME-FORMATADO
+           .
+
+      ******************************************************************
+      * P330-LOCALIZAR-UF
+      * Mesma tecnica do CORR_01/CUSTMAST01: procura MT-ESTADO na
+      * tabela carregada de UFXREF e preenche CM-UF.
+      ******************************************************************
+       P330-LOCALIZAR-UF.
+
+           SET WS-IDX-UF TO 1
+           SET UF-LOCALIZADA TO FALSE
+
+           PERFORM P331-COMPARAR-UF
+               VARYING WS-IDX-UF FROM 1 BY 1
+                 UNTIL WS-IDX-UF > WS-TOT-UF
+                    OR UF-LOCALIZADA
+
+           IF NOT UF-LOCALIZADA
+               MOVE SPACES TO CM-UF
+           END-IF
+           .
+
+       P331-COMPARAR-UF.
+
+           IF WS-UF-ESTADO (WS-IDX-UF) = MT-ESTADO
+               MOVE WS-UF-CODIGO (WS-IDX-UF) TO CM-UF
+               SET UF-LOCALIZADA TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+      * P400-ALTERAR-CLIENTE
+      * Le o cliente pela chave e atualiza apenas CM-ENDERECO/
+      * CM-TELEFONE/CM-EMAIL, como pedido -- nome, UF e demais campos
+      * de endereco so mudam por uma nova inclusao.
+      ******************************************************************
+       P400-ALTERAR-CLIENTE.
+
+           MOVE MT-NUM-CLIENTE TO CM-NUM-CLIENTE
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WS-MOTIVO-ATUAL
+                   PERFORM P800-REJEITAR-TRANSACAO
+               NOT INVALID KEY
+                   MOVE MT-ENDERECO TO CM-ENDERECO
+                   MOVE MT-TELEFONE TO CM-TELEFONE
+                   MOVE MT-EMAIL    TO CM-EMAIL
+
+                   REWRITE CUSTOMER-MASTER-REC
+                       INVALID KEY
+                           MOVE 'FALHA AO GRAVAR ALTERACAO'
+                                                 TO WS-MOTIVO-ATUAL
+                           PERFORM P800-REJEITAR-TRANSACAO
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ALTERADOS
+                   END-REWRITE
+           END-READ
+           .
+
+      ******************************************************************
+      * P500-EXCLUIR-CLIENTE
+      * Le o cliente pela chave e o marca CM-INATIVO -- exclusao
+      * logica, o registro permanece no mestre para historico.
+      ******************************************************************
+       P500-EXCLUIR-CLIENTE.
+
+           MOVE MT-NUM-CLIENTE TO CM-NUM-CLIENTE
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WS-MOTIVO-ATUAL
+                   PERFORM P800-REJEITAR-TRANSACAO
+               NOT INVALID KEY
+                   SET CM-INATIVO TO TRUE
+
+                   REWRITE CUSTOMER-MASTER-REC
+                       INVALID KEY
+                           MOVE 'FALHA AO GRAVAR EXCLUSAO'
+                                                 TO WS-MOTIVO-ATUAL
+                           PERFORM P800-REJEITAR-TRANSACAO
+                       NOT INVALID KEY
+                           ADD 1 TO WS-EXCLUIDOS
+                   END-REWRITE
+           END-READ
+           .
+
+      ******************************************************************
+      * P800-REJEITAR-TRANSACAO
+      * Grava a transacao recusada em MAINTRPT com o motivo corrente
+      * (WS-MOTIVO-ATUAL), em vez de interromper o lote.
+      ******************************************************************
+       P800-REJEITAR-TRANSACAO.
+
+           MOVE SPACES            TO MAINT-RPT-REC
+           MOVE 'REJEITADO'       TO MR-ACAO
+           MOVE MT-NUM-CLIENTE    TO MR-NUM-CLIENTE
+           MOVE WS-MOTIVO-ATUAL   TO MR-MOTIVO
+
+           WRITE MAINT-RPT-REC
+           ADD 1 TO WS-REJEITADOS
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           CLOSE MAINT-TRANS
+           CLOSE CUSTOMER-MASTER
+           CLOSE MAINT-RPT
+
+           DISPLAY 'CUSTMAINT01 - TRANSACOES LIDAS..: ' WS-LIDOS
+           DISPLAY 'CUSTMAINT01 - INCLUSOES..........: ' WS-INCLUIDOS
+           DISPLAY 'CUSTMAINT01 - ALTERACOES.........: ' WS-ALTERADOS
+           DISPLAY 'CUSTMAINT01 - EXCLUSOES..........: ' WS-EXCLUIDOS
+           DISPLAY 'CUSTMAINT01 - REJEITADAS.........: '
+                   WS-REJEITADOS
+           .
+
+       END PROGRAM CUSTMAINT01.
