@@ -0,0 +1,442 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: CUSTMAST01 - builds the indexed customer master file
+      *          straight from CORR_01's own CUSTOUT output, combining
+      *          its already-resolved address/UF/phone fields with the
+      *          name-parsing technique of UNSTRING_01 into one record
+      *          keyed by customer number
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut.
+      * 09/08/2026  CUSTMAST now ends with a standard trailer record
+      *             (shared TRLCTL copybook) carrying the record count
+      *             and a hash total of CM-NUM-CLIENTE, so the next
+      *             job in the chain can confirm it received
+      *             everything without a full independent recount.
+      *             The trailer is keyed off the same high-key sentinel
+      *             (999999) RECONC01 already uses for its EOF
+      *             matching, so it sorts after every real customer.
+      * 09/08/2026  Every record loaded here is marked CM-ATIVO; the
+      *             new CUSTMAINT01 maintenance program is what flips
+      *             a customer to CM-INATIVO (logical delete) after
+      *             the master already exists.
+      * 09/08/2026  Added duplicate detection: before a record is
+      *             written, it is checked against every customer
+      *             already loaded in this run, first by CM-DOCUMENTO
+      *             (CPF/CNPJ) and then by formatted name plus
+      *             address. A match is routed to CUSTREV for manual
+      *             review instead of being loaded, since the same
+      *             customer has shown up twice from different feeds.
+      * 09/08/2026  CUSTOMER-DET now reads CORR_01's own CUSTOUT file
+      *             instead of a standalone CUSTDET extract: CORR_01
+      *             already resolves the UF, splits the phone into
+      *             DDD/numero and settles on one customer name, so
+      *             this program no longer keeps its own UFXREF
+      *             lookup table or calls NOMEFMT01 a second time on
+      *             a name CORR_01 already worked out. CUSTOUT's own
+      *             trailer record is recognized by TRL-INDICADOR and
+      *             treated as end of file instead of as a customer.
+      *             WS-NOMEFMT-ULTI-NOME's truncated PIC X(10) went
+      *             away with the CALL that used it.
+      * 09/08/2026  P430-GRAVAR-TRAILER-SAIDA now INITIALIZEs
+      *             CUSTOMER-MASTER-REC before moving in the trailer
+      *             fields, so the padding FILLER past TRLCTL no
+      *             longer carries bytes left over from the last
+      *             customer written.
+      * 09/08/2026  P200-PROCESSA-ARQUIVO now routes a real customer
+      *             numbered 999999 to CUSTREV instead of loading it:
+      *             that is the same key P430-GRAVAR-TRAILER-SAIDA
+      *             needs for the trailer, and every downstream reader
+      *             that stops on WS-ALTA-CHAVE would otherwise treat
+      *             that customer's own record as end of file.
+      * 09/08/2026  Widened WS-TAB-CARGADOS' OCCURS to 99999 so it
+      *             matches WS-TOT-CARGADOS' full PIC 9(05) range --
+      *             P670-REGISTRAR-CARGADO was subscripting past a
+      *             9999-entry table on any batch loading more than
+      *             9999 unique customers.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAST01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-DET       ASSIGN TO "CUSTOUT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER    ASSIGN TO "CUSTMAST"
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS CM-NUM-CLIENTE
+                                      FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CUSTOMER-REVIEW    ASSIGN TO "CUSTREV"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-DET.
+       01  CUSTOMER-DET-REC.
+           03 CD-NOME                        PIC X(30).
+           03 CD-ENDERECO                    PIC X(60).
+           03 CD-DDD                         PIC X(02).
+           03 CD-NUMERO                      PIC X(09).
+           03 CD-EMAIL                       PIC X(50).
+           03 CD-UF                          PIC X(02).
+           03 CD-CIDADE                      PIC X(30).
+           03 CD-CEP                         PIC X(08).
+           03 CD-DOC                         PIC X(14).
+           03 CD-NUM-CLIENTE                 PIC 9(06).
+
+       01  CUSTOMER-DET-TRAILER REDEFINES CUSTOMER-DET-REC.
+           COPY TRLCTL.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       01  CUSTOMER-MASTER-TRAILER REDEFINES CUSTOMER-MASTER-REC.
+           03 CMT-NUM-CLIENTE                PIC 9(06).
+           COPY TRLCTL.
+           03 FILLER                         PIC X(240).
+
+       FD  CUSTOMER-REVIEW.
+       01  CUSTOMER-REVIEW-REC.
+           03 CR-NUM-CLIENTE                 PIC 9(06).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 CR-DOCUMENTO                   PIC X(14).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 CR-MOTIVO                      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY CUSTNOME.
+
+       01 WS-TAB-NOMES.
+           03 WS-TAB-TOKEN OCCURS 6 TIMES
+                            INDEXED BY WS-IDX-TOKEN
+                                       PIC X(15).
+       77 WS-TOT-CAMPOS                      PIC 9(02) VALUE ZEROS.
+
+       77 WS-MASTER-STATUS                   PIC X(02) VALUE '00'.
+       77 WS-ALTA-CHAVE                      PIC 9(06) VALUE 999999.
+       77 WS-HASH-NUM-CLIENTE                PIC 9(11) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S' FALSE 'N'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+           03 WS-GRAVADOS                    PIC 9(07) VALUE ZEROS.
+           03 WS-DUPLICADOS                  PIC 9(07) VALUE ZEROS.
+
+      * Clientes ja carregados neste lote, usado para detectar
+      * duplicados vindos de feeds diferentes antes de gravar. O
+      * limite do OCCURS acompanha a faixa completa de WS-TOT-CARGADOS
+      * (PIC 9(05)), para que um lote com mais de 9999 clientes unicos
+      * nao suba alem do que a tabela declara.
+       77 WS-TOT-CARGADOS                    PIC 9(05) VALUE ZEROS.
+       01 WS-TAB-CARGADOS.
+           03 WS-CARGADO-ENTRADA OCCURS 0 TO 99999 TIMES
+                            DEPENDING ON WS-TOT-CARGADOS
+                            INDEXED BY WS-IDX-CARGADOS.
+              05 WS-CARGADO-DOCUMENTO       PIC X(14).
+              05 WS-CARGADO-NOME            PIC X(30).
+              05 WS-CARGADO-ENDERECO        PIC X(60).
+
+       01 WS-FLAGS-DUPLICADO.
+           03 WS-DUP-SITUACAO                PIC X(01) VALUE 'N'.
+              88 DUP-ENCONTRADO                  VALUE 'S' FALSE 'N'.
+           03 WS-DUP-MOTIVO                  PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P200-PROCESSA-ARQUIVO
+              UNTIL FIM-DE-ARQUIVO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+
+           STOP RUN.
+
+       P100-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  CUSTOMER-DET
+           OPEN OUTPUT CUSTOMER-MASTER
+           OPEN OUTPUT CUSTOMER-REVIEW
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P110-LER-PROXIMO
+      * CUSTOMER-DET e o CUSTOUT gravado por CORR_01, que termina com
+      * um registro-trailer (mesmo layout, copybook TRLCTL) em vez de
+      * um cliente real; esse registro e tratado como fim de arquivo
+      * em vez de ser processado como se fosse um cliente.
+      ******************************************************************
+       P110-LER-PROXIMO.
+
+           READ CUSTOMER-DET
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   IF TRL-INDICADOR OF CUSTOMER-DET-TRAILER = 'TRAILER'
+                       SET FIM-DE-ARQUIVO TO TRUE
+                   ELSE
+                       ADD 1 TO WS-LIDOS
+                   END-IF
+           END-READ
+           .
+
+      ******************************************************************
+      * P200-PROCESSA-ARQUIVO
+      * CD-NUM-CLIENTE = WS-ALTA-CHAVE (999999) e a chave alta reservada
+      * para o trailer do proprio CUSTMAST: um cliente real com esse
+      * numero vai direto para CUSTREV em vez de ser gravado, pois
+      * ocuparia a chave que P430-GRAVAR-TRAILER-SAIDA precisa e o
+      * trailer nunca sairia -- o que faria todo leitor que trata
+      * = WS-ALTA-CHAVE como fim de arquivo parar nesse cliente e
+      * perder tudo depois dele.
+      ******************************************************************
+       P200-PROCESSA-ARQUIVO.
+
+           PERFORM P300-MONTAR-CHAVE-ENDERECO
+
+           IF CM-NUM-CLIENTE = WS-ALTA-CHAVE
+               MOVE 'NUMERO DE CLIENTE RESERVADO (999999)'
+                                             TO WS-DUP-MOTIVO
+               PERFORM P660-ENVIAR-REVISAO
+           ELSE
+               PERFORM P400-PARSEAR-NOME
+               PERFORM P500-FORMATAR-NOME
+               PERFORM P650-VERIFICAR-DUPLICADO
+
+               IF DUP-ENCONTRADO
+                   PERFORM P660-ENVIAR-REVISAO
+               ELSE
+                   PERFORM P700-GRAVAR-MESTRE
+                   PERFORM P670-REGISTRAR-CARGADO
+               END-IF
+           END-IF
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P300-MONTAR-CHAVE-ENDERECO
+      * Copia numero do cliente, UF e campos de endereco de CUSTOMER-
+      * DET direto para o registro mestre: CORR_01 ja resolveu a UF e
+      * ja separou DDD/numero do telefone, entao este passo so copia
+      * o que chegou pronto, sem reprocessar nada.
+      ******************************************************************
+       P300-MONTAR-CHAVE-ENDERECO.
+
+           MOVE CD-NUM-CLIENTE                TO CM-NUM-CLIENTE
+           MOVE CD-ENDERECO                   TO CM-ENDERECO
+           MOVE CD-EMAIL                      TO CM-EMAIL
+           MOVE CD-UF                         TO CM-UF
+           MOVE CD-CIDADE                     TO CM-CIDADE
+           MOVE CD-CEP                        TO CM-CEP
+           MOVE CD-DOC                        TO CM-DOCUMENTO
+           SET CM-ATIVO                       TO TRUE
+
+           PERFORM P310-MONTAR-TELEFONE
+           .
+
+      ******************************************************************
+      * P310-MONTAR-TELEFONE
+      * Recompoe CM-TELEFONE a partir de CD-DDD/CD-NUMERO, no mesmo
+      * padrao STRING que o CORR_01 usa para montar ML-TELEFONE.
+      ******************************************************************
+       P310-MONTAR-TELEFONE.
+
+           MOVE SPACES TO CM-TELEFONE
+
+           STRING '('                        DELIMITED BY SIZE
+                  CD-DDD                     DELIMITED BY SIZE
+                  ') '                       DELIMITED BY SIZE
+                  FUNCTION TRIM (CD-NUMERO)  DELIMITED BY SIZE
+               INTO CM-TELEFONE
+           END-STRING
+           .
+
+      ******************************************************************
+      * P400-PARSEAR-NOME
+      * Mesma tecnica do UNSTRING_01 FORMA 6: separa CD-NOME (o nome
+      * completo ja resolvido por CORR_01) por espaco num vetor de ate
+      * 6 tokens e dobra qualquer token alem do terceiro dentro de
+      * WS-ULTI-NOME.
+      ******************************************************************
+       P400-PARSEAR-NOME.
+
+           INITIALIZE WS-NOME WS-TAB-NOMES
+           MOVE ZEROS TO WS-TOT-CAMPOS
+
+           UNSTRING CD-NOME DELIMITED BY SPACE
+               INTO WS-TAB-TOKEN (1) WS-TAB-TOKEN (2) WS-TAB-TOKEN (3)
+                    WS-TAB-TOKEN (4) WS-TAB-TOKEN (5) WS-TAB-TOKEN (6)
+               TALLYING IN WS-TOT-CAMPOS
+           END-UNSTRING
+
+           MOVE WS-TAB-TOKEN (1) TO WS-PRIM-NOME
+           MOVE WS-TAB-TOKEN (2) TO WS-NOME-MEIO
+           MOVE WS-TAB-TOKEN (3) TO WS-ULTI-NOME
+
+           IF WS-TOT-CAMPOS > 3
+               PERFORM P410-DOBRAR-ULTI-NOME
+                   VARYING WS-IDX-TOKEN FROM 4 BY 1
+                     UNTIL WS-IDX-TOKEN > WS-TOT-CAMPOS
+           END-IF
+           .
+
+       P410-DOBRAR-ULTI-NOME.
+
+           STRING FUNCTION TRIM (WS-ULTI-NOME) ' '
+                  FUNCTION TRIM (WS-TAB-TOKEN (WS-IDX-TOKEN))
+                  DELIMITED BY SIZE INTO WS-ULTI-NOME
+           .
+
+      ******************************************************************
+      * P500-FORMATAR-NOME
+      * CD-NOME chega de CORR_01 ja como o nome completo resolvido;
+      * aqui so grava as partes separadas por P400 mais o nome
+      * completo, sem chamar NOMEFMT01 de novo (isso so duplicaria
+      * trabalho que CORR_01 ja fez).
+      ******************************************************************
+       P500-FORMATAR-NOME.
+
+           MOVE WS-PRIM-NOME          TO CM-PRIM-NOME
+           MOVE WS-NOME-MEIO          TO CM-NOME-MEIO
+           MOVE WS-ULTI-NOME          TO CM-ULTI-NOME
+           MOVE CD-NOME               TO CM-NOME-FORMATADO
+           .
+
+      ******************************************************************
+      * P650-VERIFICAR-DUPLICADO
+      * Compara o cliente atual contra todo cliente ja carregado neste
+      * lote: primeiro por CM-DOCUMENTO (CPF/CNPJ), depois, se o
+      * documento nao bateu, por nome formatado mais endereco.
+      ******************************************************************
+       P650-VERIFICAR-DUPLICADO.
+
+           SET DUP-ENCONTRADO TO FALSE
+           MOVE SPACES TO WS-DUP-MOTIVO
+
+           PERFORM P651-COMPARAR-DOCUMENTO
+               VARYING WS-IDX-CARGADOS FROM 1 BY 1
+                 UNTIL WS-IDX-CARGADOS > WS-TOT-CARGADOS
+                    OR DUP-ENCONTRADO
+
+           IF NOT DUP-ENCONTRADO
+               PERFORM P652-COMPARAR-NOME-ENDERECO
+                   VARYING WS-IDX-CARGADOS FROM 1 BY 1
+                     UNTIL WS-IDX-CARGADOS > WS-TOT-CARGADOS
+                        OR DUP-ENCONTRADO
+           END-IF
+           .
+
+       P651-COMPARAR-DOCUMENTO.
+
+           IF CM-DOCUMENTO NOT = SPACES
+              AND CM-DOCUMENTO = WS-CARGADO-DOCUMENTO (WS-IDX-CARGADOS)
+               SET DUP-ENCONTRADO TO TRUE
+               MOVE 'DOCUMENTO JA CARREGADO NESTE LOTE'
+                                         TO WS-DUP-MOTIVO
+           END-IF
+           .
+
+       P652-COMPARAR-NOME-ENDERECO.
+
+           IF CM-NOME-FORMATADO = WS-CARGADO-NOME (WS-IDX-CARGADOS)
+              AND CM-ENDERECO = WS-CARGADO-ENDERECO (WS-IDX-CARGADOS)
+               SET DUP-ENCONTRADO TO TRUE
+               MOVE 'NOME E ENDERECO JA CARREGADOS NESTE LOTE'
+                                         TO WS-DUP-MOTIVO
+           END-IF
+           .
+
+      ******************************************************************
+      * P660-ENVIAR-REVISAO
+      * Cliente provavelmente duplicado: vai para CUSTREV em vez de
+      * ser gravado direto no mestre, para analise manual.
+      ******************************************************************
+       P660-ENVIAR-REVISAO.
+
+           MOVE SPACES          TO CUSTOMER-REVIEW-REC
+           MOVE CM-NUM-CLIENTE  TO CR-NUM-CLIENTE
+           MOVE CM-DOCUMENTO    TO CR-DOCUMENTO
+           MOVE WS-DUP-MOTIVO   TO CR-MOTIVO
+
+           WRITE CUSTOMER-REVIEW-REC
+           ADD 1 TO WS-DUPLICADOS
+           .
+
+      ******************************************************************
+      * P670-REGISTRAR-CARGADO
+      * Acrescenta o cliente recem-gravado na tabela de carregados,
+      * para que as proximas comparacoes o considerem tambem.
+      ******************************************************************
+       P670-REGISTRAR-CARGADO.
+
+           ADD 1 TO WS-TOT-CARGADOS
+           MOVE CM-DOCUMENTO      TO WS-CARGADO-DOCUMENTO
+                                         (WS-TOT-CARGADOS)
+           MOVE CM-NOME-FORMATADO TO WS-CARGADO-NOME
+                                         (WS-TOT-CARGADOS)
+           MOVE CM-ENDERECO       TO WS-CARGADO-ENDERECO
+                                         (WS-TOT-CARGADOS)
+           .
+
+       P700-GRAVAR-MESTRE.
+
+           WRITE CUSTOMER-MASTER-REC
+               INVALID KEY
+                   DISPLAY 'CUSTMAST01 - CLIENTE DUPLICADO: '
+                           CM-NUM-CLIENTE
+               NOT INVALID KEY
+                   ADD 1 TO WS-GRAVADOS
+                   ADD CM-NUM-CLIENTE TO WS-HASH-NUM-CLIENTE
+           END-WRITE
+           .
+
+      ******************************************************************
+      * P430-GRAVAR-TRAILER-SAIDA
+      * Ultimo registro de CUSTMAST: indicador fixo, total de
+      * registros gravados e hash total de CM-NUM-CLIENTE, gravado sob
+      * a chave alta 999999 para nao colidir com nenhum cliente real.
+      ******************************************************************
+       P430-GRAVAR-TRAILER-SAIDA.
+
+           INITIALIZE CUSTOMER-MASTER-REC
+
+           MOVE WS-ALTA-CHAVE       TO CMT-NUM-CLIENTE
+           MOVE 'TRAILER'           TO TRL-INDICADOR
+                                        OF CUSTOMER-MASTER-TRAILER
+           MOVE WS-GRAVADOS         TO TRL-QTD-REGISTROS
+                                        OF CUSTOMER-MASTER-TRAILER
+           MOVE WS-HASH-NUM-CLIENTE TO TRL-HASH-TOTAL
+                                        OF CUSTOMER-MASTER-TRAILER
+
+           WRITE CUSTOMER-MASTER-TRAILER
+               INVALID KEY
+                   DISPLAY 'CUSTMAST01 - FALHA AO GRAVAR TRAILER'
+           END-WRITE
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           PERFORM P430-GRAVAR-TRAILER-SAIDA
+
+           CLOSE CUSTOMER-DET
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-REVIEW
+
+           DISPLAY 'CUSTMAST01 - REGISTROS LIDOS...: ' WS-LIDOS
+           DISPLAY 'CUSTMAST01 - REGISTROS GRAVADOS: ' WS-GRAVADOS
+           DISPLAY 'CUSTMAST01 - ENVIADOS P/ REVISAO: ' WS-DUPLICADOS
+           .
+
+       END PROGRAM CUSTMAST01.
