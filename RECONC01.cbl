@@ -0,0 +1,251 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: RECONC01 - nightly reconciliation between the
+      *          customer master and the payment-status file: flags
+      *          any payment-status record with no matching customer
+      *          and any customer with no payment-status record
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut.
+      * 09/08/2026  RECONRPT now ends with a standard trailer record
+      *             (shared TRLCTL copybook) carrying the exception
+      *             count and a hash total of RR-NUM-CLIENTE, so the
+      *             next job in the chain can confirm it received
+      *             everything without a full independent recount.
+      * 09/08/2026  P210-LER-MESTRE now treats a CUSTOMER-MASTER
+      *             record keyed 999999 as end-of-file instead of a
+      *             real customer: CUSTMAST01 writes its own trailer
+      *             record under that same high-key sentinel, and
+      *             without this check WS-CHAVE-MESTRE landed on
+      *             999999 at the same time WS-CHAVE-PGTO reached its
+      *             own EOF sentinel, sending P300-CASAR into an
+      *             unconditional loop re-reading an already-
+      *             exhausted PAGAMENTO-SORTED.
+      * 09/08/2026  P430-GRAVAR-TRAILER-SAIDA now INITIALIZEs
+      *             RECONC-RPT-REC before moving in the trailer
+      *             fields, instead of leaving RR-NUM-FATURA and
+      *             RR-MOTIVO carrying whatever the last exception
+      *             record written left in those bytes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONC01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER    ASSIGN TO "CUSTMAST"
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS CM-NUM-CLIENTE
+                                      FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PAGAMENTO-STATUS   ASSIGN TO "PAGTOSTS"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAGAMENTO-SORTED   ASSIGN TO "PAGSTSRT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONC-RPT         ASSIGN TO "RECONRPT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK          ASSIGN TO "SRTWORK2".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  PAGAMENTO-STATUS.
+       01  PAGAMENTO-STATUS-REC.
+           03 PS-NUM-CLIENTE                  PIC 9(06).
+           03 PS-NUM-FATURA                   PIC 9(06).
+           03 PS-PAGTO                        PIC X(01).
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           03 SR-NUM-CLIENTE                  PIC 9(06).
+           03 SR-NUM-FATURA                   PIC 9(06).
+           03 SR-PAGTO                        PIC X(01).
+
+       FD  PAGAMENTO-SORTED.
+       01  PAGAMENTO-SORTED-REC.
+           03 PX-NUM-CLIENTE                  PIC 9(06).
+           03 PX-NUM-FATURA                   PIC 9(06).
+           03 PX-PAGTO                        PIC X(01).
+
+       FD  RECONC-RPT.
+       01  RECONC-RPT-REC.
+           03 RR-TIPO                         PIC X(20).
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 RR-NUM-CLIENTE                  PIC 9(06).
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 RR-NUM-FATURA                   PIC 9(06).
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 RR-MOTIVO                       PIC X(40).
+
+       01  RECONC-RPT-TRAILER REDEFINES RECONC-RPT-REC.
+           COPY TRLCTL.
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS                   PIC X(02) VALUE '00'.
+       77 WS-CHAVE-MESTRE                    PIC 9(06) VALUE ZEROS.
+       77 WS-CHAVE-PGTO                      PIC 9(06) VALUE ZEROS.
+       77 WS-CHAVE-CASADA                    PIC 9(06) VALUE ZEROS.
+       77 WS-ALTA-CHAVE                      PIC 9(06) VALUE 999999.
+       77 WS-HASH-NUM-CLIENTE                PIC 9(11) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           03 WS-EOF-MESTRE                   PIC X(01) VALUE 'N'.
+              88 FIM-MESTRE                        VALUE 'S' FALSE 'N'.
+           03 WS-EOF-PGTO                     PIC X(01) VALUE 'N'.
+              88 FIM-PGTO                          VALUE 'S' FALSE 'N'.
+
+       01 WS-CONTADORES.
+           03 WS-SEM-PAGAMENTO                PIC 9(07) VALUE ZEROS.
+           03 WS-ORFAOS                       PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-ORDENAR-PAGAMENTOS
+           PERFORM P200-ABRIR-ARQUIVOS
+           PERFORM P300-CASAR
+               UNTIL FIM-MESTRE AND FIM-PGTO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+
+           STOP RUN.
+
+      ******************************************************************
+      * P100-ORDENAR-PAGAMENTOS
+      * Ordena PAGTOSTS por numero de cliente para o casamento
+      * sequencial com o mestre de clientes.
+      ******************************************************************
+       P100-ORDENAR-PAGAMENTOS.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-NUM-CLIENTE
+               USING PAGAMENTO-STATUS
+               GIVING PAGAMENTO-SORTED
+           .
+
+       P200-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  CUSTOMER-MASTER
+           OPEN INPUT  PAGAMENTO-SORTED
+           OPEN OUTPUT RECONC-RPT
+
+           PERFORM P210-LER-MESTRE
+           PERFORM P220-LER-PGTO
+           .
+
+       P210-LER-MESTRE.
+
+           READ CUSTOMER-MASTER
+               AT END
+                   SET FIM-MESTRE TO TRUE
+                   MOVE WS-ALTA-CHAVE TO WS-CHAVE-MESTRE
+               NOT AT END
+                   IF CM-NUM-CLIENTE = WS-ALTA-CHAVE
+                       SET FIM-MESTRE TO TRUE
+                       MOVE WS-ALTA-CHAVE TO WS-CHAVE-MESTRE
+                   ELSE
+                       MOVE CM-NUM-CLIENTE TO WS-CHAVE-MESTRE
+                   END-IF
+           END-READ
+           .
+
+       P220-LER-PGTO.
+
+           READ PAGAMENTO-SORTED
+               AT END
+                   SET FIM-PGTO TO TRUE
+                   MOVE WS-ALTA-CHAVE TO WS-CHAVE-PGTO
+               NOT AT END
+                   MOVE PX-NUM-CLIENTE TO WS-CHAVE-PGTO
+           END-READ
+           .
+
+      ******************************************************************
+      * P300-CASAR
+      * Casamento sequencial classico pelo numero do cliente: o lado
+      * com a chave menor esta desacompanhado e gera a excecao; chaves
+      * iguais casam e todos os pagamentos daquele cliente sao
+      * descartados sem excecao antes de avancar o mestre.
+      ******************************************************************
+       P300-CASAR.
+
+           EVALUATE TRUE
+               WHEN WS-CHAVE-MESTRE < WS-CHAVE-PGTO
+                   PERFORM P400-CLIENTE-SEM-PAGAMENTO
+                   PERFORM P210-LER-MESTRE
+               WHEN WS-CHAVE-PGTO < WS-CHAVE-MESTRE
+                   PERFORM P500-PAGAMENTO-ORFAO
+                   PERFORM P220-LER-PGTO
+               WHEN OTHER
+                   MOVE WS-CHAVE-MESTRE TO WS-CHAVE-CASADA
+                   PERFORM P210-LER-MESTRE
+                   PERFORM P220-LER-PGTO
+                       UNTIL WS-CHAVE-PGTO NOT = WS-CHAVE-CASADA
+           END-EVALUATE
+           .
+
+       P400-CLIENTE-SEM-PAGAMENTO.
+
+           MOVE 'SEM PAGAMENTO'     TO RR-TIPO
+           MOVE WS-CHAVE-MESTRE     TO RR-NUM-CLIENTE
+           MOVE ZEROS               TO RR-NUM-FATURA
+           MOVE 'CLIENTE SEM REGISTRO DE PAGAMENTO'
+                                     TO RR-MOTIVO
+           WRITE RECONC-RPT-REC
+           ADD 1 TO WS-SEM-PAGAMENTO
+           ADD WS-CHAVE-MESTRE TO WS-HASH-NUM-CLIENTE
+           .
+
+       P500-PAGAMENTO-ORFAO.
+
+           MOVE 'PAGAMENTO ORFAO'   TO RR-TIPO
+           MOVE PX-NUM-CLIENTE      TO RR-NUM-CLIENTE
+           MOVE PX-NUM-FATURA       TO RR-NUM-FATURA
+           MOVE 'PAGAMENTO SEM CLIENTE CORRESPONDENTE'
+                                     TO RR-MOTIVO
+           WRITE RECONC-RPT-REC
+           ADD 1 TO WS-ORFAOS
+           ADD PX-NUM-CLIENTE TO WS-HASH-NUM-CLIENTE
+           .
+
+      ******************************************************************
+      * P430-GRAVAR-TRAILER-SAIDA
+      * Ultimo registro de RECONRPT: indicador fixo, total de
+      * excecoes gravadas e hash total de RR-NUM-CLIENTE, no mesmo
+      * layout compartilhado (TRLCTL) que os outros feeds de cliente
+      * usam.
+      ******************************************************************
+       P430-GRAVAR-TRAILER-SAIDA.
+
+           INITIALIZE RECONC-RPT-REC
+
+           MOVE 'TRAILER'              TO TRL-INDICADOR
+           MOVE WS-SEM-PAGAMENTO       TO TRL-QTD-REGISTROS
+           ADD WS-ORFAOS               TO TRL-QTD-REGISTROS
+           MOVE WS-HASH-NUM-CLIENTE    TO TRL-HASH-TOTAL
+
+           WRITE RECONC-RPT-TRAILER
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           PERFORM P430-GRAVAR-TRAILER-SAIDA
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE PAGAMENTO-SORTED
+           CLOSE RECONC-RPT
+
+           DISPLAY 'RECONC01 - CLIENTES SEM PAGAMENTO: '
+                   WS-SEM-PAGAMENTO
+           DISPLAY 'RECONC01 - PAGAMENTOS ORFAOS.....: ' WS-ORFAOS
+           .
+
+       END PROGRAM RECONC01.
