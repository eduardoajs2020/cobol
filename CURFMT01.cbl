@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: CURFMT01 - formats a signed amount as currency,
+      *          comma or period decimal depending on the caller's
+      *          locale code, instead of a compile-time fixed format
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Shares the DECIMAL-POINT IS COMMA
+      *             editing VARIAVEIS_01 already declares but nothing
+      *             else in the shop respects, so calculation programs
+      *             can print a properly formatted total instead of
+      *             raw unedited digits.
+      * 09/08/2026  DECIMAL-POINT IS COMMA was fixed at compile time,
+      *             so a US partner report needed a separate compile
+      *             just to change the decimal separator. WS-CURFMT-
+      *             LOCALE (from the shared LOCALE parameter, set at
+      *             job start from a parameter file) now picks comma
+      *             or period decimal formatting for the same
+      *             compiled program: the amount always edits first
+      *             into the default period-decimal/comma-thousands
+      *             picture, and a BR locale swaps the two separators
+      *             in the output field.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURFMT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-CURFMT-EDITADO     PIC ---,---,--9.99.
+
+       LINKAGE SECTION.
+       01 WS-CURFMT-PARM.
+           03 WS-CURFMT-VALOR                PIC S9(09)V99.
+           03 WS-CURFMT-SAIDA                PIC X(20).
+           03 WS-CURFMT-LOCALE                PIC X(02).
+              88 CURFMT-LOCALE-BR                VALUE 'BR'.
+              88 CURFMT-LOCALE-US                VALUE 'US'.
+
+       PROCEDURE DIVISION USING WS-CURFMT-PARM.
+
+       P000-FORMATAR-MOEDA.
+
+           MOVE WS-CURFMT-VALOR   TO WS-CURFMT-EDITADO
+           MOVE WS-CURFMT-EDITADO TO WS-CURFMT-SAIDA
+
+           IF CURFMT-LOCALE-BR
+               PERFORM P100-TROCAR-SEPARADORES
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * P100-TROCAR-SEPARADORES
+      * Troca os separadores do formato padrao (ponto decimal, virgula
+      * de milhar) para o formato brasileiro (virgula decimal, ponto
+      * de milhar), usando um caracter temporario para nao confundir
+      * uma troca com a outra no meio da operacao.
+      ******************************************************************
+       P100-TROCAR-SEPARADORES.
+
+           INSPECT WS-CURFMT-SAIDA REPLACING ALL '.' BY '~'
+           INSPECT WS-CURFMT-SAIDA REPLACING ALL ',' BY '.'
+           INSPECT WS-CURFMT-SAIDA REPLACING ALL '~' BY ','
+           .
+
+       END PROGRAM CURFMT01.
+
\ No newline at end of file
