@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: NOMEFMT01 - formats a customer display name from
+      *          first/middle/last name fields
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Pulled out of STRING_01's FORMA 1
+      *             STRING pattern so reports and labels can share one
+      *             name-formatting routine instead of hardcoding
+      *             literals per caller.
+      * 09/08/2026  Widened WS-NOMEFMT-ULTI-NOME to PIC X(30) to match
+      *             CUSTNOME's WS-ULTI-NOME: at PIC X(10) every caller
+      *             was truncating the surname down to 10 characters
+      *             before the CALL, so a name long enough to need the
+      *             wider field never got the benefit of it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMEFMT01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 WS-NOMEFMT-PARM.
+           03 WS-NOMEFMT-PRIM-NOME           PIC X(10).
+           03 WS-NOMEFMT-NOME-MEIO           PIC X(10).
+           03 WS-NOMEFMT-ULTI-NOME           PIC X(30).
+           03 WS-NOMEFMT-SAIDA               PIC X(30).
+           03 WS-NOMEFMT-TRUNCOU             PIC X(01).
+              88 NOMEFMT-TRUNCADO                VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING WS-NOMEFMT-PARM.
+
+       P000-FORMATAR-NOME.
+
+           SET NOMEFMT-TRUNCADO TO FALSE
+           INITIALIZE WS-NOMEFMT-SAIDA
+
+           STRING
+               FUNCTION TRIM (WS-NOMEFMT-PRIM-NOME)
+               ' '
+               FUNCTION TRIM (WS-NOMEFMT-NOME-MEIO)
+               ' '
+               FUNCTION TRIM (WS-NOMEFMT-ULTI-NOME)
+               DELIMITED BY SIZE INTO WS-NOMEFMT-SAIDA
+               ON OVERFLOW
+                   SET NOMEFMT-TRUNCADO TO TRUE
+           END-STRING
+
+           GOBACK.
+
+       END PROGRAM NOMEFMT01.
