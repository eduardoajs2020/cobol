@@ -3,40 +3,243 @@
       * Date:24/09/2022
       * Purpose:COMPUTE_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Neither COMPUTE had an ON SIZE ERROR, so WS-RESULT
+      *             = WS-RESULT ** 3 (and the interactive ADD) could
+      *             truncate into garbage with nothing in the log to
+      *             show it happened. Added the clause to both, plus
+      *             an audit record to COMPLOG (shared ERRAUD record),
+      *             matching MAT_ALTER_01/ON_SIZE_ERROR_01/Programa1.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  Replaced the interactive ACCEPT WS-NUM-1/WS-NUM-2
+      *             with the same TESTCASE/TESTRSLT file-driven mode
+      *             ON_SIZE_ERROR_01 uses: since DRIVER_01 now calls
+      *             this program unattended, the ACCEPT would hang the
+      *             nightly run whenever TESTCASE (a regression
+      *             fixture, not a production feed) is absent.
+      *             P999-FIM now moves 9001 to RETURN-CODE whenever
+      *             WS-CASOS-FALHOS is nonzero (zero otherwise), so
+      *             DRIVER_01 sees a failed regression pass as a
+      *             failed step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPUTE_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPUTE-AUDIT-LOG  ASSIGN TO "COMPLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TEST-CASES         ASSIGN TO "TESTCASE"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-TESTE-STATUS.
+
+           SELECT TEST-RESULTS       ASSIGN TO "TESTRSLT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  COMPUTE-AUDIT-LOG.
+       COPY ERRAUD.
+
+       FD  TEST-CASES.
+       01  TEST-CASE-REC.
+           03 TC-NUM-1                       PIC 99.
+           03 TC-NUM-2                       PIC 99.
+           03 TC-ESPERA-ERRO                 PIC X(01).
+           03 TC-RESULTADO-ESPERADO          PIC 9(05).
+
+       FD  TEST-RESULTS.
+       01  TEST-RESULT-REC.
+           03 TR-NUM-1                       PIC 99.
+           03 TR-NUM-2                       PIC 99.
+           03 TR-RESULTADO                   PIC 9(05).
+           03 TR-ESPERADO                    PIC 9(05).
+           03 TR-SITUACAO                    PIC X(07).
+
        WORKING-STORAGE SECTION.
        77 WS-RESULT                PIC 9(05) VALUE ZEROS.
        77 WS-NUM-1                PIC 99 VALUE ZEROS.
        77 WS-NUM-2                PIC 99 VALUE ZEROS.
+       77 WS-EDIT-VALOR            PIC ZZZZZ.
+       77 WS-TESTE-STATUS          PIC X(02) VALUE '00'.
+       77 WS-CASOS-LIDOS           PIC 9(05) VALUE ZEROS.
+       77 WS-CASOS-OK              PIC 9(05) VALUE ZEROS.
+       77 WS-CASOS-FALHOS          PIC 9(05) VALUE ZEROS.
+
+       01 WS-FLAGS.
+           03 WS-ERRO-CALC-SW      PIC X(01) VALUE 'N'.
+              88 OCORREU-ERRO-CALC     VALUE 'S' FALSE 'N'.
+           03 WS-MODO-TESTE-SW     PIC X(01) VALUE 'N'.
+              88 MODO-TESTE            VALUE 'S' FALSE 'N'.
+           03 WS-FIM-TESTES-SW     PIC X(01) VALUE 'N'.
+              88 FIM-TESTES            VALUE 'S' FALSE 'N'.
 
        PROCEDURE DIVISION.
 
+       P001-INICIO.
+
+           OPEN OUTPUT COMPUTE-AUDIT-LOG
+
+           PERFORM P200-CADEIA-FIXA
+
+           PERFORM P050-VERIFICAR-MODO-TESTE
+
+           IF MODO-TESTE
+               PERFORM P600-PROCESSAR-CASOS-TESTE
+           ELSE
+               DISPLAY 'COMPUTE_01 - TESTCASE NAO ENCONTRADO, '
+                       'PASSO IGNORADO'
+           END-IF
+
+           PERFORM P999-FIM.
+
+      ******************************************************************
+      * P200-CADEIA-FIXA
+      * Cadeia de COMPUTE fixa, sem entrada: sempre roda, mesmo quando
+      * TESTCASE nao existe, ja que nao depende de nenhum numero
+      * informado.
+      ******************************************************************
+       P200-CADEIA-FIXA.
+
            COMPUTE WS-RESULT = 5 + 5
            COMPUTE WS-RESULT = WS-RESULT * 3
            COMPUTE WS-RESULT = WS-RESULT - 15
            COMPUTE WS-RESULT = WS-RESULT / 3
            COMPUTE WS-RESULT = WS-RESULT ** 3
+                   ON SIZE ERROR PERFORM P800-ERRO
+           END-COMPUTE
 
-           DISPLAY 'RESULTADO: ' WS-RESULT.
+           DISPLAY 'RESULTADO: ' WS-RESULT
+           .
 
+      ******************************************************************
+      * P050-VERIFICAR-MODO-TESTE
+      * TESTCASE e uma fixture de regressao, nao um arquivo de
+      * producao: se nao existir, o passo de soma e ignorado (com
+      * aviso) em vez de cair para uma ACCEPT interativa, que travaria
+      * um job noturno chamado sem terminal por DRIVER_01.
+      ******************************************************************
+       P050-VERIFICAR-MODO-TESTE.
 
+           OPEN INPUT TEST-CASES
+           IF WS-TESTE-STATUS = '00'
+               SET MODO-TESTE TO TRUE
+           END-IF
+           .
 
-           DISPLAY 'INFORME O PRIMEIRO NUMERO: '
-           ACCEPT WS-NUM-1
+      ******************************************************************
+      * P600-PROCESSAR-CASOS-TESTE
+      * Le cada caso de TESTCASE, repete o COMPUTE WS-NUM-1 + WS-NUM-2
+      * que antes dependia de ACCEPT, e grava o resultado comparado ao
+      * esperado em TESTRSLT, sem interromper o lote quando um caso
+      * individual falha.
+      ******************************************************************
+       P600-PROCESSAR-CASOS-TESTE.
 
+           OPEN OUTPUT TEST-RESULTS
 
-           DISPLAY 'INFORME O SEGUNDO NUMERO: '
-           ACCEPT WS-NUM-2
+           PERFORM P610-LER-CASO-TESTE
+           PERFORM P620-EXECUTAR-CASO-TESTE
+               UNTIL FIM-TESTES
+
+           CLOSE TEST-CASES
+           CLOSE TEST-RESULTS
+
+           DISPLAY 'COMPUTE_01 - CASOS LIDOS..: ' WS-CASOS-LIDOS
+           DISPLAY 'COMPUTE_01 - CASOS OK.....: ' WS-CASOS-OK
+           DISPLAY 'COMPUTE_01 - CASOS FALHOS.: ' WS-CASOS-FALHOS
+           .
+
+       P610-LER-CASO-TESTE.
+
+           READ TEST-CASES
+               AT END
+                   SET FIM-TESTES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CASOS-LIDOS
+           END-READ
+           .
+
+       P620-EXECUTAR-CASO-TESTE.
+
+           MOVE TC-NUM-1 TO WS-NUM-1
+           MOVE TC-NUM-2 TO WS-NUM-2
+           SET OCORREU-ERRO-CALC TO FALSE
 
            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+                   ON SIZE ERROR PERFORM P800-ERRO
+           END-COMPUTE
+
+           PERFORM P650-GRAVAR-RESULTADO-TESTE
+           PERFORM P610-LER-CASO-TESTE
+           .
+
+       P650-GRAVAR-RESULTADO-TESTE.
+
+           MOVE TC-NUM-1                TO TR-NUM-1
+           MOVE TC-NUM-2                TO TR-NUM-2
+           MOVE TC-RESULTADO-ESPERADO   TO TR-ESPERADO
+
+           IF OCORREU-ERRO-CALC
+               MOVE ZEROS TO TR-RESULTADO
+           ELSE
+               MOVE WS-RESULT TO TR-RESULTADO
+           END-IF
 
-           DISPLAY 'RESULTADO: ' WS-RESULT.
+           IF (OCORREU-ERRO-CALC AND TC-ESPERA-ERRO = 'S')
+              OR (NOT OCORREU-ERRO-CALC AND TC-ESPERA-ERRO NOT = 'S'
+                  AND WS-RESULT = TC-RESULTADO-ESPERADO)
+               MOVE 'PASSOU ' TO TR-SITUACAO
+               ADD 1 TO WS-CASOS-OK
+           ELSE
+               MOVE 'FALHOU ' TO TR-SITUACAO
+               ADD 1 TO WS-CASOS-FALHOS
+           END-IF
 
-           STOP RUN.
+           WRITE TEST-RESULT-REC
+           .
 
+       P999-FIM.
+
+           IF WS-CASOS-FALHOS > 0
+               MOVE 9001 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+
+           CLOSE COMPUTE-AUDIT-LOG
+
+           GOBACK.
+
+      ******************************************************************
+      * P800-ERRO
+      * Grava o overflow em COMPLOG em vez de deixar o valor truncado
+      * seguir sem registro.
+      ******************************************************************
+       P800-ERRO.
+
+           DISPLAY 'ERRO NO CALCULO!'
+
+           SET OCORREU-ERRO-CALC TO TRUE
+
+           MOVE 'COMPUTE1'          TO WS-ERRO-PROGRAMA
+           MOVE 'PROCEDURE-DIV'     TO WS-ERRO-PARAGRAFO
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRO-DATA-HORA
+           MOVE WS-NUM-1            TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-1
+           MOVE WS-NUM-2            TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-2
+           MOVE 9001                TO WS-ERRO-NUM-ERRO
+           MOVE 'OVERFLOW NO COMPUTE DE WS-RESULT'
+                                    TO WS-ERRO-CODIGO
+           WRITE WS-ERRO-REGISTRO
+           .
 
        END PROGRAM COMPUTE_01.
+
