@@ -3,32 +3,76 @@
       * Date:01/10/2022
       * Purpose: STRING_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  FORMA 1 now calls the shared NOMEFMT01 routine
+      *             with the customer-name copybook fields instead of
+      *             STRINGing two hardcoded literals, so the same
+      *             pattern can format any customer's display name.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  Widened WS-NOMEFMT-ULTI-NOME to PIC X(30) to match
+      *             NOMEFMT01's LINKAGE and CUSTNOME's WS-ULTI-NOME,
+      *             instead of truncating the surname to 10 characters
+      *             on the way into the CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRING_01.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       COPY CUSTNOME.
        77 WS-CONTEUDO              PIC X(30) VALUE SPACE.
        77 WS-TEXTO                 PIC X(40) VALUE SPACE.
        77 WS-PONTEIRO              PIC 9(02) VALUE ZEROS.
+
+       01 WS-NOMEFMT-PARM.
+           03 WS-NOMEFMT-PRIM-NOME           PIC X(10).
+           03 WS-NOMEFMT-NOME-MEIO           PIC X(10).
+           03 WS-NOMEFMT-ULTI-NOME           PIC X(30).
+           03 WS-NOMEFMT-SAIDA               PIC X(30).
+           03 WS-NOMEFMT-TRUNCOU             PIC X(01).
+              88 NOMEFMT-TRUNCADO                VALUE 'S' FALSE 'N'.
+       01 WS-STRCAT-PARM.
+           03 WS-STRCAT-DELIM                PIC X(01).
+           03 WS-STRCAT-QTD-CAMPOS           PIC 9(02).
+           03 WS-STRCAT-SAIDA                PIC X(200).
+           03 WS-STRCAT-TRUNCOU              PIC X(01).
+              88 STRCAT-TRUNCADO                 VALUE 'S' FALSE 'N'.
+           03 WS-STRCAT-CAMPOS OCCURS 1 TO 10 TIMES
+                                DEPENDING ON WS-STRCAT-QTD-CAMPOS
+                                INDEXED BY WS-STRCAT-IDX
+                                           PIC X(40).
+
        PROCEDURE DIVISION.
       **************************FORMA 1*********************************
-           INITIALISE WS-CONTEUDO
+           INITIALIZE WS-CONTEUDO
                       WS-TEXTO.
-           STRING
-               'ANDRE'
-               ' '
-               'COSTA'
-               DELIMITED BY SIZE INTO WS-CONTEUDO
 
-           END-STRING.
+           MOVE 'ANDRE'      TO WS-PRIM-NOME
+           MOVE SPACES       TO WS-NOME-MEIO
+           MOVE 'COSTA'      TO WS-ULTI-NOME
+
+           MOVE WS-PRIM-NOME TO WS-NOMEFMT-PRIM-NOME
+           MOVE WS-NOME-MEIO TO WS-NOMEFMT-NOME-MEIO
+           MOVE WS-ULTI-NOME TO WS-NOMEFMT-ULTI-NOME
+
+           CALL 'NOMEFMT01' USING WS-NOMEFMT-PARM
+
+           MOVE WS-NOMEFMT-SAIDA TO WS-CONTEUDO
 
             DISPLAY WS-CONTEUDO
 
+           IF NOMEFMT-TRUNCADO
+               DISPLAY 'AVISO: NOME FORMATADO FOI TRUNCADO'
+           END-IF
+
       **************************FORMA 2*********************************
 
-           INITIALISE WS-CONTEUDO
+           INITIALIZE WS-CONTEUDO
                       WS-TEXTO
             MOVE 'O ANDRE COSTA ESTA MINISTRANDO CURSO' TO WS-TEXTO
 
@@ -45,7 +89,7 @@
 
       **************************FORMA 3*********************************
 
-           INITIALISE WS-CONTEUDO
+           INITIALIZE WS-CONTEUDO
                       WS-TEXTO
             MOVE 'O ANDRE COSTA ESTA MINISTRANDO CURSO' TO WS-TEXTO
 
@@ -60,7 +104,7 @@
 
       **************************FORMA 4*********************************
 
-           INITIALISE WS-CONTEUDO
+           INITIALIZE WS-CONTEUDO
                       WS-TEXTO
             MOVE 'O ANDRE;COSTA ESTA MINISTRANDO CURSO' TO WS-TEXTO
 
@@ -75,7 +119,7 @@
 
       **************************FORMA 5*********************************
 
-           INITIALISE WS-CONTEUDO
+           INITIALIZE WS-CONTEUDO
                       WS-TEXTO
             MOVE 'O             ESTA MINISTRANDO CURSO' TO WS-TEXTO
             SET WS-PONTEIRO                             TO 3
@@ -90,6 +134,24 @@
             DISPLAY WS-TEXTO
             DISPLAY WS-PONTEIRO
 
-           STOP RUN.
+      **************************FORMA 6*********************************
+      * Delimitador e lista de campos configuraveis via parametro, em
+      * vez de um novo FORMA hardcoded a cada separador diferente.
+
+           MOVE ';'          TO WS-STRCAT-DELIM
+           MOVE 3             TO WS-STRCAT-QTD-CAMPOS
+           MOVE 'ANDRE'       TO WS-STRCAT-CAMPOS (1)
+           MOVE 'COSTA'       TO WS-STRCAT-CAMPOS (2)
+           MOVE 'SAO PAULO'   TO WS-STRCAT-CAMPOS (3)
+
+           CALL 'STRCAT01' USING WS-STRCAT-PARM
+
+            DISPLAY WS-STRCAT-SAIDA
+
+           IF STRCAT-TRUNCADO
+               DISPLAY 'AVISO: SAIDA CONCATENADA FOI TRUNCADA'
+           END-IF
+
+           GOBACK.
 
        END PROGRAM STRING_01.
