@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: DTVALID01 - validates a DD/MM/AAAA date string
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Breaks a WS-DATA-style DD/MM/AAAA
+      *             string into day/month/year and validates it
+      *             against the month-length rules (including leap
+      *             year) instead of just counting "/" separators.
+      * 09/08/2026  LINKAGE moved into the shared DTVPARM copybook so
+      *             every caller (PROG_TESTE, INSPECT_01, VARIAVEIS_01)
+      *             agrees on the same parameter layout and return
+      *             codes instead of each declaring its own copy.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-AUX.
+           03 WS-AUX-DD                      PIC 9(02).
+           03 WS-AUX-BR1                     PIC X(01).
+           03 WS-AUX-MM                      PIC 9(02).
+           03 WS-AUX-BR2                     PIC X(01).
+           03 WS-AUX-AA                      PIC 9(04).
+
+       01 WS-DIAS-NO-MES                     PIC 9(02) VALUE ZEROS.
+
+       01 WS-FLAG-BISSEXTO                   PIC X(01) VALUE 'N'.
+          88 ANO-BISSEXTO                        VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       COPY DTVPARM.
+
+       PROCEDURE DIVISION USING WS-DTVALID-PARM.
+
+       P000-VALIDAR-DATA.
+
+           SET DTV-DATA-VALIDA TO TRUE
+
+           IF WS-DTV-DATA (3:1) NOT = '/'
+              OR WS-DTV-DATA (6:1) NOT = '/'
+               SET DTV-FORMATO-INVALIDO TO TRUE
+               GOBACK
+           END-IF
+
+           IF WS-DTV-DATA (1:2) NOT NUMERIC
+              OR WS-DTV-DATA (4:2) NOT NUMERIC
+              OR WS-DTV-DATA (7:4) NOT NUMERIC
+               SET DTV-FORMATO-INVALIDO TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE WS-DTV-DATA TO WS-DATA-AUX
+
+           IF WS-AUX-MM < 1 OR WS-AUX-MM > 12
+               SET DTV-MES-INVALIDO TO TRUE
+               GOBACK
+           END-IF
+
+           IF WS-AUX-AA < 1900 OR WS-AUX-AA > 2099
+               SET DTV-ANO-INVALIDO TO TRUE
+               GOBACK
+           END-IF
+
+           PERFORM P100-OBTER-DIAS-NO-MES
+
+           IF WS-AUX-DD < 1 OR WS-AUX-DD > WS-DIAS-NO-MES
+               SET DTV-DIA-INVALIDO TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+       P100-OBTER-DIAS-NO-MES.
+
+           EVALUATE WS-AUX-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-NO-MES
+               WHEN 02
+                   PERFORM P110-VERIFICAR-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-NO-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-NO-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-NO-MES
+           END-EVALUATE
+           .
+
+       P110-VERIFICAR-BISSEXTO.
+
+           SET ANO-BISSEXTO TO FALSE
+
+           IF FUNCTION MOD (WS-AUX-AA, 4) = 0
+               SET ANO-BISSEXTO TO TRUE
+               IF FUNCTION MOD (WS-AUX-AA, 100) = 0
+                   SET ANO-BISSEXTO TO FALSE
+                   IF FUNCTION MOD (WS-AUX-AA, 400) = 0
+                       SET ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       END PROGRAM DTVALID01.
+
\ No newline at end of file
