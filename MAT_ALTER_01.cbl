@@ -3,34 +3,349 @@
       * Date: 09/10/2022
       * Purpose:MAT_ALTER_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Turned into a batch job over a transaction file of
+      *             invoice line items instead of ACCEPTing the two
+      *             numbers interactively. Every line item now runs
+      *             through the same ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *             chain and the result is written to an output file.
+      * 09/08/2026  Widened WS-NUM-1/WS-NUM-2 to carry two decimal
+      *             places and added ROUNDED to MULTIPLY/DIVIDE so
+      *             invoice totals stop truncating.
+      * 09/08/2026  P300-ERRO now writes the failing operation, the
+      *             input values and a timestamp to ERRLOG (shared
+      *             ERRAUD record) instead of just a DISPLAY line.
+      * 09/08/2026  Added checkpoint/restart: every WS-CKPT-INTERVALO
+      *             transactions the last-read record count is saved
+      *             to CKPTFILE, and a restarted run skips straight
+      *             past already-processed records instead of
+      *             reprocessing the whole file after a bad record
+      *             aborts the job.
+      * 09/08/2026  Added CALCRPT: a paginated report of every result
+      *             alongside the raw CALCOUT feed, with a page header
+      *             (program, title, page number, run date) built by
+      *             the shared RPTFMT01 and a control total of every
+      *             WS-NUM-2 result at the end, so operations finally
+      *             has something to hand accounting.
+      * 09/08/2026  WS-NUM-1/WS-NUM-2 and every field downstream of
+      *             the SUBTRACT (CO-NUM-2-RESULTADO, the report
+      *             detail/total lines, WS-TOTAL-CONTROLE) are signed
+      *             now -- a real balance calculation can legitimately
+      *             go negative, and an unsigned field made the
+      *             SUBTRACT's ON SIZE ERROR unable to ever catch it.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  P999-FIM now clears CKPTFILE once TRANSIN has been
+      *             fully processed, instead of leaving the last
+      *             checkpoint sitting there for P020-VERIFICAR-RESTART
+      *             to find and wrongly treat the next normal run as a
+      *             restart of this one.
+      * 09/08/2026  P300-ERRO now sets WS-ERRO-CALC-SW, and P999-FIM
+      *             moves 9001 to RETURN-CODE whenever it fired during
+      *             the run (zero otherwise), so DRIVER_01 can tell a
+      *             step that overflowed apart from one that ran clean.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAT_ALTER_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-IN     ASSIGN TO "TRANSIN"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-OUT           ASSIGN TO "CALCOUT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG          ASSIGN TO "ERRLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE    ASSIGN TO "CKPTFILE"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CALC-RPT           ASSIGN TO "CALCRPT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-IN.
+       01  TRANSACTION-IN-REC.
+           03 TX-NUM-1                       PIC 9(05)V99.
+           03 TX-NUM-2                       PIC 9(05)V99.
+
+       FD  CALC-OUT.
+       01  CALC-OUT-REC.
+           03 CO-NUM-1                       PIC S9(05)V99.
+           03 CO-NUM-2-RESULTADO             PIC S9(05)V99.
+
+       FD  ERROR-LOG.
+       COPY ERRAUD.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC.
+           03 CKPT-ULTIMO-REGISTRO            PIC 9(07).
+           03 CKPT-DATA-HORA                  PIC X(21).
+
+       FD  CALC-RPT.
+       01  CALC-RPT-REC                       PIC X(132).
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                 PIC 99 VALUE 0.
-       77 WS-NUM-2                 PIC 99 VALUE 0.
+       77 WS-NUM-1                 PIC S9(05)V99 VALUE 0.
+       77 WS-NUM-2                 PIC S9(05)V99 VALUE 0.
+       77 WS-EDIT-VALOR             PIC -ZZZZZ.99.
+       77 WS-CKPT-STATUS            PIC X(02) VALUE '00'.
+       77 WS-CKPT-INTERVALO         PIC 9(07) VALUE 100.
+       77 WS-CKPT-PULAR             PIC 9(07) VALUE ZEROS.
+       77 WS-IDX-PULAR              PIC 9(07) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S'.
+           03 WS-ERRO-CALC-SW                PIC X(01) VALUE 'N'.
+              88 HOUVE-ERRO-CALC                  VALUE 'S' FALSE 'N'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+           03 WS-GRAVADOS                     PIC 9(07) VALUE ZEROS.
+
+       77 WS-PAGINA                          PIC 9(04) VALUE ZEROS.
+       77 WS-LINHAS-PAGINA                   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS                      PIC 9(02) VALUE 20.
+       77 WS-TOTAL-CONTROLE                  PIC S9(07)V99 VALUE ZEROS.
+
+      * Parametro para o CALL do RPTFMT01 (cabecalho de relatorio).
+       01 WS-RPTFMT-PARM.
+           03 WS-RPTFMT-PROGRAMA             PIC X(12)
+                                       VALUE 'MAT_ALTER_01'.
+           03 WS-RPTFMT-TITULO               PIC X(30)
+                                       VALUE 'RELATORIO DE CALCULO'.
+           03 WS-RPTFMT-PAGINA                PIC 9(04).
+           03 WS-RPTFMT-LINHA-CAB1            PIC X(132).
+           03 WS-RPTFMT-LINHA-CAB2            PIC X(132).
+
+       01 WS-LINHA-CAB3.
+           03 FILLER                         PIC X(10) VALUE 'NUM-1'.
+           03 FILLER                         PIC X(05) VALUE SPACES.
+           03 FILLER                         PIC X(10)
+                                       VALUE 'RESULTADO'.
+
+       01 WS-LINHA-DETALHE.
+           03 DET-NUM-1                      PIC -ZZZZZ.99.
+           03 FILLER                         PIC X(05) VALUE SPACES.
+           03 DET-RESULTADO                  PIC -ZZZZZ.99.
+
+       01 WS-LINHA-RODAPE.
+           03 FILLER                         PIC X(20)
+                                       VALUE 'TOTAL DE CONTROLE: '.
+           03 ROD-TOTAL                      PIC -ZZZ,ZZZ.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM P001-INICIO
-           PERFORM P500-CALC
-      *     PERFORM P999-FIM
+           PERFORM P200-PROCESSA-ARQUIVO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM P999-FIM
            .
        P001-INICIO.
 
+           OPEN INPUT  TRANSACTION-IN
+           OPEN OUTPUT CALC-OUT
+           OPEN OUTPUT ERROR-LOG
+           OPEN OUTPUT CALC-RPT
+
+           PERFORM P020-VERIFICAR-RESTART
+           PERFORM P010-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P020-VERIFICAR-RESTART
+      * Se CKPTFILE existir de uma execucao anterior que nao terminou,
+      * pula os registros ja processados em vez de reprocessar o
+      * arquivo de transacoes inteiro.
+      ******************************************************************
+       P020-VERIFICAR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-ULTIMO-REGISTRO TO WS-CKPT-PULAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CKPT-PULAR > 0
+               DISPLAY 'RETOMANDO APOS O REGISTRO: ' WS-CKPT-PULAR
+               PERFORM P025-PULAR-REGISTRO
+                   VARYING WS-IDX-PULAR FROM 1 BY 1
+                   UNTIL WS-IDX-PULAR > WS-CKPT-PULAR
+                   OR FIM-DE-ARQUIVO
+           END-IF
+           .
+
+       P025-PULAR-REGISTRO.
+
+           READ TRANSACTION-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+           END-READ
+           .
+
+       P010-LER-PROXIMO.
+
+           READ TRANSACTION-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   MOVE TX-NUM-1 TO WS-NUM-1
+                   MOVE TX-NUM-2 TO WS-NUM-2
+           END-READ
+           .
+
+       P200-PROCESSA-ARQUIVO.
+
+           PERFORM P500-CALC
+           PERFORM P400-GRAVAR-SAIDA
+           PERFORM P030-GRAVAR-CHECKPOINT
+           PERFORM P010-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P030-GRAVAR-CHECKPOINT
+      * A cada WS-CKPT-INTERVALO transacoes grava o numero do ultimo
+      * registro lido com sucesso em CKPTFILE, sobrescrevendo o
+      * checkpoint anterior.
+      ******************************************************************
+       P030-GRAVAR-CHECKPOINT.
+
+           IF FUNCTION MOD (WS-LIDOS, WS-CKPT-INTERVALO) = 0
+               MOVE WS-LIDOS              TO CKPT-ULTIMO-REGISTRO
+               MOVE FUNCTION CURRENT-DATE TO CKPT-DATA-HORA
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-FILE-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
 
-           DISPLAY "DIGITE O PRIMEIRO NUMERO: "
-           ACCEPT WS-NUM-1
+      ******************************************************************
+      * P040-LIMPAR-CHECKPOINT
+      * TRANSIN terminou normalmente, entao o checkpoint desta execucao
+      * deixa de fazer sentido: reabre CKPTFILE em modo OUTPUT para
+      * esvazia-lo, senao a proxima execucao normal encontraria o
+      * ultimo registro gravado aqui e se trataria como uma retomada.
+      ******************************************************************
+       P040-LIMPAR-CHECKPOINT.
 
-           DISPLAY "DIGITE O SEGUNDO NUMERO: "
-           ACCEPT WS-NUM-2
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            .
+
+      ******************************************************************
+      * P300-ERRO
+      * Grava a operacao que falhou, os valores de entrada e a
+      * data/hora em ERRLOG em vez de apenas exibir a mensagem no
+      * console, que se perde quando o job termina.
+      ******************************************************************
        P300-ERRO.
+
             DISPLAY "ERRO DE PROCESSAMENTO"
-      *      PERFORM P999-FIM
+
+            SET HOUVE-ERRO-CALC     TO TRUE
+
+            MOVE 'MATALT01'         TO WS-ERRO-PROGRAMA
+            MOVE 'P500-CALC'        TO WS-ERRO-PARAGRAFO
+            MOVE FUNCTION CURRENT-DATE TO WS-ERRO-DATA-HORA
+            MOVE WS-NUM-1           TO WS-EDIT-VALOR
+            MOVE WS-EDIT-VALOR      TO WS-ERRO-VALOR-1
+            MOVE WS-NUM-2           TO WS-EDIT-VALOR
+            MOVE WS-EDIT-VALOR      TO WS-ERRO-VALOR-2
+            MOVE 9001               TO WS-ERRO-NUM-ERRO
+            MOVE 'OVERFLOW NA CADEIA ADD/SUBTRACT/MULTIPLY/DIVIDE'
+                                    TO WS-ERRO-CODIGO
+            WRITE WS-ERRO-REGISTRO
+           .
+       P400-GRAVAR-SAIDA.
+
+           MOVE WS-NUM-1 TO CO-NUM-1
+           MOVE WS-NUM-2 TO CO-NUM-2-RESULTADO
+           WRITE CALC-OUT-REC
+           ADD 1 TO WS-GRAVADOS
+
+           PERFORM P440-IMPRIMIR-DETALHE
+           ADD WS-NUM-2 TO WS-TOTAL-CONTROLE
+           .
+
+      ******************************************************************
+      * P440-IMPRIMIR-DETALHE
+      * Imprime uma linha do relatorio CALCRPT para o resultado atual,
+      * abrindo uma nova pagina com cabecalho quando a pagina corrente
+      * ja atingiu WS-MAX-LINHAS.
+      ******************************************************************
+       P440-IMPRIMIR-DETALHE.
+
+           IF WS-LINHAS-PAGINA = 0
+              OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+               PERFORM P450-IMPRIMIR-CABECALHO
+           END-IF
+
+           MOVE WS-NUM-1 TO DET-NUM-1
+           MOVE WS-NUM-2 TO DET-RESULTADO
+
+           MOVE WS-LINHA-DETALHE TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           ADD 1 TO WS-LINHAS-PAGINA
+           .
+
+      ******************************************************************
+      * P450-IMPRIMIR-CABECALHO
+      * Monta o cabecalho de pagina chamando o RPTFMT01 e grava as
+      * duas linhas de cabecalho mais a linha de titulo das colunas.
+      ******************************************************************
+       P450-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-RPTFMT-PAGINA
+
+           CALL 'RPTFMT01' USING WS-RPTFMT-PARM
+
+           MOVE WS-RPTFMT-LINHA-CAB1 TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           MOVE WS-RPTFMT-LINHA-CAB2 TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           MOVE SPACES TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           MOVE WS-LINHA-CAB3 TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           MOVE ZEROS TO WS-LINHAS-PAGINA
            .
+
+      ******************************************************************
+      * P480-IMPRIMIR-RODAPE
+      * Grava o total de controle de todos os WS-NUM-2 processados ao
+      * final do relatorio CALCRPT.
+      ******************************************************************
+       P480-IMPRIMIR-RODAPE.
+
+           MOVE SPACES TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+
+           MOVE WS-TOTAL-CONTROLE TO ROD-TOTAL
+           MOVE WS-LINHA-RODAPE   TO CALC-RPT-REC
+           WRITE CALC-RPT-REC
+           .
+
        P500-CALC.
 
            DISPLAY 'FUNCAO ADD: '
@@ -50,19 +365,38 @@
 
 
            DISPLAY 'FUNCAO MULTIPLY: '
-           MULTIPLY 2              BY WS-NUM-2
+           MULTIPLY 2              BY WS-NUM-2 ROUNDED
                                    ON SIZE ERROR PERFORM P300-ERRO.
 
            DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY: ' WS-NUM-2.
 
 
            DISPLAY 'FUNCAO DIVIDE: '
-           DIVIDE WS-NUM-2         BY WS-NUM-1 GIVING WS-NUM-2
+           DIVIDE WS-NUM-2         BY WS-NUM-1
+                                   GIVING WS-NUM-2 ROUNDED
                                    ON SIZE ERROR PERFORM P300-ERRO.
 
            DISPLAY 'VALOR DE WS-NUM-2 APOS DIVIDE: ' WS-NUM-2.
 
-      * P999-FIM
+       P999-FIM.
 
-            STOP RUN.
+           PERFORM P480-IMPRIMIR-RODAPE
+           PERFORM P040-LIMPAR-CHECKPOINT
+
+           CLOSE TRANSACTION-IN
+           CLOSE CALC-OUT
+           CLOSE ERROR-LOG
+           CLOSE CALC-RPT
+
+           DISPLAY 'MAT_ALTER_01 - REGISTROS LIDOS...: ' WS-LIDOS
+           DISPLAY 'MAT_ALTER_01 - REGISTROS GRAVADOS: ' WS-GRAVADOS
+
+           IF HOUVE-ERRO-CALC
+               MOVE 9001 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+
+           GOBACK.
        END PROGRAM MAT_ALTER_01.
+
