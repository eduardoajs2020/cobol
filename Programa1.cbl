@@ -3,23 +3,176 @@
       * Date: 11/09/2022
       * Purpose:PROGRAMA DE TESTE(EXEMPLO)
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Turned the two-literal sum into a real invoice-
+      *             total accumulator: reads every line amount from
+      *             INVLINES, COMPUTEs a running total into a signed
+      *             field with decimal places, and prints the
+      *             formatted total, since real invoice totals
+      *             routinely exceed three digits.
+      * 09/08/2026  Total is now run through the shared CURFMT01
+      *             routine so it prints as Brazilian currency (comma
+      *             decimal, dot thousands) instead of raw digits.
+      * 09/08/2026  The running-total COMPUTE had no ON SIZE ERROR, so
+      *             an accumulation that finally overran WS-N3 would
+      *             have silently truncated the invoice total instead
+      *             of being caught. Added the clause plus an audit
+      *             record to INVLOG (shared ERRAUD record); the
+      *             offending line is skipped and the total keeps
+      *             accumulating from its last good value.
+      * 09/08/2026  The original 5 + 3 test values this program used
+      *             to MOVE straight into WS-N1/WS-N2 are kept only in
+      *             the INVLFIX fixture file (two IL-VALOR records,
+      *             5.00 and 3.00) for copying over INVLINES when a
+      *             regression run needs that exact case again -- they
+      *             no longer appear anywhere in the live code path.
+      * 09/08/2026  The formatted total now honors a runtime locale
+      *             switch instead of always printing Brazilian
+      *             comma-decimal currency: LOCALCFG, if present, is
+      *             read once at job start for a two-character locale
+      *             code (BR/US) that is passed through to CURFMT01,
+      *             so a US partner's report can be produced without
+      *             a separate compile.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINES      ASSIGN TO "INVLINES"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-AUDIT-LOG  ASSIGN TO "INVLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOCALE-CFG         ASSIGN TO "LOCALCFG"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-LOCALE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  INVOICE-LINES.
+       01  INVOICE-LINES-REC.
+           03 IL-VALOR                        PIC S9(07)V99.
+
+       FD  INVOICE-AUDIT-LOG.
+       COPY ERRAUD.
+
+       FD  LOCALE-CFG.
+       01  LOCALE-CFG-REC.
+           03 LC-CODIGO                       PIC X(02).
+
        WORKING-STORAGE SECTION.
-       77 WS-N1                PIC 9(02) VALUE ZEROS.
-       77 WS-N2                PIC 9(02) VALUE ZEROS.
-       77 WS-N3                PIC Z(03) VALUE ZEROS.
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                  VALUE 'S'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+
+       77 WS-N3                 PIC S9(09)V99 VALUE ZEROS.
+       77 WS-EDIT-VALOR          PIC -ZZZZZZZZZ.99.
+       77 WS-LOCALE-STATUS       PIC X(02) VALUE '00'.
+
+       COPY LOCALE.
+
+       01 WS-CURFMT-PARM.
+           03 WS-CURFMT-VALOR                PIC S9(09)V99.
+           03 WS-CURFMT-SAIDA                PIC X(20).
+           03 WS-CURFMT-LOCALE                PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 5 TO WS-N1
-           MOVE 3 TO WS-N2
 
-           COMPUTE WS-N3 = WS-N1 + WS-N2
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P200-ACUMULAR-FATURA
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+           .
+
+       P100-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  INVOICE-LINES
+           OPEN OUTPUT INVOICE-AUDIT-LOG
+
+           PERFORM P120-LER-CONFIG-LOCALE
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P120-LER-CONFIG-LOCALE
+      * Le LOCALCFG, se existir, para o codigo de locale (BR/US) que
+      * decide a formatacao do total no CURFMT01; sem o arquivo, o
+      * padrao permanece BR (mesmo comportamento de antes).
+      ******************************************************************
+       P120-LER-CONFIG-LOCALE.
+
+           OPEN INPUT LOCALE-CFG
+           IF WS-LOCALE-STATUS = '00'
+               READ LOCALE-CFG
+                   NOT AT END
+                       MOVE LC-CODIGO TO WS-LOCALE-CODIGO
+               END-READ
+               CLOSE LOCALE-CFG
+           END-IF
+           .
+
+       P110-LER-PROXIMO.
+
+           READ INVOICE-LINES
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+           END-READ
+           .
+
+       P200-ACUMULAR-FATURA.
+
+           COMPUTE WS-N3 = WS-N3 + IL-VALOR
+                   ON SIZE ERROR PERFORM P800-ERRO
+           END-COMPUTE
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P800-ERRO
+      * Grava a linha que nao coube no total em INVLOG em vez de so
+      * exibir no console; a linha e descartada e o acumulo continua
+      * do ultimo total valido.
+      ******************************************************************
+       P800-ERRO.
+
+           DISPLAY 'ERRO NO ACUMULO DA FATURA!'
+
+           MOVE 'PROGRAMA1'        TO WS-ERRO-PROGRAMA
+           MOVE 'P200-ACUMULAR'    TO WS-ERRO-PARAGRAFO
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRO-DATA-HORA
+           MOVE WS-N3               TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-1
+           MOVE IL-VALOR            TO WS-EDIT-VALOR
+           MOVE WS-EDIT-VALOR       TO WS-ERRO-VALOR-2
+           MOVE 9001                TO WS-ERRO-NUM-ERRO
+           MOVE 'OVERFLOW NO COMPUTE WS-N3 = WS-N3 + IL-VALOR'
+                                    TO WS-ERRO-CODIGO
+           WRITE WS-ERRO-REGISTRO
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           CLOSE INVOICE-LINES
+           CLOSE INVOICE-AUDIT-LOG
 
-           DISPLAY "O RESULTADO DA SOMA: " WS-N3
+           MOVE WS-N3             TO WS-CURFMT-VALOR
+           MOVE WS-LOCALE-CODIGO  TO WS-CURFMT-LOCALE
+           CALL 'CURFMT01' USING WS-CURFMT-PARM
+           DISPLAY "O RESULTADO DA SOMA: " WS-CURFMT-SAIDA
+           DISPLAY "PROGRAMA1 - LINHAS LIDAS: " WS-LIDOS
 
            STOP RUN.
        END PROGRAM PROGRAMA1.
+
\ No newline at end of file
