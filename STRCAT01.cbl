@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: STRCAT01 - joins a variable list of fields with a
+      *          caller-supplied delimiter
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Replaces a whole new hardcoded FORMA
+      *             block in STRING_01 whenever a source system shows
+      *             up with a different field separator: the
+      *             delimiter character and the field list now come
+      *             from the caller's parameter record instead of a
+      *             literal baked into a STRING statement.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRCAT01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-PONTEIRO                    PIC 9(04) VALUE 1.
+
+       LINKAGE SECTION.
+       01 WS-STRCAT-PARM.
+           03 WS-STRCAT-DELIM                PIC X(01).
+           03 WS-STRCAT-QTD-CAMPOS           PIC 9(02).
+           03 WS-STRCAT-SAIDA                PIC X(200).
+           03 WS-STRCAT-TRUNCOU              PIC X(01).
+              88 STRCAT-TRUNCADO                 VALUE 'S' FALSE 'N'.
+           03 WS-STRCAT-CAMPOS OCCURS 1 TO 10 TIMES
+                                DEPENDING ON WS-STRCAT-QTD-CAMPOS
+                                INDEXED BY WS-STRCAT-IDX
+                                           PIC X(40).
+
+       PROCEDURE DIVISION USING WS-STRCAT-PARM.
+
+       P000-MONTAR-STRING.
+
+           INITIALIZE WS-STRCAT-SAIDA
+           SET STRCAT-TRUNCADO TO FALSE
+           MOVE 1 TO WS-PONTEIRO
+
+           PERFORM P100-CONCATENAR-CAMPO
+               VARYING WS-STRCAT-IDX FROM 1 BY 1
+               UNTIL WS-STRCAT-IDX > WS-STRCAT-QTD-CAMPOS
+
+           GOBACK.
+
+      ******************************************************************
+      * P100-CONCATENAR-CAMPO
+      * Acrescenta o delimitador (exceto antes do primeiro campo) e o
+      * campo corrente, ja sem espacos a direita, a saida.
+      ******************************************************************
+       P100-CONCATENAR-CAMPO.
+
+           IF WS-STRCAT-IDX > 1
+               STRING WS-STRCAT-DELIM
+                   DELIMITED BY SIZE INTO WS-STRCAT-SAIDA
+                   WITH POINTER WS-PONTEIRO
+                   ON OVERFLOW
+                       SET STRCAT-TRUNCADO TO TRUE
+               END-STRING
+           END-IF
+
+           STRING FUNCTION TRIM (WS-STRCAT-CAMPOS (WS-STRCAT-IDX))
+               DELIMITED BY SIZE INTO WS-STRCAT-SAIDA
+               WITH POINTER WS-PONTEIRO
+               ON OVERFLOW
+                   SET STRCAT-TRUNCADO TO TRUE
+           END-STRING
+           .
+
+       END PROGRAM STRCAT01.
