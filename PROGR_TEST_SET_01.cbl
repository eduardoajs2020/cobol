@@ -3,23 +3,178 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Turned into a batch job over a file of customer/
+      *             invoice confirmation transactions instead of
+      *             flipping one in-memory WS-PAGTO flag and throwing
+      *             the result away. Each transaction's outcome is
+      *             written to a payment-status file keyed by
+      *             customer/invoice number so the confirmation is
+      *             still there for the next job step to read.
+      * 09/08/2026  Widened WS-PAGTO from binary S/N into a full
+      *             status code set (pending/confirmed/partial/
+      *             refunded) driven by an action code on the input
+      *             transaction, since AR needs more than confirmed-
+      *             or-not.
+      * 09/08/2026  Every SET that changes WS-PAGTO is now also
+      *             written to a SETAUD audit record (before value,
+      *             after value, timestamp) on SETAUDIT, so who/what
+      *             confirmed a payment and when can still be answered
+      *             once the job's console output is gone.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM_TEST_SET_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGAMENTO-IN       ASSIGN TO "PAGTOIN"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAGAMENTO-STATUS   ASSIGN TO "PAGTOSTS"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SET-AUDIT-LOG      ASSIGN TO "SETAUDIT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PAGAMENTO-IN.
+       01  PAGAMENTO-IN-REC.
+           03 PI-NUM-CLIENTE                  PIC 9(06).
+           03 PI-NUM-FATURA                   PIC 9(06).
+           03 PI-ACAO                         PIC X(01).
+
+       FD  PAGAMENTO-STATUS.
+       01  PAGAMENTO-STATUS-REC.
+           03 PS-NUM-CLIENTE                  PIC 9(06).
+           03 PS-NUM-FATURA                   PIC 9(06).
+           03 PS-PAGTO                        PIC X(01).
+
+       FD  SET-AUDIT-LOG.
+           COPY SETAUD.
+
        WORKING-STORAGE SECTION.
+       77 WS-PAGTO-ANTES        PIC X  VALUE 'N'.
        01 WS-PAGTO             PIC X  VALUE 'N'.
-          88 WS-CONFIRM        VALUE 'S' FALSE 'N'.
+          88 PAGTO-PENDENTE    VALUE 'N'.
+          88 PAGTO-CONFIRMADO  VALUE 'S'.
+          88 PAGTO-PARCIAL     VALUE 'P'.
+          88 PAGTO-REEMBOLSADO VALUE 'R'.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                  VALUE 'S'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                       PIC 9(07) VALUE ZEROS.
+           03 WS-GRAVADOS                    PIC 9(07) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY 'SITUACAO DO PAGTO ATUAL: ' WS-PAGTO
-            SET WS-CONFIRM                      TO TRUE
-            DISPLAY 'NOVA SITUACAO DO PAGTO.: ' WS-PAGTO
-            SET WS-CONFIRM                      TO FALSE
-            DISPLAY 'SITUACAO DO PAGTO CORR.: ' WS-PAGTO
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P200-PROCESSA-ARQUIVO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM P900-ENCERRAR-ARQUIVOS
+           .
+
+       P100-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  PAGAMENTO-IN
+           OPEN OUTPUT PAGAMENTO-STATUS
+           OPEN OUTPUT SET-AUDIT-LOG
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+       P110-LER-PROXIMO.
+
+           READ PAGAMENTO-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+           END-READ
+           .
+
+       P200-PROCESSA-ARQUIVO.
+
+           DISPLAY 'SITUACAO DO PAGTO ATUAL: ' WS-PAGTO
+           PERFORM P250-APLICAR-ACAO
+           DISPLAY 'NOVA SITUACAO DO PAGTO.: ' WS-PAGTO
+
+           PERFORM P400-GRAVAR-STATUS
+
+           PERFORM P110-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P250-APLICAR-ACAO
+      * Traduz o codigo de acao da transacao de entrada (C/P/R/N)
+      * para a nova situacao de pagamento e grava a mudanca de status
+      * no log de auditoria antes/depois.
+      ******************************************************************
+       P250-APLICAR-ACAO.
+
+           MOVE WS-PAGTO TO WS-PAGTO-ANTES
+
+           EVALUATE PI-ACAO
+               WHEN 'C'
+                   SET PAGTO-CONFIRMADO  TO TRUE
+               WHEN 'P'
+                   SET PAGTO-PARCIAL     TO TRUE
+               WHEN 'R'
+                   SET PAGTO-REEMBOLSADO TO TRUE
+               WHEN OTHER
+                   SET PAGTO-PENDENTE    TO TRUE
+           END-EVALUATE
+
+           PERFORM P260-GRAVAR-AUDITORIA-SET
+           .
+
+      ******************************************************************
+      * P260-GRAVAR-AUDITORIA-SET
+      * Grava em SETAUDIT o valor de WS-PAGTO antes e depois do SET
+      * acima, com a chave cliente/fatura e o instante da mudanca.
+      ******************************************************************
+       P260-GRAVAR-AUDITORIA-SET.
+
+           MOVE 'PGTSET01'             TO WS-SETAUD-PROGRAMA
+           MOVE 'WS-PAGTO'             TO WS-SETAUD-CAMPO
+           STRING PI-NUM-CLIENTE '/' PI-NUM-FATURA
+               DELIMITED BY SIZE INTO WS-SETAUD-CHAVE
+           MOVE WS-PAGTO-ANTES         TO WS-SETAUD-VALOR-ANTES
+           MOVE WS-PAGTO               TO WS-SETAUD-VALOR-DEPOIS
+           MOVE FUNCTION CURRENT-DATE  TO WS-SETAUD-DATA-HORA
+
+           WRITE WS-SETAUD-REGISTRO
+           .
+
+       P400-GRAVAR-STATUS.
+
+           MOVE PI-NUM-CLIENTE TO PS-NUM-CLIENTE
+           MOVE PI-NUM-FATURA  TO PS-NUM-FATURA
+           MOVE WS-PAGTO       TO PS-PAGTO
+           WRITE PAGAMENTO-STATUS-REC
+           ADD 1 TO WS-GRAVADOS
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           CLOSE PAGAMENTO-IN
+           CLOSE PAGAMENTO-STATUS
+           CLOSE SET-AUDIT-LOG
+
+           DISPLAY 'PROGRAM_TEST_SET_01 - REGISTROS LIDOS...: ' WS-LIDOS
+           DISPLAY 'PROGRAM_TEST_SET_01 - REGISTROS GRAVADOS: '
+                   WS-GRAVADOS
 
-            STOP RUN.
+           GOBACK.
        END PROGRAM PROGRAM_TEST_SET_01.
+
