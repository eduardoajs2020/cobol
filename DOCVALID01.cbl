@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: DOCVALID01 - validates the check digits of a CPF (11
+      *          digits) or CNPJ (14 digits) document number
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut. Shared by CORR_01's layout conversion so
+      *             every program that needs a CPF/CNPJ checked gets
+      *             the same algorithm instead of reimplementing it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOCVALID01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-TAM                         PIC 9(02) VALUE ZEROS.
+       77 WS-SOMA                        PIC 9(05) VALUE ZEROS.
+       77 WS-RESTO                       PIC 9(02) VALUE ZEROS.
+       77 WS-DV1                         PIC 9(01) VALUE ZEROS.
+       77 WS-DV2                         PIC 9(01) VALUE ZEROS.
+       77 WS-IDX                         PIC 9(02) VALUE ZEROS.
+       77 WS-PESO                        PIC 9(02) VALUE ZEROS.
+
+       01 WS-DIGITOS.
+           03 WS-DIGITO OCCURS 14 TIMES
+                         INDEXED BY WS-IDX-DIGITO
+                                    PIC 9(01).
+
+      * Pesos do segundo digito verificador do CNPJ cobrem os 13
+      * primeiros digitos (inclui o primeiro DV ja calculado); o
+      * primeiro digito verificador usa so os 12 primeiros pesos.
+       01 WS-PESOS-CNPJ-LIST.
+           03 FILLER                     PIC 9 VALUE 6.
+           03 FILLER                     PIC 9 VALUE 5.
+           03 FILLER                     PIC 9 VALUE 4.
+           03 FILLER                     PIC 9 VALUE 3.
+           03 FILLER                     PIC 9 VALUE 2.
+           03 FILLER                     PIC 9 VALUE 9.
+           03 FILLER                     PIC 9 VALUE 8.
+           03 FILLER                     PIC 9 VALUE 7.
+           03 FILLER                     PIC 9 VALUE 6.
+           03 FILLER                     PIC 9 VALUE 5.
+           03 FILLER                     PIC 9 VALUE 4.
+           03 FILLER                     PIC 9 VALUE 3.
+           03 FILLER                     PIC 9 VALUE 2.
+
+       01 WS-PESOS-CNPJ REDEFINES WS-PESOS-CNPJ-LIST.
+           03 WS-PESO-CNPJ OCCURS 13 TIMES
+                           INDEXED BY WS-IDX-PESO
+                                      PIC 9.
+
+       LINKAGE SECTION.
+       01 WS-DOCVALID-PARM.
+           03 WS-DOCVALID-NUMERO         PIC X(14).
+           03 WS-DOCVALID-VALIDO         PIC X(01).
+              88 DOCVALID-OK                  VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING WS-DOCVALID-PARM.
+
+       P000-VALIDAR-DOCUMENTO.
+
+           SET DOCVALID-OK TO FALSE
+
+           COMPUTE WS-TAM =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-DOCVALID-NUMERO))
+
+           EVALUATE WS-TAM
+               WHEN 11
+                   PERFORM P100-SEPARAR-DIGITOS
+                   PERFORM P200-VALIDAR-CPF
+               WHEN 14
+                   PERFORM P100-SEPARAR-DIGITOS
+                   PERFORM P300-VALIDAR-CNPJ
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           GOBACK.
+
+       P100-SEPARAR-DIGITOS.
+
+           PERFORM P110-SEPARAR-UM-DIGITO
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TAM
+           .
+
+       P110-SEPARAR-UM-DIGITO.
+
+           MOVE WS-DOCVALID-NUMERO (WS-IDX:1) TO WS-DIGITO (WS-IDX)
+           .
+
+      ******************************************************************
+      * P200-VALIDAR-CPF
+      * Pesos de 10 a 2 para o primeiro digito verificador (posicao
+      * 10) e de 11 a 2 para o segundo (posicao 11), calculados pela
+      * formula 11-indice em vez de uma tabela, como e feito para CPF
+      * em qualquer rotina batch.
+      ******************************************************************
+       P200-VALIDAR-CPF.
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM P210-SOMAR-CPF-1
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA, 11)
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DIGITO (10) NOT = WS-DV1
+               GOBACK
+           END-IF
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM P220-SOMAR-CPF-2
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA, 11)
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DIGITO (11) = WS-DV2
+               SET DOCVALID-OK TO TRUE
+           END-IF
+           .
+
+       P210-SOMAR-CPF-1.
+
+           COMPUTE WS-SOMA =
+               WS-SOMA + WS-DIGITO (WS-IDX) * (11 - WS-IDX)
+           .
+
+       P220-SOMAR-CPF-2.
+
+           COMPUTE WS-SOMA =
+               WS-SOMA + WS-DIGITO (WS-IDX) * (12 - WS-IDX)
+           .
+
+      ******************************************************************
+      * P300-VALIDAR-CNPJ
+      * Primeiro digito verificador usa os 12 primeiros pesos da
+      * tabela WS-PESO-CNPJ; o segundo usa os 13 pesos inteiros sobre
+      * os 13 primeiros digitos (os 12 originais mais o DV recem
+      * calculado).
+      ******************************************************************
+       P300-VALIDAR-CNPJ.
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM P310-SOMAR-CNPJ-1
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA, 11)
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DIGITO (13) NOT = WS-DV1
+               GOBACK
+           END-IF
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM P320-SOMAR-CNPJ-2
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 13
+
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA, 11)
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DIGITO (14) = WS-DV2
+               SET DOCVALID-OK TO TRUE
+           END-IF
+           .
+
+       P310-SOMAR-CNPJ-1.
+
+      * O 1o digito usa so os ultimos 12 pesos da tabela (posicoes
+      * 2 a 13), ja que a tabela inteira foi montada para o 2o DV.
+           COMPUTE WS-PESO = WS-IDX + 1
+           COMPUTE WS-SOMA =
+               WS-SOMA + WS-DIGITO (WS-IDX) * WS-PESO-CNPJ (WS-PESO)
+           .
+
+       P320-SOMAR-CNPJ-2.
+
+           COMPUTE WS-SOMA =
+               WS-SOMA + WS-DIGITO (WS-IDX) * WS-PESO-CNPJ (WS-IDX)
+           .
+
+       END PROGRAM DOCVALID01.
+
\ No newline at end of file
