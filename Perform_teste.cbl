@@ -3,21 +3,88 @@
       * Date:24/09/2022
       * Purpose:PERFORM-01.
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Rebuilt into a supervised batch driver: every
+      *             section is now wrapped with an entry/exit log
+      *             record (timestamp plus return code) written to
+      *             STEPLOG, so a failed nightly job shows exactly
+      *             which step was running instead of having to guess
+      *             from PERFORM order.
+      * 09/08/2026  S3 now logs its own SAIDA record before closing
+      *             STEPLOG and stopping the run: STOP RUN never
+      *             returns control to MAIN-PROCEDURE, so the
+      *             PERFORM P900-REGISTRAR-SAIDA waiting there after
+      *             PERFORM S3 was never reached and S3's exit was
+      *             never recorded.
+      * 09/08/2026  Removed the PERFORM P900-REGISTRAR-SAIDA that used
+      *             to follow PERFORM S3 in MAIN-PROCEDURE: it is
+      *             unreachable now that S3 logs its own exit and
+      *             stops the run, and left sitting there it only
+      *             misled the next reader into thinking S3 returns.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-LOG           ASSIGN TO "STEPLOG"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STEP-LOG.
+       01  STEP-LOG-REC.
+           03 SL-PASSO                        PIC X(10).
+           03 SL-EVENTO                       PIC X(08).
+           03 SL-DATA-HORA                    PIC X(21).
+           03 SL-COD-RETORNO                  PIC 9(02).
+
        WORKING-STORAGE SECTION.
+       77 WS-PASSO-ATUAL        PIC X(10) VALUE SPACES.
+       77 WS-COD-RETORNO        PIC 9(02) VALUE 0.
+
        PROCEDURE DIVISION.
 
-      * PERFORM P3-INICIO         THRU      P3-FIM.
-      * PERFORM P1-INICIO         THRU      P1-FIM.
-      * PERFORM P2-INICIO         THRU      P2-FIM.
+           OPEN OUTPUT STEP-LOG
+
+           MOVE 'S2'         TO WS-PASSO-ATUAL
+           PERFORM P900-REGISTRAR-ENTRADA
+           PERFORM S2
+           PERFORM P900-REGISTRAR-SAIDA
+
+           MOVE 'S1'         TO WS-PASSO-ATUAL
+           PERFORM P900-REGISTRAR-ENTRADA
+           PERFORM S1
+           PERFORM P900-REGISTRAR-SAIDA
+
+           MOVE 'S3'         TO WS-PASSO-ATUAL
+           PERFORM P900-REGISTRAR-ENTRADA
+           PERFORM S3.
+
+      ******************************************************************
+      * P900-REGISTRAR-ENTRADA / P900-REGISTRAR-SAIDA
+      * Grava em STEPLOG o instante e o codigo de retorno de cada
+      * passo do driver, para diagnostico de uma execucao noturna.
+      ******************************************************************
+       P900-REGISTRAR-ENTRADA.
+
+           MOVE WS-PASSO-ATUAL          TO SL-PASSO
+           MOVE 'ENTRADA'               TO SL-EVENTO
+           MOVE FUNCTION CURRENT-DATE   TO SL-DATA-HORA
+           MOVE WS-COD-RETORNO          TO SL-COD-RETORNO
+           WRITE STEP-LOG-REC
+           .
+
+       P900-REGISTRAR-SAIDA.
 
-       PERFORM S2.
-       PERFORM S1.
-       PERFORM S3.
+           MOVE WS-PASSO-ATUAL          TO SL-PASSO
+           MOVE 'SAIDA'                 TO SL-EVENTO
+           MOVE FUNCTION CURRENT-DATE   TO SL-DATA-HORA
+           MOVE WS-COD-RETORNO          TO SL-COD-RETORNO
+           WRITE STEP-LOG-REC
+           .
 
        S1 SECTION.
 
@@ -38,7 +105,9 @@
        S3 SECTION.
 
        P4-INICIO.
-            STOP RUN.
+           PERFORM P900-REGISTRAR-SAIDA
+           CLOSE STEP-LOG
+           STOP RUN.
        P4-FIM.
 
        END PROGRAM PERFORM-01.
