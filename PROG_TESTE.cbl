@@ -3,38 +3,55 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Replaced the hardcoded 12/03/2021 literal with a
+      *             real run-date stamp pulled from ACCEPT FROM DATE,
+      *             formatted into DD/MM/YYYY and validated through
+      *             DTVALID01, since every run used to report a date
+      *             of March 2021 no matter when it was executed.
+      * 09/08/2026  WS-DTVALID-PARM now comes from the shared DTVPARM
+      *             copybook instead of a local copy that only knew
+      *             about DTV-DATA-VALIDA, so a bad date here reports
+      *             the same failure code INSPECT_01/VARIAVEIS_01 do.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG_TESTE.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-      * 77 WS-MOSTRA        PIC X(20) VALUE SPACES.
         01 WS-DATA          PIC X(10) VALUE SPACES.
-        77 FILLER           PIC X(10) VALUES "12/03/2021".
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+        01 WS-DATA-SISTEMA.
+           03 WS-SIS-ANO     PIC 9(04).
+           03 WS-SIS-MES     PIC 9(02).
+           03 WS-SIS-DIA     PIC 9(02).
 
-      *      DISPLAY "DIGITE ALGO: "
-      *      ACCEPT WS-MOSTRA
-      *      DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
+       COPY DTVPARM.
 
-      *      ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
-      *       ACCEPT WS-MOSTRA FROM TIME
-      *       DISPLAY WS-MOSTRA
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
 
-           MOVE "12"          TO WS-DATA(01:02).
-           MOVE "/"           TO WS-DATA(03:01).
-           MOVE "03"          TO WS-DATA(04:02).
-           MOVE "/"           TO WS-DATA(06:01).
-           MOVE "2021"        TO WS-DATA(07:04).
+           MOVE WS-SIS-DIA    TO WS-DATA(01:02)
+           MOVE "/"           TO WS-DATA(03:01)
+           MOVE WS-SIS-MES    TO WS-DATA(04:02)
+           MOVE "/"           TO WS-DATA(06:01)
+           MOVE WS-SIS-ANO    TO WS-DATA(07:04)
 
-.
-           DISPLAY WS-DATA.
+           DISPLAY WS-DATA
 
+           MOVE WS-DATA       TO WS-DTV-DATA
+           CALL "DTVALID01" USING WS-DTVALID-PARM
+           IF DTV-DATA-VALIDA
+               DISPLAY 'DATA DO SISTEMA VALIDA: ' WS-DATA
+           ELSE
+               DISPLAY 'DATA DO SISTEMA INVALIDA, CODIGO: '
+                       WS-DTV-RETORNO
+           END-IF
 
-            GOBACK.
+           GOBACK.
 
        END PROGRAM PROG_TESTE.
+
\ No newline at end of file
