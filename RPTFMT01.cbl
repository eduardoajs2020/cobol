@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: RPTFMT01 - builds a standard two-line report header
+      *          (program name/title/page number, then the run date)
+      *          for any batch job that prints a paginated report;
+      *          the caller still owns the FD and the WRITE
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut, shared by MAT_ALTER_01's new CALCRPT
+      *             control-total report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTFMT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DATA-ATUAL                  PIC 9(08).
+
+       LINKAGE SECTION.
+       01 WS-RPTFMT-PARM.
+           03 WS-RPTFMT-PROGRAMA         PIC X(12).
+           03 WS-RPTFMT-TITULO           PIC X(30).
+           03 WS-RPTFMT-PAGINA           PIC 9(04).
+           03 WS-RPTFMT-LINHA-CAB1       PIC X(132).
+           03 WS-RPTFMT-LINHA-CAB2       PIC X(132).
+
+       PROCEDURE DIVISION USING WS-RPTFMT-PARM.
+
+       P000-MONTAR-CABECALHO.
+
+           MOVE SPACES TO WS-RPTFMT-LINHA-CAB1
+                          WS-RPTFMT-LINHA-CAB2
+
+           STRING WS-RPTFMT-PROGRAMA     DELIMITED BY SPACE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPTFMT-TITULO       DELIMITED BY SIZE
+               INTO WS-RPTFMT-LINHA-CAB1
+           END-STRING
+
+           MOVE WS-RPTFMT-PAGINA TO WS-RPTFMT-LINHA-CAB1 (100:4)
+           MOVE 'PAGINA:' TO WS-RPTFMT-LINHA-CAB1 (91:7)
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL
+
+           STRING 'DATA DE EXECUCAO: '    DELIMITED BY SIZE
+                  WS-DATA-ATUAL (5:2)     DELIMITED BY SIZE
+                  '/'                     DELIMITED BY SIZE
+                  WS-DATA-ATUAL (7:2)     DELIMITED BY SIZE
+                  '/'                     DELIMITED BY SIZE
+                  WS-DATA-ATUAL (1:4)     DELIMITED BY SIZE
+               INTO WS-RPTFMT-LINHA-CAB2
+           END-STRING
+
+           GOBACK.
+
+       END PROGRAM RPTFMT01.
