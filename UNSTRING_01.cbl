@@ -3,17 +3,57 @@
       * Date:01/10/2022
       * Purpose:UNSTRING_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Added FORMA 6, which parses a variable number of
+      *             name tokens into a table and folds anything past
+      *             the third token into WS-ULTI-NOME instead of
+      *             silently truncating it.
+      * 09/08/2026  Added a batch version of the FORMA 4/5 UNSTRING
+      *             pattern that runs across an inbound name file and
+      *             writes every record whose WS-TOT-CAMPOS doesn't
+      *             equal the expected field count to an exception
+      *             report, so malformed names are caught before load
+      *             instead of silently mis-split.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
+      * 09/08/2026  P720-VALIDAR-NOME now splits NI-NOME-COMPLETO by
+      *             SPACE instead of the FORMA 4/5 "*"/";" delimiters:
+      *             those were built for the artificial demo strings
+      *             earlier in this program, and a real customer name
+      *             never contains either character, so every genuine
+      *             NAMEIN record was unstringing into a single token
+      *             and being flagged as malformed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UNSTRING_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-IN            ASSIGN TO "NAMEIN"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NAME-EXCP          ASSIGN TO "NAMEXCP"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NAME-IN.
+       01  NAME-IN-REC.
+           03 NI-NOME-COMPLETO                PIC X(30).
+
+       FD  NAME-EXCP.
+       01  NAME-EXCP-REC.
+           03 NE-NOME-COMPLETO                PIC X(30).
+           03 NE-TOT-CAMPOS                   PIC 9(02).
+           03 NE-MOTIVO                       PIC X(40).
+
        WORKING-STORAGE SECTION.
        77 WS-NOME-COMPLETO                 PIC X(30) VALUE SPACES.
-       01 WS-NOME.
-           03 WS-PRIM-NOME                 PIC X(10) VALUE SPACES.
-           03 WS-NOME-MEIO                 PIC X(10) VALUE SPACES.
-           03 WS-ULTI-NOME                 PIC X(10) VALUE SPACES.
+       COPY CUSTNOME.
        77 WS-MOSTRA                        PIC X(50) VALUE SPACES.
        01 WS-COUNT.
            03 WS-PONTEIRO                  PIC 9(02) VALUE ZEROS.
@@ -22,13 +62,28 @@
            03 WS-TN-2                      PIC 9(02) VALUE ZEROS.
            03 WS-TN-3                      PIC 9(02) VALUE ZEROS.
 
+       01 WS-TAB-NOMES.
+           03 WS-TAB-TOKEN OCCURS 6 TIMES
+                            INDEXED BY WS-IDX-TOKEN
+                                       PIC X(15).
+
+       77 WS-CAMPOS-ESPERADOS              PIC 9(02) VALUE 3.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                       PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                VALUE 'S'.
+
+       01 WS-CONTADORES.
+           03 WS-LIDOS                     PIC 9(07) VALUE ZEROS.
+           03 WS-EXCECOES                  PIC 9(07) VALUE ZEROS.
+
 
        PROCEDURE DIVISION.
 
       **************************FORMA 1*********************************
            DISPLAY 'FORMA 1'
 
-           INITIALISE WS-NOME-COMPLETO
+           INITIALIZE WS-NOME-COMPLETO
                       WS-NOME
                       WS-MOSTRA
                       WS-COUNT
@@ -51,7 +106,7 @@
       **************************FORMA 2*********************************
                DISPLAY 'FORMA 2'
 
-               INITIALISE WS-NOME-COMPLETO
+               INITIALIZE WS-NOME-COMPLETO
                       WS-NOME
                       WS-MOSTRA
                       WS-COUNT
@@ -80,7 +135,7 @@
       **************************FORMA 3*********************************
            DISPLAY 'FORMA 3'
 
-               INITIALISE WS-NOME-COMPLETO
+               INITIALIZE WS-NOME-COMPLETO
                       WS-NOME
                       WS-MOSTRA
                       WS-COUNT
@@ -109,7 +164,7 @@
       **************************FORMA 4*********************************
            DISPLAY 'FORMA 4'
 
-               INITIALISE WS-NOME-COMPLETO
+               INITIALIZE WS-NOME-COMPLETO
                       WS-NOME
                       WS-MOSTRA
                       WS-COUNT
@@ -142,7 +197,7 @@
       **************************FORMA 5*********************************
            DISPLAY 'FORMA 5'
 
-               INITIALISE WS-NOME-COMPLETO
+               INITIALIZE WS-NOME-COMPLETO
                       WS-NOME
                       WS-MOSTRA
                       WS-COUNT
@@ -172,5 +227,129 @@
            DISPLAY 'WS-TN-3......: ' WS-TN-3
 
 
-            STOP RUN.
+           PERFORM P600-FORMA-6
+           PERFORM P700-PROCESSAR-ARQUIVO-NOMES
+
+            GOBACK.
+
+      ******************************************************************
+      * P600-FORMA-6
+      * UNSTRING de um nome com mais de tres tokens, dobrando tudo a
+      * partir do quarto token dentro de WS-ULTI-NOME.
+      ******************************************************************
+       P600-FORMA-6.
+
+           DISPLAY 'FORMA 6'
+
+           INITIALIZE WS-NOME-COMPLETO
+                      WS-NOME
+                      WS-MOSTRA
+                      WS-COUNT
+                      WS-TAB-NOMES
+
+           MOVE 'MARIA DA SILVA PEREIRA SANTOS' TO WS-NOME-COMPLETO
+
+           UNSTRING
+               WS-NOME-COMPLETO
+               DELIMITED BY SPACE
+               INTO WS-TAB-TOKEN (1)
+                    WS-TAB-TOKEN (2)
+                    WS-TAB-TOKEN (3)
+                    WS-TAB-TOKEN (4)
+                    WS-TAB-TOKEN (5)
+                    WS-TAB-TOKEN (6)
+               TALLYING IN WS-TOT-CAMPOS
+
+           END-UNSTRING
+
+           MOVE WS-TAB-TOKEN (1) TO WS-PRIM-NOME
+           MOVE WS-TAB-TOKEN (2) TO WS-NOME-MEIO
+           MOVE WS-TAB-TOKEN (3) TO WS-ULTI-NOME
+
+           IF WS-TOT-CAMPOS > 3
+               PERFORM P610-DOBRAR-ULTI-NOME
+                   VARYING WS-IDX-TOKEN FROM 4 BY 1
+                   UNTIL WS-IDX-TOKEN > WS-TOT-CAMPOS
+           END-IF
+
+           DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
+           DISPLAY 'WS-NOME-MEIO.: ' WS-NOME-MEIO
+           DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
+           DISPLAY 'WS-TOT-CAMPOS: ' WS-TOT-CAMPOS
+           .
+
+       P610-DOBRAR-ULTI-NOME.
+
+           STRING FUNCTION TRIM (WS-ULTI-NOME)
+                  ' '
+                  FUNCTION TRIM (WS-TAB-TOKEN (WS-IDX-TOKEN))
+                  DELIMITED BY SIZE INTO WS-ULTI-NOME
+           END-STRING
+           .
+
+      ******************************************************************
+      * P700-PROCESSAR-ARQUIVO-NOMES
+      * Roda o UNSTRING do FORMA 4/5 em cada registro de NAMEIN e
+      * grava em NAMEXCP todo registro cujo total de campos nao
+      * confere com WS-CAMPOS-ESPERADOS.
+      ******************************************************************
+       P700-PROCESSAR-ARQUIVO-NOMES.
+
+           OPEN INPUT  NAME-IN
+           OPEN OUTPUT NAME-EXCP
+
+           PERFORM P710-LER-PROXIMO-NOME
+           PERFORM P720-VALIDAR-NOME
+               UNTIL FIM-DE-ARQUIVO
+
+           CLOSE NAME-IN
+           CLOSE NAME-EXCP
+
+           DISPLAY 'UNSTRING_01 - NOMES LIDOS....: ' WS-LIDOS
+           DISPLAY 'UNSTRING_01 - EXCECOES GRAVADAS: ' WS-EXCECOES
+           .
+
+       P710-LER-PROXIMO-NOME.
+
+           READ NAME-IN
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+           END-READ
+           .
+
+       P720-VALIDAR-NOME.
+
+           MOVE ZEROS TO WS-TOT-CAMPOS
+           MOVE NI-NOME-COMPLETO TO WS-NOME-COMPLETO
+           MOVE 1 TO WS-PONTEIRO
+
+           UNSTRING
+               WS-NOME-COMPLETO
+               DELIMITED BY SPACE
+               INTO WS-PRIM-NOME COUNT IN WS-TN-1
+                    WS-NOME-MEIO COUNT IN WS-TN-2
+                    WS-ULTI-NOME COUNT IN WS-TN-3
+               WITH POINTER WS-PONTEIRO
+               TALLYING IN  WS-TOT-CAMPOS
+           END-UNSTRING
+
+           IF WS-TOT-CAMPOS NOT = WS-CAMPOS-ESPERADOS
+               PERFORM P730-GRAVAR-EXCECAO
+           END-IF
+
+           PERFORM P710-LER-PROXIMO-NOME
+           .
+
+       P730-GRAVAR-EXCECAO.
+
+           MOVE NI-NOME-COMPLETO TO NE-NOME-COMPLETO
+           MOVE WS-TOT-CAMPOS    TO NE-TOT-CAMPOS
+           MOVE 'QUANTIDADE DE CAMPOS DIFERENTE DO ESPERADO'
+                                 TO NE-MOTIVO
+           WRITE NAME-EXCP-REC
+           ADD 1 TO WS-EXCECOES
+           .
+
        END PROGRAM UNSTRING_01.
