@@ -3,34 +3,60 @@
       * Date:
       * Purpose: INITIALIZE_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  WS-NOME now comes from the shared CUSTNOME
+      *             copybook (also used by UNSTRING_01) instead of a
+      *             private group, and the counter field keeps its
+      *             own name instead of the misspelled WS-FILLLER.
+      * 09/08/2026  Added WS-CHAVE-VSAM to demonstrate resetting a key
+      *             record to LOW-VALUES (start-of-file positioning)
+      *             and HIGH-VALUES (end-of-file sentinel key).
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INITIALIZE_01.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 WS-NOME.
-           03 WS-PRIMEIRO-NOME         PIC X(10) VALUE 'ANDRE'.
-           03 FILLER                   PIC X(10) VALUE 'COSTA'.
-           03 FILLLER                  PIC 9(03) VALUE 1.
+       COPY CUSTNOME.
+       77 WS-CONTADOR                     PIC 9(03) VALUE 1.
+       01 WS-CHAVE-VSAM.
+           03 WS-CHAVE-CLIENTE             PIC 9(06).
+           03 WS-CHAVE-SEQ                 PIC 9(04).
        PROCEDURE DIVISION.
 
+           MOVE 'ANDRE'      TO WS-PRIM-NOME
+           MOVE 'COSTA'      TO WS-ULTI-NOME
+
             DISPLAY "SAIDA 1: "
             DISPLAY WS-NOME
 
             DISPLAY "SAIDA 2: "
-            INITIALISE WS-NOME REPLACING ALPHANUMERIC BY SPACES
-                                           NUMERIC    BY ZEROS.
+            INITIALIZE WS-NOME REPLACING ALPHANUMERIC BY SPACES.
+            INITIALIZE WS-CONTADOR REPLACING NUMERIC BY ZEROS.
             DISPLAY WS-NOME
 
             DISPLAY "SAIDA 3: "
-            INITIALISE WS-NOME
+            INITIALIZE WS-NOME
             DISPLAY WS-NOME
 
             DISPLAY "SAIDA 4: "
-            INITIALISE WS-NOME REPLACING ALPHANUMERIC BY SPACES
-                                           NUMERIC    BY 3.
+            INITIALIZE WS-NOME REPLACING ALPHANUMERIC BY SPACES.
+            INITIALIZE WS-CONTADOR REPLACING NUMERIC BY 3.
             DISPLAY WS-NOME
+
+            DISPLAY "SAIDA 5 (CHAVE PARA INICIO DE ARQUIVO): "
+            INITIALIZE WS-CHAVE-VSAM REPLACING NUMERIC BY LOW-VALUES.
+            DISPLAY FUNCTION LENGTH (WS-CHAVE-VSAM)
+
+            DISPLAY "SAIDA 6 (CHAVE SENTINELA DE FIM DE ARQUIVO): "
+            INITIALIZE WS-CHAVE-VSAM REPLACING NUMERIC BY HIGH-VALUES.
+            DISPLAY FUNCTION LENGTH (WS-CHAVE-VSAM)
             .
-            STOP RUN.
+            GOBACK.
        END PROGRAM INITIALIZE_01.
