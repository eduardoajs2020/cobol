@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author: EDUARDO SOUZA
+      * Date: 09/08/2026
+      * Purpose: CUSTRPT01 - prints a paginated customer directory
+      *          from the customer master file, sorted by city then
+      *          by formatted name, with page headers and a trailing
+      *          record count
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  First cut.
+      * 09/08/2026  P210-LER-PROXIMO now skips the CUSTOMER-MASTER
+      *             trailer record (CUSTMAST01 writes it under the
+      *             same 999999 high-key sentinel RECONC01 already
+      *             uses for its own EOF matching) instead of
+      *             counting and printing it as a bogus directory
+      *             entry.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER    ASSIGN TO "CUSTMAST"
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS CM-NUM-CLIENTE
+                                      FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CUSTOMER-SORTED    ASSIGN TO "CUSTSRT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-RPT       ASSIGN TO "CUSTRPT"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK          ASSIGN TO "SRTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           03 SR-NUM-CLIENTE                 PIC 9(06).
+           03 SR-NOME.
+              05 SR-PRIM-NOME                PIC X(10).
+              05 SR-NOME-MEIO                PIC X(10).
+              05 SR-ULTI-NOME                PIC X(30).
+           03 SR-NOME-FORMATADO               PIC X(30).
+           03 SR-ENDERECO                    PIC X(60).
+           03 SR-TELEFONE                    PIC X(20).
+           03 SR-EMAIL                       PIC X(50).
+           03 SR-UF                          PIC X(02).
+           03 SR-CIDADE                      PIC X(30).
+           03 SR-CEP                         PIC X(08).
+
+       FD  CUSTOMER-SORTED.
+       01  CUSTOMER-SORTED-REC.
+           03 CS-NUM-CLIENTE                 PIC 9(06).
+           03 CS-NOME.
+              05 CS-PRIM-NOME                PIC X(10).
+              05 CS-NOME-MEIO                PIC X(10).
+              05 CS-ULTI-NOME                PIC X(30).
+           03 CS-NOME-FORMATADO               PIC X(30).
+           03 CS-ENDERECO                    PIC X(60).
+           03 CS-TELEFONE                    PIC X(20).
+           03 CS-EMAIL                       PIC X(50).
+           03 CS-UF                          PIC X(02).
+           03 CS-CIDADE                      PIC X(30).
+           03 CS-CEP                         PIC X(08).
+
+       FD  CUSTOMER-RPT.
+       01  CUSTOMER-RPT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS                   PIC X(02) VALUE '00'.
+       77 WS-PAGINA                          PIC 9(04) VALUE ZEROS.
+       77 WS-LINHAS-PAGINA                   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS                      PIC 9(02) VALUE 20.
+       77 WS-TOTAL-CLIENTES                  PIC 9(07) VALUE ZEROS.
+       77 WS-ALTA-CHAVE                      PIC 9(06) VALUE 999999.
+
+       01 WS-SWITCHES.
+           03 WS-EOF                         PIC X(01) VALUE 'N'.
+              88 FIM-DE-ARQUIVO                   VALUE 'S' FALSE 'N'.
+           03 WS-REG-PENDENTE                 PIC X(01) VALUE 'S'.
+              88 REGISTRO-PENDENTE                VALUE 'S' FALSE 'N'.
+
+      * Cabecalho impresso a cada WS-MAX-LINHAS detalhes; as colunas
+      * batem com WS-LINHA-DETALHE abaixo.
+       01 WS-LINHA-CAB1.
+           03 FILLER                         PIC X(45) VALUE SPACES.
+           03 FILLER                         PIC X(22)
+                                       VALUE 'DIRETORIO DE CLIENTES'.
+           03 FILLER                         PIC X(20) VALUE SPACES.
+           03 FILLER                         PIC X(08) VALUE 'PAGINA: '.
+           03 CAB-PAGINA                     PIC ZZZ9.
+
+       01 WS-LINHA-CAB2.
+           03 FILLER                         PIC X(30) VALUE 'NOME'.
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 FILLER                         PIC X(30) VALUE 'ENDERECO'.
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 FILLER                         PIC X(20) VALUE 'CIDADE'.
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 FILLER                         PIC X(02) VALUE 'UF'.
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 FILLER                         PIC X(15) VALUE 'TELEFONE'.
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 FILLER                         PIC X(25) VALUE 'EMAIL'.
+
+       01 WS-LINHA-DETALHE.
+           03 DET-NOME                       PIC X(30).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 DET-ENDERECO                   PIC X(30).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 DET-CIDADE                     PIC X(20).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 DET-UF                         PIC X(02).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 DET-TELEFONE                   PIC X(15).
+           03 FILLER                         PIC X(02) VALUE SPACES.
+           03 DET-EMAIL                      PIC X(25).
+
+       01 WS-LINHA-RODAPE.
+           03 FILLER                         PIC X(20)
+                                       VALUE 'TOTAL DE CLIENTES: '.
+           03 ROD-TOTAL                      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-ORDENAR-MESTRE
+           PERFORM P200-ABRIR-ARQUIVOS
+           PERFORM P300-IMPRIMIR-DETALHE
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM P800-IMPRIMIR-RODAPE
+           PERFORM P900-ENCERRAR-ARQUIVOS
+
+           STOP RUN.
+
+      ******************************************************************
+      * P100-ORDENAR-MESTRE
+      * Ordena o mestre de clientes por cidade e depois por nome
+      * formatado, gerando CUSTSRT para a impressao sequencial.
+      ******************************************************************
+       P100-ORDENAR-MESTRE.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-CIDADE SR-NOME-FORMATADO
+               USING CUSTOMER-MASTER
+               GIVING CUSTOMER-SORTED
+           .
+
+       P200-ABRIR-ARQUIVOS.
+
+           OPEN INPUT  CUSTOMER-SORTED
+           OPEN OUTPUT CUSTOMER-RPT
+
+           PERFORM P210-LER-PROXIMO
+           .
+
+      ******************************************************************
+      * P210-LER-PROXIMO
+      * Le o proximo registro de CUSTSRT, pulando o registro-trailer
+      * (chave 999999) ate achar um cliente real ou esgotar o arquivo.
+      ******************************************************************
+       P210-LER-PROXIMO.
+
+           SET REGISTRO-PENDENTE TO TRUE
+
+           PERFORM P211-LER-UM-REGISTRO
+               UNTIL FIM-DE-ARQUIVO
+                  OR NOT REGISTRO-PENDENTE
+           .
+
+       P211-LER-UM-REGISTRO.
+
+           READ CUSTOMER-SORTED
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   IF CS-NUM-CLIENTE NOT = WS-ALTA-CHAVE
+                       ADD 1 TO WS-TOTAL-CLIENTES
+                       SET REGISTRO-PENDENTE TO FALSE
+                   END-IF
+           END-READ
+           .
+
+       P300-IMPRIMIR-DETALHE.
+
+           IF WS-LINHAS-PAGINA = 0
+              OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+               PERFORM P400-IMPRIMIR-CABECALHO
+           END-IF
+
+           PERFORM P500-MONTAR-DETALHE
+
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           PERFORM P210-LER-PROXIMO
+           .
+
+       P400-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO CAB-PAGINA
+
+           MOVE WS-LINHA-CAB1 TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+
+           MOVE WS-LINHA-CAB2 TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+
+           MOVE SPACES TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+
+           MOVE ZEROS TO WS-LINHAS-PAGINA
+           .
+
+       P500-MONTAR-DETALHE.
+
+           MOVE SPACES            TO WS-LINHA-DETALHE
+           MOVE CS-NOME-FORMATADO  TO DET-NOME
+           MOVE CS-ENDERECO        TO DET-ENDERECO
+           MOVE CS-CIDADE          TO DET-CIDADE
+           MOVE CS-UF              TO DET-UF
+           MOVE CS-TELEFONE        TO DET-TELEFONE
+           MOVE CS-EMAIL           TO DET-EMAIL
+
+           MOVE WS-LINHA-DETALHE TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+           .
+
+       P800-IMPRIMIR-RODAPE.
+
+           MOVE SPACES TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+
+           MOVE WS-TOTAL-CLIENTES TO ROD-TOTAL
+           MOVE WS-LINHA-RODAPE   TO CUSTOMER-RPT-REC
+           WRITE CUSTOMER-RPT-REC
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+
+           CLOSE CUSTOMER-SORTED
+           CLOSE CUSTOMER-RPT
+
+           DISPLAY 'CUSTRPT01 - TOTAL DE CLIENTES: ' WS-TOTAL-CLIENTES
+           .
+
+       END PROGRAM CUSTRPT01.
