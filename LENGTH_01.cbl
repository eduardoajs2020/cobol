@@ -3,18 +3,50 @@
       * Date:02/10/2022
       * Purpose:LENGTH_01
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Added WS-LINHA-RELATORIO, a report line built from
+      *             LENGTH OF WS-ENDERECO instead of a hardcoded PIC,
+      *             so widening the address group widens the report
+      *             line automatically.
+      * 09/08/2026  Changed STOP RUN to GOBACK: DRIVER_01 now CALLs
+      *             this program as a step in its batch list, and a
+      *             STOP RUN from a called program would end the
+      *             whole run unit instead of just this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LENGTH_01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDR-FILE  ASSIGN TO "ADDRFILE"
+                             ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * Registro de tamanho variavel: so carrega o endereco
+      * realmente preenchido em vez do grupo WS-ENDERECO inteiro
+      * sempre no tamanho maximo.
+       FD  ADDR-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 70 CHARACTERS
+           DEPENDING ON WS-TAM-REGISTRO.
+       01  ADDR-FILE-REC                PIC X(70).
+
        WORKING-STORAGE SECTION.
+       77 WS-TAM-REGISTRO              PIC 9(02) VALUE 0.
        77 WS-COMPRIMENTO               PIC 99 VALUE 0.
        01 WS-ENDERECO.
            03 WS-RUA                   PIC X(20).
            03 WS-BAIRRO                PIC X(20).
            03 WS-CIDADE                PIC X(30).
 
+      * Linha de relatorio com tamanho maximo fixo; a parte usada
+      * para o endereco eh dimensionada por LENGTH OF WS-ENDERECO,
+      * nao por um PIC escrito a mao.
+       01 WS-LINHA-RELATORIO           PIC X(132) VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "O COMPRIMENTO DO GRUPO ENDERECO EH: "
@@ -23,7 +55,52 @@
             COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
 
             DISPLAY 'OUTRA FORMA: ' WS-COMPRIMENTO
+
+            PERFORM P100-MONTAR-LINHA-RELATORIO
+
+            DISPLAY 'LINHA DE RELATORIO: ' WS-LINHA-RELATORIO
+
+            PERFORM P200-GRAVAR-ENDERECO-VARIAVEL
             .
 
-            STOP RUN.
+            GOBACK.
+
+      ******************************************************************
+      * P100-MONTAR-LINHA-RELATORIO
+      * Copia WS-ENDERECO para o inicio de WS-LINHA-RELATORIO usando
+      * referencia de substring dimensionada por LENGTH OF WS-ENDERECO.
+      * Um novo campo no grupo de endereco alarga a linha sem precisar
+      * editar esta rotina.
+      ******************************************************************
+       P100-MONTAR-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO
+           MOVE WS-ENDERECO
+               TO WS-LINHA-RELATORIO (1:LENGTH OF WS-ENDERECO)
+           .
+
+      ******************************************************************
+      * P200-GRAVAR-ENDERECO-VARIAVEL
+      * Grava WS-ENDERECO em ADDR-FILE como registro de tamanho
+      * variavel: WS-TAM-REGISTRO eh calculado a partir do endereco
+      * sem os espacos de preenchimento a direita, pela mesma tecnica
+      * de LENGTH OF usada acima, em vez de gravar sempre os 70 bytes
+      * cheios do grupo.
+      ******************************************************************
+       P200-GRAVAR-ENDERECO-VARIAVEL.
+
+           COMPUTE WS-TAM-REGISTRO =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-ENDERECO))
+
+           IF WS-TAM-REGISTRO = 0
+               MOVE 1 TO WS-TAM-REGISTRO
+           END-IF
+
+           MOVE WS-ENDERECO TO ADDR-FILE-REC
+
+           OPEN EXTEND ADDR-FILE
+           WRITE ADDR-FILE-REC
+           CLOSE ADDR-FILE
+           .
+
        END PROGRAM LENGTH_01.
