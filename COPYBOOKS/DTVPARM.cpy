@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: DTVPARM
+      * Purpose:  Standard LINKAGE parameter and return-code scheme
+      *           for CALLs to DTVALID01, shared by every caller
+      *           (PROG_TESTE, INSPECT_01, VARIAVEIS_01 and any future
+      *           one) so a date-format fix, or a new failure code,
+      *           only has to be made in one place.
+      * Tectonics: COPY DTVPARM.
+      ******************************************************************
+       01  WS-DTVALID-PARM.
+           03 WS-DTV-DATA                    PIC X(10).
+           03 WS-DTV-RETORNO                 PIC 9(02).
+              88 DTV-DATA-VALIDA                 VALUE 00.
+              88 DTV-FORMATO-INVALIDO            VALUE 10.
+              88 DTV-DIA-INVALIDO                VALUE 20.
+              88 DTV-MES-INVALIDO                VALUE 30.
+              88 DTV-ANO-INVALIDO                VALUE 40.
+
\ No newline at end of file
