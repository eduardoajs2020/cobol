@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook: CUSTMAST
+      * Purpose:  Customer master record, keyed by customer number.
+      *           Combines CORR_01's WS-LAYOUT-2 address fields,
+      *           UNSTRING_01's parsed name parts and STRING_01's
+      *           formatted display name into one record, so there is
+      *           one file to look a customer up in instead of three
+      *           unconnected demo routines.
+      * Tectonics: COPY CUSTMAST.
+      * Modification History
+      * ------------------------------------------------------------
+      * 09/08/2026  Added CM-STATUS so a customer can be logically
+      *             retired by the maintenance program (CUSTMAINT01)
+      *             instead of leaving the only delete option being a
+      *             full rebuild of the master file.
+      * 09/08/2026  Added CM-DOCUMENTO (CPF/CNPJ) so the master load
+      *             can tell two customers apart by document number
+      *             instead of only by name, which is how it now
+      *             catches the same customer loaded twice from
+      *             different feeds.
+      ******************************************************************
+       01  CUSTOMER-MASTER-REC.
+           03 CM-NUM-CLIENTE                 PIC 9(06).
+           03 CM-NOME.
+              05 CM-PRIM-NOME                PIC X(10).
+              05 CM-NOME-MEIO                PIC X(10).
+              05 CM-ULTI-NOME                PIC X(30).
+           03 CM-NOME-FORMATADO               PIC X(30).
+           03 CM-ENDERECO                    PIC X(60).
+           03 CM-TELEFONE                    PIC X(20).
+           03 CM-EMAIL                       PIC X(50).
+           03 CM-UF                          PIC X(02).
+           03 CM-CIDADE                      PIC X(30).
+           03 CM-CEP                         PIC X(08).
+           03 CM-STATUS                      PIC X(01) VALUE 'A'.
+              88 CM-ATIVO                        VALUE 'A'.
+              88 CM-INATIVO                      VALUE 'I'.
+           03 CM-DOCUMENTO                   PIC X(14).
