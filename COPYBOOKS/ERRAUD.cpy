@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: ERRAUD
+      * Purpose:  Standard error/audit record written by every ON SIZE
+      *           ERROR handler in the calculation suite (MAT_ALTER_01,
+      *           ON_SIZE_ERROR_01 and any future handler), so
+      *           operations has one place to look for arithmetic
+      *           failures instead of separate console logs per
+      *           program.
+      * Tectonics: COPY ERRAUD.
+      ******************************************************************
+       01  WS-ERRO-REGISTRO.
+           03 WS-ERRO-PROGRAMA               PIC X(08).
+           03 WS-ERRO-PARAGRAFO              PIC X(20).
+           03 WS-ERRO-DATA-HORA              PIC X(21).
+           03 WS-ERRO-VALOR-1                PIC X(15).
+           03 WS-ERRO-VALOR-2                PIC X(15).
+           03 WS-ERRO-NUM-ERRO                PIC 9(04).
+           03 WS-ERRO-CODIGO                 PIC X(40).
