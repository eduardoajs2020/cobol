@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CUSTNOME
+      * Purpose:  Shared customer-name structure (first / middle /
+      *           last name) used by every program that builds,
+      *           parses or formats a customer's name, so field
+      *           lengths stop disagreeing program to program.
+      * Tectonics: COPY CUSTNOME.
+      ******************************************************************
+       01  WS-NOME.
+           03 WS-PRIM-NOME                   PIC X(10) VALUE SPACES.
+           03 WS-NOME-MEIO                   PIC X(10) VALUE SPACES.
+           03 WS-ULTI-NOME                   PIC X(30) VALUE SPACES.
