@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: LOCALE
+      * Purpose:  Runtime locale/currency switch for report output.
+      *           VARIAVEIS_01's SPECIAL-NAMES DECIMAL-POINT IS COMMA
+      *           is fixed at compile time; this group instead carries
+      *           a locale code read from a parameter file at job
+      *           start, so a CALLable formatter can pick comma or
+      *           period decimal formatting for the same compiled
+      *           program.
+      * Tectonics: COPY LOCALE.
+      ******************************************************************
+       01  WS-LOCALE-PARM.
+           03 WS-LOCALE-CODIGO               PIC X(02) VALUE 'BR'.
+              88 LOCALE-BR                       VALUE 'BR'.
+              88 LOCALE-US                       VALUE 'US'.
+
\ No newline at end of file
