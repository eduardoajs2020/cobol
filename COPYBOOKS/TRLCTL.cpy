@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: TRLCTL
+      * Purpose:  Standard trailer-record payload written as the last
+      *           record of a customer/invoice output file: a fixed
+      *           indicator, the record count, and a hash total of
+      *           the customer/invoice number field, so a receiving
+      *           job can verify it got everything without running a
+      *           full independent recount. COPY this group under a
+      *           01-level record that REDEFINES the file's normal
+      *           record (same technique already used for a multi-
+      *           record-type file in this shop).
+      * Tectonics: COPY TRLCTL.
+      ******************************************************************
+       03 TRL-INDICADOR                  PIC X(07).
+       03 TRL-QTD-REGISTROS              PIC 9(07).
+       03 TRL-HASH-TOTAL                 PIC 9(11).
+
\ No newline at end of file
