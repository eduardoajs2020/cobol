@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: SETAUD
+      * Purpose:  Standard audit record written whenever a SET
+      *           statement changes a persisted status field (the
+      *           payment-confirmation flag in particular), so who/
+      *           what changed a status and when can be answered
+      *           after the job finishes, not just watched on the
+      *           console while it runs.
+      * Tectonics: COPY SETAUD.
+      ******************************************************************
+       01  WS-SETAUD-REGISTRO.
+           03 WS-SETAUD-PROGRAMA             PIC X(08).
+           03 WS-SETAUD-CAMPO                PIC X(20).
+           03 WS-SETAUD-CHAVE                PIC X(15).
+           03 WS-SETAUD-VALOR-ANTES          PIC X(15).
+           03 WS-SETAUD-VALOR-DEPOIS         PIC X(15).
+           03 WS-SETAUD-DATA-HORA            PIC X(21).
+
\ No newline at end of file
